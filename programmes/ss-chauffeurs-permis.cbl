@@ -0,0 +1,119 @@
+       program-id. ss-chauffeurs-permis.
+
+       input-output section.
+           file-control.
+           select FChaufNouv assign to "../ext/ChaufNouv.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is numChaufN
+                   alternate record key is nomN with duplicates
+               status FChaufNouvStatus.
+
+       data division.
+       file section.
+       fd FChaufNouv.
+           01 ChaufNouv.
+               02 numChaufN    pic 9(4).
+               02 nomN         pic x(30).
+               02 prenomN      pic x(30).
+               02 datePermisN  pic 9(8).
+               02 categoriePermisN pic x(02).
+               02 statutN      pic x(01).
+               02 codeSiteN    pic x(04).
+               02 telephoneN   pic x(14).
+               02 adresseN     pic x(40).
+
+       working-storage section.
+       01 FChaufNouvStatus         pic x(2).
+       01 i                        pic 9(2).
+       01 fin-fichier              pic 9.
+       01 anciennete-max           pic 9(2).
+       01 aujourdhui               pic 9(8).
+       01 date-seuil               pic 9(8).
+       01 aucun-resultat           pic 9.
+
+       screen section.
+       01 a-plg-titre-global.
+           02 blank screen.
+           02 line 1 col 10 value '- Permis de conduire proches de '
+               &'l''expiration -'.
+       01 s-plg-anciennete.
+           02 line 3 col 2 value 'Permis delivres il y a plus de '
+               &'(annees) : '.
+           02 s-anciennete-max pic zz to anciennete-max required.
+
+       01 a-plg-titre-colonne.
+           02 line 5 col 2 value 'Id:'.
+           02 line 5 col 8 value 'Nom:'.
+           02 line 5 col 23 value 'Prenom:'.
+           02 line 5 col 36 value 'Date du permis:'.
+
+       01 a-plg-chauffeur-data.
+           02 a-numChaufN line i col 2    pic 9(4) from numChaufN.
+           02 a-nomN line i col 8         pic x(30) from nomN.
+           02 a-prenomN line i col 23     pic x(30) from prenomN.
+           02 a-datePermisN line i col 36 pic 9999/99/99
+               from datePermisN.
+
+       01 a-plg-aucun-resultat.
+           02 line 20 col 1 value
+               'Aucun permis ne depasse ce seuil d''anciennete.'.
+       01 a-plg-message-continuer.
+           02 line 22 col 1 value 'Appuyer sur une touche...'.
+       01 a-error-open.
+           02 blank screen.
+           02 line 2 col 10 value "Erreur d'ouverture de ChaufNouv.dat".
+
+       procedure division.
+
+       open input FChaufNouv
+       if FChaufNouvStatus not = '00' then
+           display a-error-open
+           stop ' '
+           goback
+       end-if
+
+       display a-plg-titre-global
+       display s-plg-anciennete
+       accept s-plg-anciennete
+
+       accept aujourdhui from date yyyymmdd
+
+       compute date-seuil =
+           (function integer-part(aujourdhui / 10000) - anciennete-max)
+               * 10000 + function mod(aujourdhui, 10000)
+
+       move 7 to i
+       move 1 to aucun-resultat
+       display a-plg-titre-colonne
+
+       move 0 to numChaufN
+       move 0 to fin-fichier
+       start FChaufNouv key > numChaufN
+
+       perform with test after until (fin-fichier = 1)
+           read FChaufNouv next
+               at end
+                   move 1 to fin-fichier
+               not at end
+                   if datePermisN < date-seuil
+                   and statutN not = 'I' then
+                       display a-plg-chauffeur-data
+                       compute i = i + 1
+                       move 0 to aucun-resultat
+                   end-if
+           end-read
+       end-perform
+
+       if aucun-resultat = 1 then
+           display a-plg-aucun-resultat
+       end-if
+
+       display a-plg-message-continuer
+       stop ' '
+
+       close FChaufNouv
+       goback
+       .
+
+       end program ss-chauffeurs-permis.
