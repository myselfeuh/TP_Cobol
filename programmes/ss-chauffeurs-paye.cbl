@@ -0,0 +1,198 @@
+       program-id. ss-chauffeurs-paye.
+
+       input-output section.
+       file-control.
+           select FChaufNouv assign to "../ext/ChaufNouv.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is numChaufN
+                   alternate record key is nomN with duplicates
+               status FChaufNouvStatus.
+
+           select FAffectations assign to "../ext/Affectation.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is fa-num-affect
+                   alternate key is fa-num-chauff with duplicates
+                   alternate key is fa-num-bus with duplicates
+               status FAffectStatus.
+
+           select FPaye assign to "../ext/Paye.dat"
+               organization is sequential
+               status FPayeStatus.
+
+       data division.
+       file section.
+       fd FChaufNouv.
+           01 ChaufNouv.
+               02 numChaufN    pic 9(4).
+               02 nomN         pic x(30).
+               02 prenomN      pic x(30).
+               02 datePermisN  pic 9(8).
+               02 categoriePermisN pic x(02).
+               02 statutN      pic x(01).
+               02 codeSiteN    pic x(04).
+               02 telephoneN   pic x(14).
+               02 adresseN     pic x(40).
+
+       FD FAffectations.
+       01 enr-affectation.
+           02 fa-num-affect   pic 9(4).
+           02 fa-num-chauff   pic 9(4).
+           02 fa-num-bus      pic 9(4).
+           02 fa-date-debut   pic 9(8).
+           02 fa-date-fin     pic 9(8).
+           02 fa-nb-passagers pic 9(3).
+           02 fa-statut pic x(01).
+           02 fa-motif pic x(40).
+
+       FD FPaye.
+       01 enr-paye.
+           02 ep-num-chauff      pic 9(4).
+           02 ep-periode-debut   pic 9(8).
+           02 ep-periode-fin     pic 9(8).
+           02 ep-total-jours     pic 9(6).
+
+       working-storage section.
+       01 FChaufNouvStatus         pic x(2).
+       01 FAffectStatus            pic x(2).
+       01 FPayeStatus               pic x(2).
+       01 fin-chauf-fichier         pic 9.
+       01 fin-affect-fichier        pic 9.
+
+       01 periode-debut             pic 9(8).
+       01 periode-fin                pic 9(8).
+
+       01 jours-affect               pic 9(4).
+       01 total-jours-chauf          pic 9(6).
+       01 periode-debut-effective    pic 9(8).
+       01 periode-fin-effective      pic 9(8).
+       01 nb-chauff-extraits         pic 9(4).
+
+       screen section.
+       01 a-plg-titre-global.
+           02 blank screen.
+           02 line 1 col 10 value
+               '- Export paye : jours travailles par chauffeur -'.
+
+       01 s-plg-saisie.
+           02 line 3 col 2 value 'Date de debut (AAAAMMJJ): '.
+           02 s-periode-debut pic 9(8) to periode-debut required.
+           02 line 4 col 2 value 'Date de fin (AAAAMMJJ): '.
+           02 s-periode-fin pic 9(8) to periode-fin required.
+
+       01 a-plg-export-termine.
+           02 line 6 col 2 value 'Export termine vers Paye.dat - '.
+           02 line 6 col 33 value 'chauffeurs extraits : '.
+           02 a-nb-chauff-extraits line 6 col 56 pic zzzz9
+               from nb-chauff-extraits.
+
+       01 a-error-open.
+           02 blank screen.
+           02 line 2 col 10 value "Erreur d'ouverture d'un fichier".
+
+       procedure division.
+
+       open input FChaufNouv
+       open input FAffectations
+
+       if FChaufNouvStatus not = '00'
+       or FAffectStatus not = '00' then
+           display a-error-open
+           close FChaufNouv
+           close FAffectations
+           goback
+       end-if
+
+       open output FPaye
+       if FPayeStatus not = '00' then
+           display a-error-open
+           close FChaufNouv
+           close FAffectations
+           goback
+       end-if
+
+       display a-plg-titre-global
+       display s-plg-saisie
+       accept s-plg-saisie
+
+       move 0 to nb-chauff-extraits
+       move 0 to numChaufN
+       move 0 to fin-chauf-fichier
+       start FChaufNouv key > numChaufN
+
+       perform with test after until (fin-chauf-fichier = 1)
+           read FChaufNouv next
+               at end
+                   move 1 to fin-chauf-fichier
+               not at end
+                   if statutN not = 'I' then
+                       perform JOURS-TRAVAIL-CHAUFFEUR
+                   end-if
+           end-read
+       end-perform
+
+       display a-plg-export-termine
+
+       close FChaufNouv
+       close FAffectations
+       close FPaye
+       goback
+       .
+
+       JOURS-TRAVAIL-CHAUFFEUR.
+           move 0 to total-jours-chauf
+           move 0 to fin-affect-fichier
+           move numChaufN to fa-num-chauff
+           start FAffectations key = fa-num-chauff
+               invalid key
+                   move 1 to fin-affect-fichier
+           end-start
+
+           perform with test after until (fin-affect-fichier = 1)
+               read FAffectations next
+                   at end
+                       move 1 to fin-affect-fichier
+                   not at end
+                       if fa-num-chauff not = numChaufN then
+                           move 1 to fin-affect-fichier
+                       else
+                           if fa-statut not = 'I'
+                           and fa-date-fin >= periode-debut
+                           and fa-date-debut <= periode-fin then
+                               perform CALCUL-JOURS-PERIODE
+                           end-if
+                       end-if
+               end-read
+           end-perform
+
+           if total-jours-chauf > 0 then
+               perform ECRIT-LIGNE-PAYE
+               add 1 to nb-chauff-extraits
+           end-if
+       .
+
+       CALCUL-JOURS-PERIODE.
+           move fa-date-debut to periode-debut-effective
+           move fa-date-fin to periode-fin-effective
+           if fa-date-debut < periode-debut then
+               move periode-debut to periode-debut-effective
+           end-if
+           if fa-date-fin > periode-fin then
+               move periode-fin to periode-fin-effective
+           end-if
+           compute jours-affect =
+               function INTEGER-OF-DATE (periode-fin-effective) -
+               function INTEGER-OF-DATE (periode-debut-effective)
+           add jours-affect to total-jours-chauf
+       .
+
+       ECRIT-LIGNE-PAYE.
+           move numChaufN to ep-num-chauff
+           move periode-debut to ep-periode-debut
+           move periode-fin to ep-periode-fin
+           move total-jours-chauf to ep-total-jours
+           write enr-paye
+       .
+
+       end program ss-chauffeurs-paye.
