@@ -0,0 +1,310 @@
+       identification division.
+       program-id. ss-affect-fiche.
+
+       input-output section.
+           file-control.
+           select FAffectations assign to "../ext/Affectation.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is fa-num-affect
+                   alternate key is fa-num-chauff with duplicates
+                   alternate key is fa-num-bus with duplicates
+               status fa-status.
+
+           select FChauffeurs assign to "../ext/ChaufNouv.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is fc-num-chauff
+                   alternate record key is fc-nom with duplicates
+               status fc-status.
+
+           select FBus assign to "../ext/Fbus.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is fb-numero
+               status fb-status.
+
+           select FFiche assign to "../ext/FicheAffectation.txt"
+               organization is sequential
+               status ff-status.
+
+           select FErrorLog assign to "../ext/ErrorLog.dat"
+               organization is sequential
+               status fel-status.
+
+      *------------------------- DESCRIPTEURS --------------------------
+       data division.
+       file section.
+       FD FFiche.
+           01 Ligne.
+               02 contenu-ligne   pic x(80).
+
+       FD FAffectations.
+       01 enr-affectation.
+           02 fa-num-affect   pic 9(4).
+           02 fa-num-chauff   pic 9(4).
+           02 fa-num-bus      pic 9(4).
+           02 fa-date-debut   pic 9(8).
+           02 fa-date-fin     pic 9(8).
+           02 fa-nb-passagers pic 9(3).
+           02 fa-statut pic x(01).
+           02 fa-motif pic x(40).
+
+       FD FChauffeurs.
+       01 enr-chauffeur.
+           02 fc-num-chauff    pic 9(4).
+           02 fc-nom           pic x(30).
+           02 fc-prenom        pic x(30).
+           02 fc-date-permis   pic 9(8).
+           02 fc-categorie     pic x(02).
+           02 fc-statut        pic x(01).
+           02 fc-code-site     pic x(04).
+           02 fc-telephone     pic x(14).
+           02 fc-adresse       pic x(40).
+
+       FD FBus.
+       01 enr-bus.
+           02 fb-numero       pic 9(4).
+           02 fb-marque       pic x(20).
+           02 fb-nbplace      pic 9(3).
+           02 fb-modele       pic x(20).
+           02 fb-kms          pic 9(6).
+           02 fb-categorie-requise pic x(02).
+           02 fb-num-compagnie pic 9(4).
+           02 fb-code-site     pic x(04).
+
+       FD FErrorLog.
+       01 ligne-error-log pic x(120).
+
+      *-------------------------- VARIABLES ----------------------------
+       working-storage section.
+       01 fa-status        pic x(2).
+       01 fc-status        pic x(2).
+       01 fb-status        pic x(2).
+       01 ff-status        pic x(2).
+       01 fel-status       pic x(2).
+       01 el-date          pic 9(8).
+       01 el-heure         pic 9(8).
+
+       01 num-bus-saisi    pic 9(4).
+       01 date-saisie      pic 9(8).
+       01 fin-fa           pic 9.
+       01 aucun-resultat   pic 9.
+       01 bus-trouve       pic 9.
+
+       01 mess-erreur      pic x(100).
+       01 prg-err-name     pic x(30) value 'none'.
+       01 prg-err-status   pic x(2).
+
+      *---------------------- SCREEN SECTION ---------------------------
+       screen section.
+       01 a-plg-titre.
+           02 blank screen.
+           02 line 1 col 10 value "- Fiche d'affectation -".
+       01 s-plg-num-bus.
+           02 line 3 col 1 value 'Numero du bus : '.
+           02 s-num-bus-saisi pic 9999 to num-bus-saisi required.
+       01 s-plg-date.
+           02 line 4 col 1 value 'Date (AAAAMMJJ) : '.
+           02 s-date-saisie pic 9999/99/99 to date-saisie required.
+
+       01 a-plg-confirmation.
+           02 line 6 col 1 value
+               'Fiche generee : ../ext/FicheAffectation.txt'.
+       01 a-plg-bus-introuvable.
+           02 line 6 col 1 value 'Aucun bus avec ce numero.'.
+       01 a-plg-aucune-affect.
+           02 line 7 col 1 value
+               'Aucune affectation pour ce bus a cette date.'.
+       01 a-error-open-read.
+           02 line 15 col 1 value "Erreur dans le fichier : ".
+           02 line 15 col 27.
+           02 a-prg-name pic x(30) from prg-err-name.
+           02 line 15 col 37.
+           02 a-prg-status pic x(30) from prg-err-status.
+
+      *#################################################################
+      *######################### PROGRAMME #############################
+      *#################################################################
+       procedure division.
+           display a-plg-titre
+
+           open input FChauffeurs
+           if fc-status not = '00' then
+               move 'FChauffeurs' to prg-err-name
+               move fc-status to prg-err-status
+               display a-error-open-read
+               perform ECRIT-ERROR-LOG
+           end-if
+
+           open input FBus
+           if fb-status not = '00' then
+               move 'FBus' to prg-err-name
+               move fb-status to prg-err-status
+               display a-error-open-read
+               perform ECRIT-ERROR-LOG
+           end-if
+
+           open input FAffectations
+           if fa-status not = '00' then
+               move 'FAffectations' to prg-err-name
+               move fa-status to prg-err-status
+               display a-error-open-read
+               perform ECRIT-ERROR-LOG
+           end-if
+
+           display s-plg-num-bus
+           accept s-plg-num-bus
+           display s-plg-date
+           accept s-plg-date
+
+           move num-bus-saisi to fb-numero
+           move 1 to bus-trouve
+           read FBus
+               invalid key
+                   move 0 to bus-trouve
+                   display a-plg-bus-introuvable
+           end-read
+
+           if bus-trouve = 1 then
+               open output FFiche
+               if ff-status not = '00' then
+                   move 'FFiche' to prg-err-name
+                   move ff-status to prg-err-status
+                   display a-error-open-read
+                   perform ECRIT-ERROR-LOG
+               end-if
+
+               move 1 to aucun-resultat
+               move num-bus-saisi to fa-num-bus
+               move 0 to fin-fa
+               start FAffectations key = fa-num-bus
+                   invalid key
+                       move 1 to fin-fa
+
+               perform with test after until (fin-fa = 1)
+                   read FAffectations next
+                       at end
+                           move 1 to fin-fa
+                       not at end
+                           if fa-num-bus = num-bus-saisi then
+                               if fa-statut not = 'I'
+                               and date-saisie >= fa-date-debut
+                               and date-saisie <= fa-date-fin then
+                                   move 0 to aucun-resultat
+                                   perform IMPRIME-FICHE
+                               end-if
+                           else
+                               move 1 to fin-fa
+                           end-if
+                   end-read
+               end-perform
+
+               close FFiche
+
+               if aucun-resultat = 1 then
+                   display a-plg-aucune-affect
+               else
+                   display a-plg-confirmation
+               end-if
+           end-if
+
+           close FChauffeurs
+           close FBus
+           close FAffectations
+           stop ' '
+           goback
+       .
+
+       IMPRIME-FICHE.
+      *    met en page, pour un bus et une date donnes, une fiche
+      *    d'affectation a remettre au chauffeur avant le depart -
+      *    format une page, a l'inverse du tableau dense de ss-recap.
+           move fa-num-chauff to fc-num-chauff
+           read FChauffeurs
+               invalid key
+                   move spaces to fc-nom
+                   move spaces to fc-prenom
+           end-read
+
+           move ' ' to contenu-ligne
+           move '           ----- Fiche d''affectation -----'
+               to contenu-ligne
+           write Ligne
+           move ' ' to contenu-ligne
+           write Ligne
+
+           move ' ' to contenu-ligne
+           string 'Bus numero     : ' fb-numero
+               delimited by size into contenu-ligne
+           write Ligne
+           move ' ' to contenu-ligne
+           string 'Marque / modele: ' fb-marque ' / ' fb-modele
+               delimited by size into contenu-ligne
+           write Ligne
+           move ' ' to contenu-ligne
+           string 'Date de service: ' date-saisie
+               delimited by size into contenu-ligne
+           write Ligne
+           move ' ' to contenu-ligne
+           write Ligne
+
+           move ' ' to contenu-ligne
+           string 'Chauffeur assigne : ' fc-prenom ' ' fc-nom
+               delimited by size into contenu-ligne
+           write Ligne
+           move ' ' to contenu-ligne
+           string 'Periode affectation : ' fa-date-debut
+               ' au ' fa-date-fin
+               delimited by size into contenu-ligne
+           write Ligne
+           move ' ' to contenu-ligne
+           string 'Nombre de passagers : ' fa-nb-passagers
+               delimited by size into contenu-ligne
+           write Ligne
+           move ' ' to contenu-ligne
+           write Ligne
+
+           move ' ' to contenu-ligne
+           move '------------------------------------------------'
+               to contenu-ligne
+           write Ligne
+           move ' ' to contenu-ligne
+           move 'Signature du chauffeur : ______________________'
+               to contenu-ligne
+           write Ligne
+           move ' ' to contenu-ligne
+           write Ligne
+           move ' ' to contenu-ligne
+           move '=================================================='
+               to contenu-ligne
+           write Ligne
+       .
+
+       ECRIT-ERROR-LOG.
+      * Trace dans ErrorLog.dat les erreurs d'ouverture de fichier,
+      * pour qu'une execution non surveillee (batch/cron) laisse une
+      * preuve de ce qui a echoue.
+           accept el-date from date yyyymmdd
+           accept el-heure from time
+
+           move spaces to ligne-error-log
+           string 'ss-affect-fiche' ' FICHIER=' prg-err-name
+               ' STATUT=' prg-err-status
+               ' DATE=' el-date ' HEURE=' el-heure
+               delimited by size into ligne-error-log
+           end-string
+
+           open extend FErrorLog
+           if fel-status = '35' then
+               open output FErrorLog
+               close FErrorLog
+               open extend FErrorLog
+           end-if
+
+           write ligne-error-log
+
+           close FErrorLog
+       .
+
+       end program ss-affect-fiche.
