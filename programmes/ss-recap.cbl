@@ -28,6 +28,24 @@
                organization is sequential
                status fr-status.
 
+           select FrecapCsv assign to "../ext/Recapitulatif.csv"
+               organization is sequential
+               status fcsv-status.
+
+           select FRecapCkp assign to "../ext/RecapCkp.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is ck-id
+               status fck-status.
+
+           select FErrorLog assign to "../ext/ErrorLog.dat"
+               organization is sequential
+               status fel-status.
+
+           select FNotify assign to "../ext/Notify.dat"
+               organization is sequential
+               status fnotif-status.
+
       *------------------------- DESCRIPTEURS --------------------------
        data division.
        file section.
@@ -35,6 +53,10 @@
            01 Ligne.
                02 contenu-ligne   pic x(80).
 
+       FD FrecapCsv.
+           01 LigneCsv.
+               02 contenu-ligne-csv pic x(80).
+
        FD FAffectations.
        01 enr-affectation.
            02 fa-num-affect   pic 9(4).
@@ -42,6 +64,9 @@
            02 fa-num-bus      pic 9(4).
            02 fa-date-debut   pic 9(8).
            02 fa-date-fin     pic 9(8).
+           02 fa-nb-passagers pic 9(3).
+           02 fa-statut pic x(01).
+           02 fa-motif pic x(40).
 
        FD FChauffeurs.
        01 enr-chauffeur.
@@ -49,6 +74,11 @@
            02 fc-nom           pic x(30).
            02 fc-prenom        pic x(30).
            02 fc-date-permis   pic 9(8).
+           02 fc-categorie     pic x(02).
+           02 fc-statut        pic x(01).
+           02 fc-code-site     pic x(04).
+           02 fc-telephone     pic x(14).
+           02 fc-adresse       pic x(40).
 
        FD FBus.
        01 enr-bus.
@@ -57,6 +87,26 @@
            02 fb-nbplace      pic 9(3).
            02 fb-modele       pic x(20).
            02 fb-kms          pic 9(6).
+           02 fb-categorie-requise pic x(02).
+           02 fb-num-compagnie pic 9(4).
+           02 fb-code-site     pic x(04).
+
+       FD FRecapCkp.
+       01 enr-checkpoint.
+           02 ck-id           pic 9(1).
+           02 ck-dernier-bus  pic 9(4).
+           02 ck-total-jours-global pic 9(7).
+           02 ck-nb-chauff-totaux   pic 9(4).
+           02 ck-tab-chauff-totaux.
+               03 ck-tc-entree occurs 500 times.
+                   04 ck-tc-num-chauff  pic 9(4).
+                   04 ck-tc-total-jours pic 9(6).
+
+       FD FErrorLog.
+       01 ligne-error-log pic x(120).
+
+       FD FNotify.
+       01 ligne-notification pic x(120).
 
       *-------------------------- VARIABLES ----------------------------
        working-storage section.
@@ -64,15 +114,59 @@
        01 fa-status        pic x(2).
        01 fr-status        pic x(2).
        01 fb-status        pic x(2).
+       01 fel-status       pic x(2).
+       01 el-date          pic 9(8).
+       01 el-heure         pic 9(8).
+       01 fcsv-status      pic x(2).
+       01 fck-status       pic x(2).
        01 fin-fa           pic 9.
        01 fin-fc           pic 9.
        01 fin-fb           pic 9.
-       01 i                pic 9(2).
+
+      *----- Reprise sur incident -----
+       01 reprise-choix    pic 9.
+       01 reprise-ok       pic 9 value 0.
+       01 dernier-bus-traite pic 9(4) value 0.
+       01 i                pic 9(4).
        01 nb-jrs           pic 9(4).
+       01 jours-affect     pic 9(4).
+       01 total-jours-global pic 9(7).
+
+      *----- Totaux par chauffeur -----
+       01 nb-chauff-totaux pic 9(4) value 0.
+       01 idx-tc           pic 9(4).
+       01 tab-chauff-totaux.
+           02 tc-entree occurs 500 times.
+               03 tc-num-chauff  pic 9(4).
+               03 tc-total-jours pic 9(6).
+
+      *----- Apercu a l'ecran -----
+       01 ap-nb-jrs          pic 9(4).
+       01 ap-jours-affect    pic 9(4).
+       01 ap-total-jours-global pic 9(7).
+       01 ap-nb-chauff-totaux pic 9(4) value 0.
+       01 ap-idx-tc           pic 9(4).
+       01 ap-tab-chauff-totaux.
+           02 ap-tc-entree occurs 500 times.
+               03 ap-tc-num-chauff  pic 9(4).
+               03 ap-tc-total-jours pic 9(6).
+       01 ap-ligne            pic x(80).
+       01 ap-ligne-nb         pic 9(2).
+
+      *----- Filtre par code site -----
+       01 site-filtre         pic x(04).
+
+      *----- Filtre par plage de dates -----
+       01 date-filtre-debut   pic 9(8).
+       01 date-filtre-fin     pic 9(8).
 
        01 mess-erreur      pic x(100).
        01 statut-edition   pic xxx value 'NON'.
        01 prg-err-name     pic x(30) value 'none'.
+
+      *----- Notification de fin d'execution (operateur absent) -----
+       01 fnotif-status    pic x(2).
+       01 notif-statut     pic x(08).
        01 prg-err-status   pic x(2).
        01 choix            pic 9 value 0.
        01 choix-statut     pic 9.
@@ -93,7 +187,35 @@
            02 a-statut-edition pic xxx from statut-edition.
            02 line 8 col 1 value '1-Sauvegarder le fichier '
                &'recapitulatif'.
-           02 line 9 col 1 value '9-Retour au menu principal'.
+           02 line 9 col 1 value '2-Exporter le recapitulatif au '
+               &'format csv'.
+           02 line 10 col 1 value '3-Apercu a l''ecran'.
+           02 line 11 col 1 value '9-Retour au menu principal'.
+      *---------------------- REPRISE SUR INCIDENT ----------------------
+       01 a-plg-reprise-dispo.
+           02 line 12 col 1 value
+               'Une edition interrompue a ete detectee '.
+           02 line 13 col 1 value '(dernier bus traite : '.
+           02 a-dernier-bus-traite pic 9(4) from dernier-bus-traite.
+           02 line 13 col 32 value ').'.
+       01 s-plg-reprise.
+           02 line 15 col 1 value
+               '1-Reprendre a partir du bus suivant / '
+               &'2-Recommencer depuis le debut : '.
+           02 s-reprise-choix pic 9 to reprise-choix required.
+       01 s-plg-site-filtre.
+           02 line 16 col 1 value
+               'Filtre code site (vide = tous) : '.
+           02 s-site-filtre pic x(04) to site-filtre.
+       01 s-plg-date-filtre-debut.
+           02 line 17 col 1 value
+               'Date de debut de periode (0 = illimite) : '.
+           02 s-date-filtre-debut pic 9999/99/99 to date-filtre-debut.
+       01 s-plg-date-filtre-fin.
+           02 line 18 col 1 value
+               'Date de fin de periode (9999/99/99 = illimite) : '.
+           02 s-date-filtre-fin pic 9999/99/99 to date-filtre-fin.
+
       *---------------------- MESSAGES & ERREURS -----------------------
        01 a-plg-confirmation.
            02 line 14 col 3 value 'Fichier sauvegarde avec succes !'.
@@ -103,6 +225,13 @@
            02 a-prg-name pic x(30) from prg-err-name.
            02 line 15 col 37.
            02 a-prg-status pic x(30) from prg-err-status.
+       01 a-plg-apercu-ligne.
+           02 a-ap-ligne line ap-ligne-nb col 1 pic x(80) from ap-ligne.
+       01 s-plg-apercu-continuer.
+           02 line 23 col 1 value
+               'Appuyer sur une touche pour continuer '
+               &'(9 pour arreter)...'.
+           02 s-apercu-continuer pic 9 to choix.
        01 a-plg-erreur.
            02 line 22 col 1.
            02 a-message pic x(100) from mess-erreur.
@@ -122,6 +251,8 @@
                accept s-plg-choix
                evaluate choix
                    when 1 perform IMPRESSION-RECAP
+                   when 2 perform EXPORT-CSV-RECAP
+                   when 3 perform APERCU-RECAP
                    when 9 perform RETOUR
                    when other perform ERR-CHOIX
                end-evaluate
@@ -136,6 +267,9 @@
            move 'FChauffeurs' to prg-err-name
            move fc-status to prg-err-status
            display a-error-open-read
+           perform ECRIT-ERROR-LOG
+           move 'ECHEC' to notif-statut
+           perform ECRIT-NOTIFICATION
        end-if
 
        open input FAffectations
@@ -143,6 +277,9 @@
            move 'FAffectations' to prg-err-name
            move fa-status to prg-err-status
            display a-error-open-read
+           perform ECRIT-ERROR-LOG
+           move 'ECHEC' to notif-statut
+           perform ECRIT-NOTIFICATION
        end-if
 
        open input FBus
@@ -150,48 +287,105 @@
            move 'FBus' to prg-err-name
            move fb-status to prg-err-status
            display a-error-open-read
+           perform ECRIT-ERROR-LOG
+           move 'ECHEC' to notif-statut
+           perform ECRIT-NOTIFICATION
        end-if
 
-       open output FRecap
+      *--- point de reprise : bus deja traites lors d'une edition ---
+      *    interrompue ---
+       move 0 to reprise-ok
+       perform OUVRE-CHECKPOINT
+
+       if dernier-bus-traite > 0 then
+           display a-plg-reprise-dispo
+           display s-plg-reprise
+           accept s-plg-reprise
+           if reprise-choix = 1 then
+               move 1 to reprise-ok
+           end-if
+       end-if
+
+       if reprise-ok = 1 then
+           open extend FRecap
+       else
+           move 0 to dernier-bus-traite
+           move 0 to total-jours-global
+           move 0 to nb-chauff-totaux
+           initialize tab-chauff-totaux
+           perform MAJ-CHECKPOINT
+           open output FRecap
+       end-if
        if fr-status not = '00' then
           move 'Frecap' to prg-err-name
           move fr-status to prg-err-status
           display a-error-open-read
+          perform ECRIT-ERROR-LOG
+          move 'ECHEC' to notif-statut
+          perform ECRIT-NOTIFICATION
        end-if
 
       *--- initialisation des titres du fichier recap ---
-       move '       ----- Fichier recapitulatif -----' to contenu-ligne
-       write Ligne
-       move ' ' to contenu-ligne
-       move '.' to contenu-ligne
-       write Ligne
-       move 'Numero bus |       Nombre de places ' to contenu-ligne
-       write Ligne
-       move ' ' to contenu-ligne
-       move '.        Date debut   | Date fin   | NumChauffeur'
-           to contenu-ligne
-       write Ligne
-       move ' ' to contenu-ligne
-       move '.                                        '
-           &'Nb total jrs service' to contenu-ligne
-       write Ligne
-       move ' ' to contenu-ligne
-       move '-------------------------------------------------------'
+       if reprise-ok = 0 then
+           move '       ----- Fichier recapitulatif -----'
+               to contenu-ligne
+           write Ligne
+           move ' ' to contenu-ligne
+           move '.' to contenu-ligne
+           write Ligne
+           move 'Numero bus |       Nombre de places '
+               to contenu-ligne
+           write Ligne
+           move ' ' to contenu-ligne
+           move '.        Date debut   | Date fin   | NumChauffeur'
+               to contenu-ligne
+           write Ligne
+           move ' ' to contenu-ligne
+           move '.                                        '
+               &'Nb total jrs service' to contenu-ligne
+           write Ligne
+           move ' ' to contenu-ligne
+           move
+             '-------------------------------------------------------'
                &'----------' to contenu-ligne
-       write Ligne
+           write Ligne
+       end-if
+
+
+      *--- filtre optionnel par code site ---
+       move spaces to site-filtre
+       display s-plg-site-filtre
+       accept s-plg-site-filtre
+       move function upper-case(site-filtre) to site-filtre
 
+      *--- filtre optionnel par plage de dates ---
+       move 0 to date-filtre-debut
+       move 99999999 to date-filtre-fin
+       display s-plg-date-filtre-debut
+       accept s-plg-date-filtre-debut
+       display s-plg-date-filtre-fin
+       accept s-plg-date-filtre-fin
 
       *--- lecture des fichiers ---
       *    --- debut FBus ---
-       move 0 to fb-numero
+      *    (total-jours-global/nb-chauff-totaux/tab-chauff-totaux
+      *    sont deja a 0 sur une edition normale, ou restaures depuis
+      *    le checkpoint sur une reprise - voir OUVRE-CHECKPOINT) ---
+       move dernier-bus-traite to fb-numero
        move 0 to fin-fb
-       start FBus key >= fb-numero
-       if fb-status = '00' then
+       if reprise-ok = 1 then
+           start FBus key > fb-numero
+       else
+           start FBus key >= fb-numero
+       end-if
+       if fb-status = '00' and fr-status = '00' then
            perform with test after until (fin-fb = 1)
                read FBus next
                    at end
                        move 1 to fin-fb
                    not at end
+                   if site-filtre = spaces
+                   or fb-code-site = site-filtre then
                        move ' ' to contenu-ligne
                        string fb-numero '                ' fb-nbplace
                            into contenu-ligne
@@ -208,7 +402,11 @@
                                    at end
                                        move 1 to fin-fa
                                    not at end
-                                   if (fb-numero = fa-num-bus) then
+                                   if (fb-numero = fa-num-bus)
+                                   and fa-statut not = 'I'
+                                   and fa-date-debut <= date-filtre-fin
+                                   and fa-date-fin >= date-filtre-debut
+                                   then
                                        perform CALCUL-NB-JOURS
                                        move ' ' to contenu-ligne
                                        string '.        ' fa-date-debut
@@ -231,30 +429,432 @@
                            move 'FAffectations' to prg-err-name
                            move fa-status to prg-err-status
                            display a-error-open-read
+                           perform ECRIT-ERROR-LOG
                        end-if
       *                --- fin FAffectations ---
 
+      *                --- point de reprise : bus termine ---
+                       move fb-numero to dernier-bus-traite
+                       perform MAJ-CHECKPOINT
+                   end-if
                    end-read
            end-perform
+      *        --- edition complete : reinitialise le point de ---
+      *        --- reprise pour la prochaine execution ---
+           move 0 to dernier-bus-traite
+           perform MAJ-CHECKPOINT
+      *        --- totaux generaux ---
+           move ' ' to contenu-ligne
+           move '=============================================='
+               &'============' to contenu-ligne
+           write Ligne
+           move ' ' to contenu-ligne
+           string 'Total jours tous bus confondus : '
+               total-jours-global
+               delimited by size into contenu-ligne
+           write Ligne
+           move ' ' to contenu-ligne
+           move 'Total jours par chauffeur :' to contenu-ligne
+           write Ligne
+           perform varying idx-tc from 1 by 1
+               until idx-tc > nb-chauff-totaux
+               move ' ' to contenu-ligne
+               string '  Chauffeur ' tc-num-chauff(idx-tc)
+                   ' : ' tc-total-jours(idx-tc) ' jour(s)'
+                   delimited by size into contenu-ligne
+               write Ligne
+           end-perform
+
            display a-plg-confirmation
            move 'OUI' to statut-edition
+           move 'SUCCES' to notif-statut
+           perform ECRIT-NOTIFICATION
        else
+           if fb-status not = '00' then
+               move 'FBus' to prg-err-name
+               move fb-status to prg-err-status
+               display a-error-open-read
+               perform ECRIT-ERROR-LOG
+               move 'ECHEC' to notif-statut
+               perform ECRIT-NOTIFICATION
+           end-if
+       end-if
+      *    --- fin FBus ---
+
+       close FRecap
+       close FChauffeurs
+       close FAffectations
+       close FBus
+       close FRecapCkp
+       .
+
+       OUVRE-CHECKPOINT.
+      * Ouvre (ou cree si absent) le fichier de point de reprise et
+      * charge le dernier numero de bus traite, ainsi que les totaux
+      * deja accumules a ce point, lors de l'edition precedente.
+           move 0 to dernier-bus-traite
+           open i-o FRecapCkp
+           if fck-status = 35 then
+               open output FRecapCkp
+               initialize enr-checkpoint
+               move 1 to ck-id
+               write enr-checkpoint
+               close FRecapCkp
+               open i-o FRecapCkp
+           end-if
+
+           move 1 to ck-id
+           read FRecapCkp
+           invalid key
+               initialize enr-checkpoint
+               move 1 to ck-id
+               write enr-checkpoint
+           not invalid key
+               move ck-dernier-bus to dernier-bus-traite
+               move ck-total-jours-global to total-jours-global
+               move ck-nb-chauff-totaux to nb-chauff-totaux
+               move ck-tab-chauff-totaux to tab-chauff-totaux
+           end-read
+       .
+
+       MAJ-CHECKPOINT.
+           move 1 to ck-id
+           move dernier-bus-traite to ck-dernier-bus
+           move total-jours-global to ck-total-jours-global
+           move nb-chauff-totaux to ck-nb-chauff-totaux
+           move tab-chauff-totaux to ck-tab-chauff-totaux
+           rewrite enr-checkpoint
+           invalid key
+               write enr-checkpoint
+           end-rewrite
+       .
+
+       EXPORT-CSV-RECAP.
+      *--- ouverture des fichiers ---
+       open input FChauffeurs
+       if fc-status not = '00' then
+           move 'FChauffeurs' to prg-err-name
+           move fc-status to prg-err-status
+           display a-error-open-read
+           perform ECRIT-ERROR-LOG
+       end-if
+
+       open input FAffectations
+       if fa-status not = '00' then
+           move 'FAffectations' to prg-err-name
+           move fa-status to prg-err-status
+           display a-error-open-read
+           perform ECRIT-ERROR-LOG
+       end-if
+
+       open input FBus
+       if fb-status not = '00' then
            move 'FBus' to prg-err-name
            move fb-status to prg-err-status
            display a-error-open-read
+           perform ECRIT-ERROR-LOG
        end-if
-      *    --- fin FBus ---
 
-       close FRecap
+       open output FrecapCsv
+       if fcsv-status not = '00' then
+          move 'FrecapCsv' to prg-err-name
+          move fcsv-status to prg-err-status
+          display a-error-open-read
+          perform ECRIT-ERROR-LOG
+       end-if
+
+      *--- filtre optionnel par code site ---
+       move spaces to site-filtre
+       display s-plg-site-filtre
+       accept s-plg-site-filtre
+       move function upper-case(site-filtre) to site-filtre
+
+      *--- filtre optionnel par plage de dates ---
+       move 0 to date-filtre-debut
+       move 99999999 to date-filtre-fin
+       display s-plg-date-filtre-debut
+       accept s-plg-date-filtre-debut
+       display s-plg-date-filtre-fin
+       accept s-plg-date-filtre-fin
+
+      *--- entete du fichier csv ---
+       move
+       'numBus,nbPlaces,numChauffeur,dateDebut,dateFin,nbJoursService'
+           to contenu-ligne-csv
+       write LigneCsv
+
+      *--- lecture des fichiers ---
+       move 0 to fb-numero
+       move 0 to fin-fb
+       start FBus key >= fb-numero
+       if fb-status = '00' then
+           perform with test after until (fin-fb = 1)
+               read FBus next
+                   at end
+                       move 1 to fin-fb
+                   not at end
+                   if site-filtre = spaces
+                   or fb-code-site = site-filtre then
+                       move 0 to fa-num-affect
+                       move 0 to fin-fa
+                       start FAffectations key >= fa-num-affect
+                       if fa-status = '00' then
+                           perform with test after until (fin-fa = 1)
+                               read FAffectations next
+                                   at end
+                                       move 1 to fin-fa
+                                   not at end
+                                   if (fb-numero = fa-num-bus)
+                                   and fa-statut not = 'I'
+                                   and fa-date-debut <= date-filtre-fin
+                                   and fa-date-fin >= date-filtre-debut
+                                   then
+                                       move 0 to nb-jrs
+                                       perform CALCUL-NB-JOURS
+                                       string
+                                           fb-numero ','
+                                           fb-nbplace ','
+                                           fa-num-chauff ','
+                                           fa-date-debut ','
+                                           fa-date-fin ','
+                                           nb-jrs
+                                           delimited by size
+                                           into contenu-ligne-csv
+                                       write LigneCsv
+                                   end-if
+                               end-read
+                           end-perform
+                       else
+                           move 'FAffectations' to prg-err-name
+                           move fa-status to prg-err-status
+                           display a-error-open-read
+                           perform ECRIT-ERROR-LOG
+                       end-if
+                   end-if
+               end-read
+           end-perform
+           display a-plg-confirmation
+       else
+           move 'FBus' to prg-err-name
+           move fb-status to prg-err-status
+           display a-error-open-read
+           perform ECRIT-ERROR-LOG
+       end-if
+
+       close FrecapCsv
        close FChauffeurs
        close FAffectations
        close FBus
        .
 
        CALCUL-NB-JOURS.
-           compute nb-jrs = nb-jrs +
-               (function INTEGER-OF-DATE (fa-date-fin) -
-                function INTEGER-OF-DATE (fa-date-debut) )
+           compute jours-affect =
+               function INTEGER-OF-DATE (fa-date-fin) -
+               function INTEGER-OF-DATE (fa-date-debut)
+           add jours-affect to nb-jrs
+           add jours-affect to total-jours-global
+           perform MAJ-TOTAL-CHAUFFEUR
+       .
+
+       MAJ-TOTAL-CHAUFFEUR.
+      * Cherche fa-num-chauff dans la table des totaux, le cree si
+      * absent, puis cumule jours-affect dans son total.
+           move 0 to idx-tc
+           perform varying i from 1 by 1
+               until i > nb-chauff-totaux
+               if tc-num-chauff(i) = fa-num-chauff then
+                   move i to idx-tc
+               end-if
+           end-perform
+
+           if idx-tc = 0 then
+               add 1 to nb-chauff-totaux
+               move nb-chauff-totaux to idx-tc
+               move fa-num-chauff to tc-num-chauff(idx-tc)
+               move 0 to tc-total-jours(idx-tc)
+           end-if
+
+           add jours-affect to tc-total-jours(idx-tc)
+       .
+
+       APERCU-RECAP.
+      *--- meme parcours que IMPRESSION-RECAP, mais affiche les lignes
+      *    a l'ecran au lieu de les ecrire dans Frecap ---
+       open input FAffectations
+       if fa-status not = '00' then
+           move 'FAffectations' to prg-err-name
+           move fa-status to prg-err-status
+           display a-error-open-read
+           perform ECRIT-ERROR-LOG
+       end-if
+
+       open input FBus
+       if fb-status not = '00' then
+           move 'FBus' to prg-err-name
+           move fb-status to prg-err-status
+           display a-error-open-read
+           perform ECRIT-ERROR-LOG
+       end-if
+
+       display a-plg-titre
+       move 2 to ap-ligne-nb
+
+      *--- filtre optionnel par code site ---
+       move spaces to site-filtre
+       display s-plg-site-filtre
+       accept s-plg-site-filtre
+       move function upper-case(site-filtre) to site-filtre
+
+      *--- filtre optionnel par plage de dates ---
+       move 0 to date-filtre-debut
+       move 99999999 to date-filtre-fin
+       display s-plg-date-filtre-debut
+       accept s-plg-date-filtre-debut
+       display s-plg-date-filtre-fin
+       accept s-plg-date-filtre-fin
+
+       move '       ----- Fichier recapitulatif -----' to ap-ligne
+       perform AFFICHE-LIGNE-APERCU
+       move '.' to ap-ligne
+       perform AFFICHE-LIGNE-APERCU
+       move 'Numero bus |       Nombre de places ' to ap-ligne
+       perform AFFICHE-LIGNE-APERCU
+       move '.        Date debut   | Date fin   | NumChauffeur'
+           to ap-ligne
+       perform AFFICHE-LIGNE-APERCU
+       move '.                                        '
+           &'Nb total jrs service' to ap-ligne
+       perform AFFICHE-LIGNE-APERCU
+       move
+         '-------------------------------------------------------'
+           &'----------' to ap-ligne
+       perform AFFICHE-LIGNE-APERCU
+
+       move 0 to ap-total-jours-global
+       move 0 to ap-nb-chauff-totaux
+       move 0 to fb-numero
+       move 0 to fin-fb
+       start FBus key >= fb-numero
+       if fb-status = '00' then
+           perform with test after until (fin-fb = 1)
+               read FBus next
+                   at end
+                       move 1 to fin-fb
+                   not at end
+                   if site-filtre = spaces
+                   or fb-code-site = site-filtre then
+                       string fb-numero '                ' fb-nbplace
+                           into ap-ligne
+                       perform AFFICHE-LIGNE-APERCU
+
+                       move 0 to ap-nb-jrs
+                       move 0 to fa-num-affect
+                       move 0 to fin-fa
+                       start FAffectations key >= fa-num-affect
+                       if fa-status = '00' then
+                           perform with test after until (fin-fa = 1)
+                               read FAffectations next
+                                   at end
+                                       move 1 to fin-fa
+                                   not at end
+                                   if (fb-numero = fa-num-bus)
+                                   and fa-statut not = 'I'
+                                   and fa-date-debut <= date-filtre-fin
+                                   and fa-date-fin >= date-filtre-debut
+                                   then
+                                       perform AP-CALCUL-NB-JOURS
+                                       string '.        ' fa-date-debut
+                                           '         ' fa-date-fin
+                                           '         ' fa-num-chauff
+                                           into ap-ligne
+                                       perform AFFICHE-LIGNE-APERCU
+                                   end-if
+                               end-read
+                           end-perform
+                           string '.                          '
+                               '                  ' ap-nb-jrs
+                               into ap-ligne
+                           perform AFFICHE-LIGNE-APERCU
+                           move '.' to ap-ligne
+                           perform AFFICHE-LIGNE-APERCU
+                       else
+                           move 'FAffectations' to prg-err-name
+                           move fa-status to prg-err-status
+                           display a-error-open-read
+                           perform ECRIT-ERROR-LOG
+                       end-if
+                   end-if
+               end-read
+           end-perform
+
+           move '=============================================='
+               &'============' to ap-ligne
+           perform AFFICHE-LIGNE-APERCU
+           string 'Total jours tous bus confondus : '
+               ap-total-jours-global
+               delimited by size into ap-ligne
+           perform AFFICHE-LIGNE-APERCU
+           move 'Total jours par chauffeur :' to ap-ligne
+           perform AFFICHE-LIGNE-APERCU
+           perform varying idx-tc from 1 by 1
+               until idx-tc > ap-nb-chauff-totaux
+               string '  Chauffeur ' ap-tc-num-chauff(idx-tc)
+                   ' : ' ap-tc-total-jours(idx-tc) ' jour(s)'
+                   delimited by size into ap-ligne
+               perform AFFICHE-LIGNE-APERCU
+           end-perform
+       else
+           move 'FBus' to prg-err-name
+           move fb-status to prg-err-status
+           display a-error-open-read
+           perform ECRIT-ERROR-LOG
+       end-if
+
+       display s-plg-apercu-continuer
+       accept s-plg-apercu-continuer
+
+       close FAffectations
+       close FBus
+       display a-plg-titre
+       .
+
+       AFFICHE-LIGNE-APERCU.
+           display a-plg-apercu-ligne
+           add 1 to ap-ligne-nb
+           if ap-ligne-nb > 21 then
+               display s-plg-apercu-continuer
+               accept s-plg-apercu-continuer
+               display a-plg-titre
+               move 2 to ap-ligne-nb
+           end-if
+       .
+
+       AP-CALCUL-NB-JOURS.
+           compute ap-jours-affect =
+               function INTEGER-OF-DATE (fa-date-fin) -
+               function INTEGER-OF-DATE (fa-date-debut)
+           add ap-jours-affect to ap-nb-jrs
+           add ap-jours-affect to ap-total-jours-global
+           perform AP-MAJ-TOTAL-CHAUFFEUR
+       .
+
+       AP-MAJ-TOTAL-CHAUFFEUR.
+           move 0 to ap-idx-tc
+           perform varying i from 1 by 1
+               until i > ap-nb-chauff-totaux
+               if ap-tc-num-chauff(i) = fa-num-chauff then
+                   move i to ap-idx-tc
+               end-if
+           end-perform
+
+           if ap-idx-tc = 0 then
+               add 1 to ap-nb-chauff-totaux
+               move ap-nb-chauff-totaux to ap-idx-tc
+               move fa-num-chauff to ap-tc-num-chauff(ap-idx-tc)
+               move 0 to ap-tc-total-jours(ap-idx-tc)
+           end-if
+
+           add ap-jours-affect to ap-tc-total-jours(ap-idx-tc)
        .
 
        ERR-CHOIX.
@@ -265,4 +865,57 @@
        RETOUR.
        goback
        .
+
+       ECRIT-ERROR-LOG.
+      * Trace dans ErrorLog.dat les erreurs d'ouverture de fichier,
+      * pour qu'une execution non surveillee (batch/cron) laisse une
+      * preuve de ce qui a echoue.
+           accept el-date from date yyyymmdd
+           accept el-heure from time
+
+           move spaces to ligne-error-log
+           string 'ss-recap' ' FICHIER=' prg-err-name
+               ' STATUT=' prg-err-status
+               ' DATE=' el-date ' HEURE=' el-heure
+               delimited by size into ligne-error-log
+           end-string
+
+           open extend FErrorLog
+           if fel-status = '35' then
+               open output FErrorLog
+               close FErrorLog
+               open extend FErrorLog
+           end-if
+
+           write ligne-error-log
+
+           close FErrorLog
+       .
+
+       ECRIT-NOTIFICATION.
+      * Depose dans Notify.dat une ligne de fin d'execution (succes ou
+      * echec) pour qu'un operateur qui s'est eloigne de l'ecran
+      * puisse etre alerte que l'edition du recapitulatif est
+      * terminee, sans avoir a revenir consulter le terminal.
+           accept el-date from date yyyymmdd
+           accept el-heure from time
+
+           move spaces to ligne-notification
+           string 'ss-recap' ' STATUT=' notif-statut
+               ' DATE=' el-date ' HEURE=' el-heure
+               delimited by size into ligne-notification
+           end-string
+
+           open extend FNotify
+           if fnotif-status = '35' then
+               open output FNotify
+               close FNotify
+               open extend FNotify
+           end-if
+
+           write ligne-notification
+
+           close FNotify
+       .
+
        end program ss-recap.
