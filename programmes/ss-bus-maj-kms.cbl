@@ -0,0 +1,204 @@
+       program-id. ss-bus-maj-kms.
+
+       input-output section.
+       file-control.
+           select FAffectations assign to "../ext/Affectation.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is fa-num-affect
+                   alternate key is fa-num-chauff with duplicates
+                   alternate key is fa-num-bus with duplicates
+               status FAffectStatus.
+
+           select FBus assign to "../ext/Fbus.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is fb-numero
+               status FBusStatus.
+
+           select FErrorLog assign to "../ext/ErrorLog.dat"
+               organization is sequential
+               status fel-status.
+
+       data division.
+       file section.
+       FD FAffectations.
+       01 enr-affectation.
+           02 fa-num-affect   pic 9(4).
+           02 fa-num-chauff   pic 9(4).
+           02 fa-num-bus      pic 9(4).
+           02 fa-date-debut   pic 9(8).
+           02 fa-date-fin     pic 9(8).
+           02 fa-nb-passagers pic 9(3).
+           02 fa-statut pic x(01).
+           02 fa-motif pic x(40).
+
+       FD FBus.
+       01 enr-bus.
+           02 fb-numero       pic 9(4).
+           02 fb-marque       pic x(20).
+           02 fb-nbplace      pic 9(3).
+           02 fb-modele       pic x(20).
+           02 fb-kms          pic 9(6).
+           02 fb-categorie-requise pic x(02).
+           02 fb-num-compagnie pic 9(4).
+           02 fb-code-site     pic x(04).
+
+       FD FErrorLog.
+       01 ligne-error-log pic x(120).
+
+       working-storage section.
+       01 FAffectStatus            pic x(2).
+       01 FBusStatus                pic x(2).
+       01 fin-affect-fichier        pic 9.
+       01 bus-introuvable           pic 9.
+       01 fel-status                pic x(2).
+       01 err-prg-file              pic x(20).
+       01 err-prg-status            pic x(2).
+       01 el-date                   pic 9(8).
+       01 el-heure                  pic 9(8).
+
+      * Estimation forfaitaire du kilometrage parcouru par jour
+      * d'affectation, faute de releve kilometrique reel par trajet.
+       01 estimation-kms-jour       pic 9(4) value 250.
+       01 aujourdhui                 pic 9(8).
+       01 jours-affect               pic 9(4).
+       01 kms-estimes                pic 9(6).
+       01 nb-bus-maj                 pic 9(4).
+       01 nb-affect-traitees         pic 9(4).
+
+       screen section.
+       01 a-plg-titre-global.
+           02 blank screen.
+           02 line 1 col 10 value
+               '- Mise a jour automatique du kilometrage -'.
+
+       01 a-plg-resultat.
+           02 line 4 col 2 value 'Affectations traitees : '.
+           02 a-nb-affect-traitees line 4 col 27 pic zzz9
+               from nb-affect-traitees.
+           02 line 5 col 2 value 'Bus mis a jour : '.
+           02 a-nb-bus-maj line 5 col 20 pic zzz9 from nb-bus-maj.
+
+       01 a-error-open.
+           02 blank screen.
+           02 line 2 col 10 value "Erreur d'ouverture d'un fichier".
+
+       procedure division.
+
+       open i-o FAffectations
+       open i-o FBus
+
+       if FAffectStatus not = '00' or FBusStatus not = '00' then
+           display a-error-open
+           close FAffectations
+           close FBus
+           goback
+       end-if
+
+       display a-plg-titre-global
+       accept aujourdhui from date yyyymmdd
+
+       move 0 to nb-affect-traitees
+       move 0 to nb-bus-maj
+       move 0 to fin-affect-fichier
+       move 0 to fa-num-affect
+       start FAffectations key >= fa-num-affect
+
+       perform with test after until (fin-affect-fichier = 1)
+           read FAffectations next
+               at end
+                   move 1 to fin-affect-fichier
+               not at end
+                   if fa-statut = 'A' and fa-date-fin < aujourdhui then
+                       perform APPLIQUE-KMS-AFFECTATION
+                   end-if
+           end-read
+       end-perform
+
+       display a-plg-resultat
+
+       stop ' '
+
+       close FAffectations
+       close FBus
+       goback
+       .
+
+      *#################################################################
+      *###################### TRAITEMENT D'UNE AFFECTATION ############
+      *#################################################################
+
+       APPLIQUE-KMS-AFFECTATION.
+      * Estime le kilometrage de l'affectation terminee et le cumule
+      * sur le bus concerne, puis marque l'affectation comme traitee
+      * ('T') pour qu'elle ne soit plus reprise lors des executions
+      * suivantes de cette mise a jour.
+           compute jours-affect =
+               function INTEGER-OF-DATE (fa-date-fin) -
+               function INTEGER-OF-DATE (fa-date-debut)
+           if jours-affect < 1 then
+               move 1 to jours-affect
+           end-if
+           compute kms-estimes = jours-affect * estimation-kms-jour
+
+           move fa-num-bus to fb-numero
+           move 0 to bus-introuvable
+           read FBus
+               invalid key
+                   move 1 to bus-introuvable
+           end-read
+
+           if bus-introuvable = 0 then
+               compute fb-kms = fb-kms + kms-estimes
+               rewrite enr-bus
+               invalid key
+                   continue
+               not invalid key
+                   add 1 to nb-bus-maj
+               end-rewrite
+
+               move 'T' to fa-statut
+               rewrite enr-affectation
+               invalid key
+                   continue
+               not invalid key
+                   add 1 to nb-affect-traitees
+               end-rewrite
+           else
+      * Bus introuvable : on ne marque pas l'affectation comme
+      * traitee, pour qu'elle soit reprise a la prochaine execution
+      * une fois les donnees du bus corrigees.
+               move 'FBus' to err-prg-file
+               move '23' to err-prg-status
+               perform ECRIT-ERROR-LOG
+           end-if
+       .
+
+       ECRIT-ERROR-LOG.
+      * Trace dans ErrorLog.dat les erreurs rencontrees, pour qu'une
+      * execution non surveillee (batch/cron) laisse une preuve de ce
+      * qui a echoue.
+           accept el-date from date yyyymmdd
+           accept el-heure from time
+
+           move spaces to ligne-error-log
+           string 'ss-bus-maj-kms' ' FICHIER=' err-prg-file
+               ' STATUT=' err-prg-status
+               ' DATE=' el-date ' HEURE=' el-heure
+               delimited by size into ligne-error-log
+           end-string
+
+           open extend FErrorLog
+           if fel-status = '35' then
+               open output FErrorLog
+               close FErrorLog
+               open extend FErrorLog
+           end-if
+
+           write ligne-error-log
+
+           close FErrorLog
+       .
+
+       end program ss-bus-maj-kms.
