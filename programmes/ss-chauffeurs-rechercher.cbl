@@ -1,4 +1,4 @@
-       program-id. ss-chauffeurs-afficher.
+       program-id. ss-chauffeurs-rechercher.
 
        input-output section.
            file-control.
@@ -9,6 +9,14 @@
                    alternate record key is nomN with duplicates
                status Fstatus.
 
+           select FAffectations assign to "../ext/Affectation.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is fa-num-affect
+                   alternate key is fa-num-chauff with duplicates
+                   alternate key is fa-num-bus with duplicates
+               status fa-status.
+
        data division.
        file section.
        fd FChaufNouv.
@@ -17,15 +25,37 @@
                02 nomN         pic x(30).
                02 prenomN      pic x(30).
                02 datePermisN  pic 9(8).
+               02 categoriePermisN pic x(02).
+               02 statutN      pic x(01).
+               02 codeSiteN    pic x(04).
+               02 telephoneN   pic x(14).
+               02 adresseN     pic x(40).
+
+       FD FAffectations.
+       01 enr-affectation.
+           02 fa-num-affect   pic 9(4).
+           02 fa-num-chauff   pic 9(4).
+           02 fa-num-bus      pic 9(4).
+           02 fa-date-debut   pic 9(8).
+           02 fa-date-fin     pic 9(8).
+           02 fa-nb-passagers pic 9(3).
+           02 fa-statut       pic x(01).
+           02 fa-motif        pic x(40).
 
        working-storage section.
        01 Fstatus         pic x(2).
+       01 fa-status       pic x(2).
+       01 fin-affect       pic 9.
+       01 aucune-affect    pic 9.
        01 i                        pic 9(2).
        01 fin-fichier              pic 9.
        01 choix-type-recherche     pic 9.
        01 quitter                  pic 9.
        01 nom-chauffeur            pic x(30).
        01 id-chauffeur             pic 9(4).
+       01 lg-motif                 pic 9(2).
+       01 limite                   pic 9(2).
+       01 aucun-resultat           pic 9.
 
        screen section.
        01 a-plg-titre-global.
@@ -46,7 +76,7 @@
            02 s-id-chauffeur pic zzzz to id-chauffeur
            required.
        01 s-plg-recherche-nom.
-           02 line 3 col 2 value 'Nom recherche : '.
+           02 line 3 col 2 value 'Debut du nom recherche : '.
            02 s-nom-chauffeur pic x(30) to nom-chauffeur
            required.
 
@@ -64,6 +94,26 @@
            02 a-prenomN line i col 39     pic x(30) from prenomN.
            02 a-datePermisN line i col 69 pic 9999/99/99
                from datePermisN.
+       01 a-plg-chauffeur-contact.
+           02 line 8 col 2 value 'Telephone: '.
+           02 a-telephoneN line 8 col 13 pic x(14) from telephoneN.
+           02 line 8 col 30 value 'Adresse: '.
+           02 a-adresseN line 8 col 39 pic x(40) from adresseN.
+       01 a-plg-affect-titre.
+           02 line 9 col 2 value 'Historique des affectations :'.
+           02 line 10 col 2 value 'Bus'.
+           02 line 10 col 8 value 'Date debut'.
+           02 line 10 col 22 value 'Date fin'.
+       01 a-plg-affect-data.
+           02 a-fa-num-bus line i col 2 pic 9(4) from fa-num-bus.
+           02 a-fa-date-debut line i col 8 pic 9999/99/99
+               from fa-date-debut.
+           02 a-fa-date-fin line i col 22 pic 9999/99/99
+               from fa-date-fin.
+       01 a-plg-aucune-affect.
+           02 line i col 2 value
+               'Aucune affectation pour ce chauffeur.'.
+
        01 a-plg-message-continuer.
            02 line 20 col 1 value 'Appuyez sur ENTREE pour continuer.'.
        01 a-plg-message-choix-invalide.
@@ -80,6 +130,7 @@
        procedure division.
 
        open input FChaufNouv
+       open input FAffectations
 
        move 7 to i
        move 0 to numChaufN
@@ -110,6 +161,7 @@
            move 0 to choix-type-recherche
        end-perform
        close FChaufNouv
+       close FAffectations
        goback
        .
 
@@ -126,54 +178,99 @@
                invalid key
                    display a-plg-mess-no-result
                not invalid key
-                   display a-plg-chauffeur-data
+                   if statutN = 'I' then
+                       display a-plg-mess-no-result
+                   else
+                       display a-plg-chauffeur-data
+                       display a-plg-chauffeur-contact
+                       perform AFFICHE-HISTORIQUE-AFFECT
+                   end-if
            end-read
            display a-plg-message-continuer
            stop ' '
        .
 
+       AFFICHE-HISTORIQUE-AFFECT.
+      *    liste, sous la fiche du chauffeur, toutes ses affectations
+      *    (bus, date debut, date fin) via la cle alternee fa-num-chauff
+           display a-plg-affect-titre
+           move 11 to i
+           move 1 to aucune-affect
+           move 0 to fin-affect
+           move numChaufN to fa-num-chauff
+           start FAffectations key = fa-num-chauff
+               invalid key
+                   move 1 to fin-affect
+
+           perform with test after until (fin-affect = 1)
+               read FAffectations next
+                   at end
+                       move 1 to fin-affect
+                   not at end
+                       if fa-num-chauff = numChaufN then
+                           if fa-statut not = 'I' then
+                               display a-plg-affect-data
+                               move 0 to aucune-affect
+                               add 1 to i
+                           end-if
+                       else
+                           move 1 to fin-affect
+                       end-if
+               end-read
+           end-perform
+
+           if aucune-affect = 1 then
+               display a-plg-aucune-affect
+           end-if
+       .
+
        RECHERCHER-PAR-NOM.
-      *    fonction principale
+      *    fonction principale : recherche par debut de nom (le nom
+      *    tape n'a pas besoin d'etre complet, ex: "DUP" trouve
+      *    "DUPONT").
            display s-plg-recherche-nom
            accept s-plg-recherche-nom
 
+           move function length(function trim(nom-chauffeur))
+               to lg-motif
            move function upper-case(nom-chauffeur) to nomN
            move 0 to fin-fichier
+           move 1 to aucun-resultat
+           move 7 to i
 
            display a-plg-titre-colonne
 
-           start FChaufNouv key = nomN
+           start FChaufNouv key >= nomN
+
            perform with test after until (
                fin-fichier = 1 or
-               Fstatus = 46 or
-               ( Fstatus = '00' and
-                 nomN not = function upper-case(nom-chauffeur) )
+               Fstatus = 46
            )
                read FChaufNouv next
                    at end
-                       if (nomN = function upper-case(nom-chauffeur)
-                       ) then
-                           display a-plg-chauffeur-data
-                           display a-plg-message-continuer
-                           stop ' '
-                       end-if
                        move 1 to fin-fichier
                    not at end
-                       if (nomN = function upper-case(nom-chauffeur)
-                       ) then
-                           display a-plg-chauffeur-data
-                           display a-plg-message-continuer
-                           stop ' '
+                       if nomN(1:lg-motif) = function
+                           upper-case(nom-chauffeur)(1:lg-motif)
+                       then
+                           if statutN not = 'I' then
+                               display a-plg-chauffeur-data
+                               move 0 to aucun-resultat
+                               add 1 to i
+                           end-if
+                       else
+                           move 1 to fin-fichier
                        end-if
                end-read
-               if (Fstatus not = '00'
-                   and Fstatus not = '02'
-               ) then
-                   display a-plg-mess-no-result
-                   display a-plg-message-continuer
-                   stop ' '
-               end-if
            end-perform
+
+           if aucun-resultat = 1 then
+               move 20 to i
+               display a-plg-mess-no-result
+           end-if
+
+           display a-plg-message-continuer
+           stop ' '
        .
 
        REINITIALISER.
@@ -181,4 +278,4 @@
            display a-plg-titre-global
        .
 
-       end program ss-chauffeurs-afficher.
+       end program ss-chauffeurs-rechercher.
