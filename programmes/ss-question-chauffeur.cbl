@@ -17,6 +17,10 @@
                    alternate record key is fc-nom with duplicates
                status fc-status.
 
+           select FErrorLog assign to "../ext/ErrorLog.dat"
+               organization is sequential
+               status fel-status.
+
       *------------------------- DESCRIPTEURS --------------------------
 
        data division.
@@ -28,6 +32,9 @@
            02 fa-num-bus      pic 9(4).
            02 fa-date-debut   pic 9(8).
            02 fa-date-fin     pic 9(8).
+           02 fa-nb-passagers pic 9(3).
+           02 fa-statut pic x(01).
+           02 fa-motif pic x(40).
 
        FD FChauffeurs.
        01 enr-chauffeur.
@@ -35,20 +42,36 @@
            02 fc-nom           pic x(30).
            02 fc-prenom        pic x(30).
            02 fc-date-permis   pic 9(8).
+           02 fc-categorie     pic x(02).
+           02 fc-statut        pic x(01).
+           02 fc-code-site     pic x(04).
+           02 fc-telephone     pic x(14).
+           02 fc-adresse       pic x(40).
+
+       FD FErrorLog.
+       01 ligne-error-log pic x(120).
 
       *-------------------------- VARIABLES ----------------------------
 
        working-storage section.
        01 fa-status                pic x(2).
        01 fc-status                pic x(2).
+       01 code-statut-fichier      pic x(2).
+       01 libelle-statut           pic x(40).
+       01 fel-status               pic x(2).
+       01 err-prg-file             pic x(20).
+       01 el-date                  pic 9(8).
+       01 el-heure                 pic 9(8).
        01 i                        pic 9(2).
        01 fin-fa                   pic 9.
        01 fin-fc                   pic 9.
        01 aucun-resultat           pic 9.
+       01 mode-inclusif            pic 9.
 
        01 num-bus                  pic 9(4).
        01 date-affect              pic x(30).
        01 num-chauff               pic 9(4).
+       01 mode-recherche           pic 9.
 
       *-------------------------- TITRE --------------------------------
 
@@ -60,6 +83,16 @@
 
       *-------------------------- SAISIE -------------------------------
 
+       01 s-plg-mode-recherche.
+           02 line 2 col 2 value
+               '1-Chercher le(s) chauffeur(s) d''un bus a une date / '
+               &'2-Lister toutes les affectations d''un chauffeur : '.
+           02 s-mode-recherche pic 9 to mode-recherche required.
+       01 s-plg-num-chauff-seul.
+           02 line 3 col 2 value "Id du chauffeur: ".
+           02 s-num-chauff-seul pic zzzz to num-chauff
+           required.
+
        01 s-plg-num-bus.
            02 line 3 col 2 value "Id du bus: ".
            02 s-num-bus pic zzzz to num-bus
@@ -68,6 +101,11 @@
            02 line 4 col 2 value "Date d'affectation: ".
            02 s-date-affect pic 99999999 to date-affect
            required.
+       01 s-plg-mode-comparaison.
+           02 line 5 col 2 value
+               '1-Borne incluse (occupe si la date choisie est '
+               &'le premier/dernier jour) / 2-Borne exclue : '.
+           02 s-mode-inclusif pic 9 to mode-inclusif required.
        01 a-plg-separateur.
            02 line 6 col 1 value
            '----------------------------------------------------------'
@@ -92,6 +130,20 @@
            02 a-fc-date-permis line i col 69 pic 9999/99/99
                from fc-date-permis.
 
+       01 a-plg-affect-colonnes.
+           02 line 5 col 2 value 'Bus'.
+           02 line 5 col 8 value 'Date debut'.
+           02 line 5 col 22 value 'Date fin'.
+           02 line 6 col 1 value
+           '----------------------------------------------------------'
+               &'---------------------'.
+       01 a-plg-affect-data.
+           02 a-fa-num-bus line i col 2 pic 9(4) from fa-num-bus.
+           02 a-fa-date-debut line i col 8 pic 9999/99/99
+               from fa-date-debut.
+           02 a-fa-date-fin line i col 22 pic 9999/99/99
+               from fa-date-fin.
+
       *---------------------- MESSAGES & ERREURS -----------------------
 
        01 a-plg-aucun-resultat.
@@ -103,10 +155,12 @@
            02 blank screen.
            02 line 3 col 2 value 'Erreur Affectations.dat - status: '.
            02 a-fa-status line 3 col 24 pic 99 from fa-status.
+           02 line 4 col 2 pic x(40) from libelle-statut.
        01 a-error-fc-open.
            02 blank screen.
            02 line 3 col 2 value 'Erreur ChaufNouv.dat - status: '.
            02 a-fc-status line 3 col 24 pic 99 from fc-status.
+           02 line 4 col 2 pic x(40) from libelle-statut.
 
       *#################################################################
       *######################### PROGRAMME #############################
@@ -118,22 +172,42 @@
        open input FAffectations
 
        if fa-status not = '00' then
+           move fa-status to code-statut-fichier
+           perform TRADUIT-STATUT-FICHIER
            display a-error-fa-open
+           move 'FAffectations' to err-prg-file
+           perform ECRIT-ERROR-LOG
        else if fc-status not = '00' then
+           move fc-status to code-statut-fichier
+           perform TRADUIT-STATUT-FICHIER
            display a-error-fc-open
+           move 'FChauffeurs' to err-prg-file
+           perform ECRIT-ERROR-LOG
        else
            move 8 to i
            display a-plg-titre-global
            move 1 to aucun-resultat
 
            perform REINITIALISER
-           display s-plg-num-bus
-           accept s-plg-num-bus
-           display s-plg-date
-           accept s-plg-date
-           display a-plg-separateur
+           display s-plg-mode-recherche
+           accept s-plg-mode-recherche
+
+           if mode-recherche = 2 then
+               display s-plg-num-chauff-seul
+               accept s-plg-num-chauff-seul
+               perform LISTE-AFFECT-CHAUFFEUR
+           else
+               display s-plg-num-bus
+               accept s-plg-num-bus
+               display s-plg-date
+               accept s-plg-date
+               display s-plg-mode-comparaison
+               accept s-plg-mode-comparaison
+               display a-plg-separateur
+
+               perform FILTRE-AFFECTATIONS
+           end-if
 
-           perform FILTRE-AFFECTATIONS
            if aucun-resultat = 1 then
                display a-plg-aucun-resultat
            end-if
@@ -147,6 +221,35 @@
        goback
        .
 
+       LISTE-AFFECT-CHAUFFEUR.
+      * mode compagnon : pas de bus/date a fournir, on liste toutes les
+      * affectations (bus, date debut, date fin) d'un chauffeur donne
+      * via la cle alternee fa-num-chauff.
+           display a-plg-affect-colonnes
+           move 0 to fin-fa
+           move num-chauff to fa-num-chauff
+           start FAffectations key = fa-num-chauff
+               invalid key
+                   move 1 to fin-fa
+
+           perform with test after until (fin-fa = 1)
+               read FAffectations next
+                   at end
+                       move 1 to fin-fa
+                   not at end
+                       if fa-num-chauff = num-chauff then
+                           if fa-statut not = 'I' then
+                               display a-plg-affect-data
+                               move 0 to aucun-resultat
+                               add 1 to i
+                           end-if
+                       else
+                           move 1 to fin-fa
+                       end-if
+               end-read
+           end-perform
+       .
+
        FILTRE-AFFECTATIONS.
       * parcourir toutes les affectations
       * si la clef courante = param-bus et date courante > date-debut et
@@ -163,10 +266,19 @@
                at end
                    move 1 to fin-fa
                not at end
-                   if date-affect > fa-date-debut
-                   and date-affect < fa-date-fin
-                   and num-bus = fa-num-bus then
-                       perform RECHERCHE-CHAUFFEUR
+                   if num-bus = fa-num-bus
+                   and fa-statut not = 'I'
+                       if mode-inclusif = 1
+                           if date-affect >= fa-date-debut
+                           and date-affect <= fa-date-fin then
+                               perform RECHERCHE-CHAUFFEUR
+                           end-if
+                       else
+                           if date-affect > fa-date-debut
+                           and date-affect < fa-date-fin then
+                               perform RECHERCHE-CHAUFFEUR
+                           end-if
+                       end-if
                    end-if
            end-read
        end-perform
@@ -193,9 +305,11 @@
                        move 1 to fin-fc
                    not at end
                        if fc-num-chauff = fa-num-chauff
-                           display a-plg-chauffeur-data
-                           compute i = i + 1
-                           move 0 to aucun-resultat
+                           if fc-statut not = 'I' then
+                               display a-plg-chauffeur-data
+                               compute i = i + 1
+                               move 0 to aucun-resultat
+                           end-if
                        else
                            move 1 TO fin-fc
                        end-if
@@ -208,4 +322,58 @@
            display a-plg-titre-global
        .
 
+       TRADUIT-STATUT-FICHIER.
+           evaluate code-statut-fichier
+               when '00' move 'Operation reussie' to libelle-statut
+               when '10' move 'Fin de fichier' to libelle-statut
+               when '21' move 'Cle hors sequence' to libelle-statut
+               when '22' move 'Cle deja existante' to libelle-statut
+               when '23' move 'Enregistrement non trouve'
+                   to libelle-statut
+               when '30' move 'Erreur permanente d''entree-sortie'
+                   to libelle-statut
+               when '35' move 'Fichier introuvable' to libelle-statut
+               when '37' move 'Ouverture impossible (mode invalide)'
+                   to libelle-statut
+               when '41' move 'Fichier deja ouvert' to libelle-statut
+               when '42' move 'Fichier non ouvert' to libelle-statut
+               when '46' move 'Aucun enregistrement actif (lecture)'
+                   to libelle-statut
+               when '47' move 'Acces en lecture non autorise'
+                   to libelle-statut
+               when '48' move 'Acces en ecriture non autorise'
+                   to libelle-statut
+               when '49' move 'Acces en suppression non autorise'
+                   to libelle-statut
+               when other move 'Erreur fichier inconnue'
+                   to libelle-statut
+           end-evaluate
+       .
+
+       ECRIT-ERROR-LOG.
+      * Trace dans ErrorLog.dat les erreurs d'ouverture de fichier,
+      * pour qu'une execution non surveillee (batch/cron) laisse une
+      * preuve de ce qui a echoue.
+           accept el-date from date yyyymmdd
+           accept el-heure from time
+
+           move spaces to ligne-error-log
+           string 'ss-question-chauffeur' ' FICHIER=' err-prg-file
+               ' STATUT=' code-statut-fichier
+               ' DATE=' el-date ' HEURE=' el-heure
+               delimited by size into ligne-error-log
+           end-string
+
+           open extend FErrorLog
+           if fel-status = '35' then
+               open output FErrorLog
+               close FErrorLog
+               open extend FErrorLog
+           end-if
+
+           write ligne-error-log
+
+           close FErrorLog
+       .
+
        end program ss-question-chauffeur.
