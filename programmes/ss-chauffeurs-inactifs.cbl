@@ -0,0 +1,163 @@
+       program-id. ss-chauffeurs-inactifs.
+
+       input-output section.
+       file-control.
+           select FChaufNouv assign to "../ext/ChaufNouv.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is numChaufN
+                   alternate record key is nomN with duplicates
+               status FChaufNouvStatus.
+
+           select FAffectations assign to "../ext/Affectation.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is fa-num-affect
+                   alternate key is fa-num-chauff with duplicates
+                   alternate key is fa-num-bus with duplicates
+               status FAffectStatus.
+
+       data division.
+       file section.
+       fd FChaufNouv.
+           01 ChaufNouv.
+               02 numChaufN    pic 9(4).
+               02 nomN         pic x(30).
+               02 prenomN      pic x(30).
+               02 datePermisN  pic 9(8).
+               02 categoriePermisN pic x(02).
+               02 statutN      pic x(01).
+               02 codeSiteN    pic x(04).
+               02 telephoneN   pic x(14).
+               02 adresseN     pic x(40).
+
+       FD FAffectations.
+       01 enr-affectation.
+           02 fa-num-affect   pic 9(4).
+           02 fa-num-chauff   pic 9(4).
+           02 fa-num-bus      pic 9(4).
+           02 fa-date-debut   pic 9(8).
+           02 fa-date-fin     pic 9(8).
+           02 fa-nb-passagers pic 9(3).
+           02 fa-statut pic x(01).
+           02 fa-motif pic x(40).
+
+       working-storage section.
+       01 FChaufNouvStatus         pic x(2).
+       01 FAffectStatus            pic x(2).
+       01 fin-chauf-fichier        pic 9.
+       01 fin-affect-fichier       pic 9.
+       01 date-jour                pic 9(8).
+       01 chauffeur-occupe         pic 9.
+       01 aucun-resultat           pic 9.
+       01 i                        pic 9(2).
+
+       screen section.
+       01 a-plg-titre-global.
+           02 blank screen.
+           02 line 1 col 10 value
+               '- Chauffeurs sans affectation en cours -'.
+
+       01 a-plg-titre-colonne.
+           02 line 3 col 2 value 'Id:'.
+           02 line 3 col 8 value 'Nom:'.
+           02 line 3 col 23 value 'Prenom:'.
+           02 line 3 col 36 value 'Date du permis:'.
+
+       01 a-plg-chauffeur-ligne.
+           02 a-numChaufN  line i col 2  pic 9(4)  from numChaufN.
+           02 a-nomN       line i col 8  pic x(30) from nomN.
+           02 a-prenomN    line i col 23 pic x(30) from prenomN.
+           02 a-datePermisN line i col 36 pic 9(8) from datePermisN.
+
+       01 a-plg-aucun-resultat.
+           02 line 20 col 1 value
+               'Tous les chauffeurs actifs ont une affectation.'.
+       01 a-plg-message-continuer.
+           02 line 22 col 1 value 'Appuyer sur une touche...'.
+       01 a-error-open.
+           02 blank screen.
+           02 line 2 col 10 value "Erreur d'ouverture d'un fichier".
+
+       procedure division.
+
+       open input FChaufNouv
+       open input FAffectations
+
+       if FChaufNouvStatus not = '00'
+       or FAffectStatus not = '00' then
+           display a-error-open
+           close FChaufNouv
+           close FAffectations
+           goback
+       end-if
+
+       accept date-jour from date yyyymmdd
+
+       display a-plg-titre-global
+       display a-plg-titre-colonne
+
+       move 4 to i
+       move 1 to aucun-resultat
+
+       move 0 to numChaufN
+       move 0 to fin-chauf-fichier
+       start FChaufNouv key > numChaufN
+
+       perform with test after until (fin-chauf-fichier = 1)
+           read FChaufNouv next
+               at end
+                   move 1 to fin-chauf-fichier
+               not at end
+                   if statutN not = 'I' then
+                       perform VERIFIE-CHAUFFEUR
+                   end-if
+           end-read
+       end-perform
+
+       if aucun-resultat = 1 then
+           display a-plg-aucun-resultat
+       end-if
+
+       display a-plg-message-continuer
+       stop ' '
+
+       close FChaufNouv
+       close FAffectations
+       goback
+       .
+
+       VERIFIE-CHAUFFEUR.
+           move 0 to chauffeur-occupe
+           move 0 to fin-affect-fichier
+           move numChaufN to fa-num-chauff
+           start FAffectations key = fa-num-chauff
+               invalid key
+                   move 1 to fin-affect-fichier
+           end-start
+
+           perform with test after until (fin-affect-fichier = 1)
+               read FAffectations next
+                   at end
+                       move 1 to fin-affect-fichier
+                   not at end
+                       if fa-num-chauff not = numChaufN then
+                           move 1 to fin-affect-fichier
+                       else
+                           if fa-statut not = 'I'
+                           and fa-date-fin >= date-jour then
+                               move 1 to chauffeur-occupe
+                               move 1 to fin-affect-fichier
+                           end-if
+                       end-if
+               end-read
+           end-perform
+
+           if chauffeur-occupe = 0 then
+               display a-plg-chauffeur-ligne
+               compute i = i + 1
+               move 0 to aucun-resultat
+           end-if
+       .
+
+       end program ss-chauffeurs-inactifs.
