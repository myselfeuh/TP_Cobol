@@ -0,0 +1,106 @@
+       program-id. ss-bus-maintenance.
+
+       input-output section.
+           file-control.
+           select FBus assign to "../ext/Fbus.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is fb-numero
+               status FBusStatus.
+
+       data division.
+       file section.
+       fd FBus.
+           01 enr-bus.
+               02 fb-numero       pic 9(4).
+               02 fb-marque       pic x(20).
+               02 fb-nbplace      pic 9(3).
+               02 fb-modele       pic x(20).
+               02 fb-kms          pic 9(6).
+               02 fb-categorie-requise pic x(02).
+               02 fb-num-compagnie pic 9(4).
+               02 fb-code-site     pic x(04).
+
+       working-storage section.
+       01 FBusStatus               pic x(2).
+       01 i                        pic 9(2).
+       01 fin-fichier              pic 9.
+       01 seuil-entretien          pic 9(6).
+       01 aucun-resultat           pic 9.
+
+       screen section.
+       01 a-plg-titre-global.
+           02 blank screen.
+           02 line 1 col 10 value '- Bus a entretenir (seuil '
+               &'kilometrique) -'.
+       01 s-plg-seuil.
+           02 line 3 col 2 value 'Seuil d''entretien (km) : '.
+           02 s-seuil-entretien pic zzzzz9 to seuil-entretien required.
+
+       01 a-plg-titre-colonne.
+           02 line 5 col 2 value 'Id:'.
+           02 line 5 col 8 value 'Marque:'.
+           02 line 5 col 29 value 'Modele:'.
+           02 line 5 col 50 value 'Kms:'.
+
+       01 a-plg-bus-data.
+           02 a-fb-numero line i col 2  pic 9(4)  from fb-numero.
+           02 a-fb-marque line i col 8  pic x(20) from fb-marque.
+           02 a-fb-modele line i col 29 pic x(20) from fb-modele.
+           02 a-fb-kms    line i col 50 pic 9(6)  from fb-kms.
+
+       01 a-plg-aucun-resultat.
+           02 line 20 col 1 value
+               'Aucun bus ne depasse ce seuil kilometrique.'.
+       01 a-plg-message-continuer.
+           02 line 22 col 1 value 'Appuyer sur une touche...'.
+       01 a-error-open.
+           02 blank screen.
+           02 line 2 col 10 value "Erreur d'ouverture de Fbus.dat".
+
+       procedure division.
+
+       open input FBus
+       if FBusStatus not = '00' then
+           display a-error-open
+           stop ' '
+           goback
+       end-if
+
+       display a-plg-titre-global
+       display s-plg-seuil
+       accept s-plg-seuil
+
+       move 7 to i
+       move 1 to aucun-resultat
+       display a-plg-titre-colonne
+
+       move 0 to fb-numero
+       move 0 to fin-fichier
+       start FBus key > fb-numero
+
+       perform with test after until (fin-fichier = 1)
+           read FBus next
+               at end
+                   move 1 to fin-fichier
+               not at end
+                   if fb-kms > seuil-entretien then
+                       display a-plg-bus-data
+                       compute i = i + 1
+                       move 0 to aucun-resultat
+                   end-if
+           end-read
+       end-perform
+
+       if aucun-resultat = 1 then
+           display a-plg-aucun-resultat
+       end-if
+
+       display a-plg-message-continuer
+       stop ' '
+
+       close FBus
+       goback
+       .
+
+       end program ss-bus-maintenance.
