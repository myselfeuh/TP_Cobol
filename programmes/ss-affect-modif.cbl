@@ -10,6 +10,23 @@
                    alternate record key is numBusA with duplicates
                status fstatus.
 
+           select FJournal assign to "../ext/Journal.dat"
+               organization is sequential
+               status FJournalStatus.
+
+           select FBus assign to "../ext/Fbus.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is fb-numero
+               status FBusStatus.
+
+           select FChaufNouv assign to "../ext/ChaufNouv.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is numChaufN
+                   alternate record key is nomN with duplicates
+               status FChaufNouvStatus.
+
        data division.
        file section.
        fd fAffectation.
@@ -19,9 +36,59 @@
                02 numBusA          pic 9(4).
                02 dateDebAffectA   pic 9(8).
                02 dateFinAffectA   pic 9(8).
+               02 nbPassagersA     pic 9(3).
+               02 statutA          pic x(01).
+               02 motifA           pic x(40).
+
+       fd FJournal.
+           01 ligne-journal pic x(200).
+
+       fd FBus.
+           01 enr-bus.
+               02 fb-numero       pic 9(4).
+               02 fb-marque       pic x(20).
+               02 fb-nbplace      pic 9(3).
+               02 fb-modele       pic x(20).
+               02 fb-kms          pic 9(6).
+               02 fb-categorie-requise pic x(02).
+               02 fb-num-compagnie pic 9(4).
+               02 fb-code-site     pic x(04).
+
+       fd FChaufNouv.
+           01 ChaufNouv.
+               02 numChaufN    pic 9(4).
+               02 nomN         pic x(30).
+               02 prenomN      pic x(30).
+               02 datePermisN  pic 9(8).
+               02 categoriePermisN pic x(02).
+               02 statutN      pic x(01).
+               02 codeSiteN    pic x(04).
+               02 telephoneN   pic x(14).
+               02 adresseN     pic x(40).
 
        working-storage section.
        01 fstatus                  pic x(2).
+       01 FJournalStatus           pic x(2).
+       01 FBusStatus               pic x(2).
+       01 FChaufNouvStatus         pic x(2).
+
+      *----- Journal d'audit -----
+       01 audit-operation          pic x(10).
+       01 audit-anc-numChauf       pic 9(4).
+       01 audit-anc-numBus         pic 9(4).
+       01 audit-anc-dateDeb        pic 9(8).
+       01 audit-anc-dateFin        pic 9(8).
+       01 audit-anc-motif          pic x(40).
+       01 audit-nv-numChauf        pic 9(4).
+       01 audit-nv-numBus          pic 9(4).
+       01 audit-nv-dateDeb         pic 9(8).
+       01 audit-nv-dateFin         pic 9(8).
+       01 audit-nv-motif           pic x(40).
+       01 audit-date-jour          pic 9(8).
+       01 audit-heure-jour         pic 9(8).
+       01 confirme-suppr           pic 9.
+       01 confirme-modif           pic 9.
+       01 conflit-detecte          pic 9.
        01 i                        pic 9(2).
        01 type-formulaire          pic 9.
        01 choix-action             pic 9.
@@ -32,6 +99,61 @@
        01 nv-numBusA               pic 9(4).
        01 nv-dateDebAffectA        pic 9(8).
        01 nv-dateFinAffectA        pic 9(8).
+       01 nv-nbPassagersA          pic 9(3).
+       01 nv-motifA                pic x(40).
+
+      *----- Saisie en lot (plusieurs bus/dates pour un chauffeur) -----
+       01 lot-numChaufA            pic 9(4).
+       01 lot-max                  pic 9(2) value 7.
+       01 lot-nb-lignes            pic 9(2).
+       01 lot-continuer            pic 9.
+       01 lot-idx                  pic 9(2).
+       01 lot-table.
+           02 lot-ligne occurs 7 times.
+               03 lot-numBusA          pic 9(4).
+               03 lot-dateDebAffectA   pic 9(8).
+               03 lot-dateFinAffectA   pic 9(8).
+               03 lot-nbPassagersA     pic 9(3).
+
+      *----- Controle de capacite -----
+       01 capacite-insuffisante    pic 9.
+
+      *----- Controle de categorie de permis -----
+       01 categorie-incompatible   pic 9.
+
+       01 next-numAffect           pic 9(4).
+       01 seuil-alerte-numAffect   pic 9(4) value 9900.
+       01 eff-numChaufA            pic 9(4).
+       01 eff-numBusA              pic 9(4).
+       01 eff-dateDebAffectA       pic 9(8).
+       01 eff-dateFinAffectA       pic 9(8).
+       01 eff-motifA               pic x(40).
+       01 aujourdhui               pic 9(8).
+
+      *----- Controle de chevauchement des affectations -----
+       01 chk-numBusA              pic 9(4).
+       01 chk-numChaufA            pic 9(4).
+       01 chk-dateDebAffectA       pic 9(8).
+       01 chk-dateFinAffectA       pic 9(8).
+       01 excl-numAffect           pic 9(4).
+       01 fin-scan-bus             pic 9.
+       01 fin-scan-chauf           pic 9.
+       01 chevauchement-detecte    pic 9.
+       01 chevauchement-chauffeur-detecte pic 9.
+
+      *----- Controle de validite des dates -----
+       01 date-deb-test            pic 9(8).
+       01 date-fin-test            pic 9(8).
+       01 dates-valides            pic 9.
+
+      *----- Recherche par nom de chauffeur -----
+       01 recherche-mode           pic 9.
+       01 nom-chauf-recherche      pic x(30).
+       01 lg-motif-recherche       pic 99.
+       01 fin-recherche-chauf      pic 9.
+       01 fin-recherche-affect     pic 9.
+       01 aucun-resultat-chauf     pic 9.
+       01 i-recherche              pic 99.
 
        screen section.
 
@@ -48,18 +170,57 @@
        01 a-plg-titre-supprime.
            02 blank screen.
            02 line 1 col 10 value '- Supprime un chauffeur -'.
+       01 a-plg-titre-ajoute-lot.
+           02 blank screen.
+           02 line 1 col 10 value
+               '- Ajoute un lot d''affectations pour un chauffeur -'.
 
       *----- Menu -----
        01 a-plg-fonctionnalites.
            02 line 3 col 2 value '1: Ajouter une affectation'.
            02 line 4 col 2 value '2: Modifier une affectation'.
            02 line 5 col 2 value '3: Supprimer une affectation'.
+           02 line 6 col 2 value
+               '4: Ajouter un lot d''affectations pour un chauffeur'.
            02 line 7 col 2 value '9: Quitter'.
        01 s-plg-fonctionnalites.
            02 line 9 col 2 value 'Entrez votre choix : '.
            02 s-choix-action pic z to choix-action
            required.
 
+       01 s-plg-recherche-mode.
+           02 line 3 col 2 value
+               '1-Rechercher par id d''affectation / '
+               &'2-Rechercher par nom de chauffeur : '.
+           02 s-recherche-mode pic 9 to recherche-mode required.
+
+       01 s-plg-recherche-nom-chauf.
+           02 line 3 col 2 value 'Nom du chauffeur (ou debut): '.
+           02 s-nom-chauf-recherche pic x(30)
+               to nom-chauf-recherche required.
+
+       01 a-plg-titre-resultats-recherche.
+           02 line 5 col 2 value 'Id affect'.
+           02 line 5 col 15 value 'Nom chauffeur'.
+           02 line 5 col 35 value 'Num bus'.
+           02 line 5 col 45 value 'Date debut'.
+           02 line 5 col 58 value 'Date fin'.
+
+       01 a-plg-resultat-recherche.
+           02 line i-recherche col 2 pic 9(4) from numAffect.
+           02 line i-recherche col 15 pic x(30) from nomN.
+           02 line i-recherche col 35 pic 9(4) from numBusA.
+           02 line i-recherche col 45 pic 9999/99/99
+               from dateDebAffectA.
+           02 line i-recherche col 58 pic 9999/99/99
+               from dateFinAffectA.
+
+       01 a-plg-aucun-resultat-chauf.
+           02 line 20 col 1 value 'Aucun chauffeur trouve.'.
+       01 a-plg-aucune-affectation-chauf.
+           02 line 20 col 1 value
+               'Aucune affectation active pour ce chauffeur.'.
+
        01 s-plg-recherche-id.
            02 line 3 col 2 value 'Id de l''affectation: '.
            02 s-id-chauf pic zzzz to id-affect.
@@ -79,6 +240,26 @@
            02 line 6 col 2 value 'Date de fin: '.
            02 s-nv-dateFinAffectA pic 9999/99/99
                to nv-dateFinAffectA required.
+       01 s-plg-form-nv-nbPassagers-r.
+           02 line 7 col 2 value 'Nombre de passagers: '.
+           02 s-nv-nbPassagersA pic zzz to nv-nbPassagersA required.
+
+      *----- Formulaire d'une ligne du lot (chauffeur deja saisi) -----
+       01 s-plg-form-lot-ligne.
+           02 line 3 col 2 value 'Numero de bus: '.
+           02 s-lot-numBusA pic zzzz to nv-numBusA required.
+           02 line 4 col 2 value 'Date de debut: '.
+           02 s-lot-dateDebAffectA pic 9999/99/99
+               to nv-dateDebAffectA required.
+           02 line 5 col 2 value 'Date de fin: '.
+           02 s-lot-dateFinAffectA pic 9999/99/99
+               to nv-dateFinAffectA required.
+           02 line 6 col 2 value 'Nombre de passagers: '.
+           02 s-lot-nbPassagersA pic zzz to nv-nbPassagersA required.
+       01 s-plg-form-lot-continuer.
+           02 line 8 col 2 value
+               '1-Ajouter une autre ligne / 9-Terminer le lot : '.
+           02 s-lot-continuer pic 9 to lot-continuer required.
 
        01 s-plg-form-nv-numChauf.
            02 line 3 col 2 value 'Ancien numero de chauffeur: '.
@@ -115,6 +296,76 @@
       *    02 a-dateFinAffectA line i col 36   pic 9999/99/99
       *        from dateFinAffectA.
 
+      *----- Confirmation de suppression -----
+       01 a-plg-confirme-suppr-data.
+           02 line 10 col 2 value 'Affectation a supprimer :'.
+           02 line 11 col 2 value 'Chauffeur : '.
+           02 a-c-numChauf-suppr pic 9(4) from numChaufA.
+           02 line 12 col 2 value 'Bus : '.
+           02 a-c-numBus-suppr pic 9(4) from numBusA.
+           02 line 13 col 2 value 'Date debut : '.
+           02 a-c-dateDeb-suppr pic 9999/99/99 from dateDebAffectA.
+           02 line 14 col 2 value 'Date fin : '.
+           02 a-c-dateFin-suppr pic 9999/99/99 from dateFinAffectA.
+       01 s-plg-motif-suppr.
+           02 line 15 col 2 value
+               'Motif de l''annulation anticipee : '.
+           02 s-motif-suppr pic x(40) to nv-motifA required.
+       01 s-plg-confirme-suppr.
+           02 line 16 col 2 value
+               '1-Confirmer la suppression / 9-Annuler : '.
+           02 s-confirme-suppr pic 9 to confirme-suppr required.
+       01 a-plg-suppr-annulee.
+           02 line 20 col 1 value 'Suppression annulee.'.
+
+      *----- Comparaison avant ecriture de la modification -----
+       01 a-plg-comparaison-modif.
+           02 blank screen.
+           02 line 2 col 10 value
+               '- Confirmer la modification de l''affectation -'.
+           02 line 4 col 2 value 'Champ'.
+           02 line 4 col 20 value 'Valeur actuelle'.
+           02 line 4 col 40 value 'Nouvelle valeur'.
+           02 line 6 col 2 value 'Chauffeur'.
+           02 a-c-anc-numChauf line 6 col 20 pic 9(4)
+               from audit-anc-numChauf.
+           02 a-c-nv-numChauf line 6 col 40 pic 9(4)
+               from eff-numChaufA.
+           02 line 7 col 2 value 'Bus'.
+           02 a-c-anc-numBus line 7 col 20 pic 9(4)
+               from audit-anc-numBus.
+           02 a-c-nv-numBus line 7 col 40 pic 9(4)
+               from eff-numBusA.
+           02 line 8 col 2 value 'Date debut'.
+           02 a-c-anc-dateDeb line 8 col 20 pic 9999/99/99
+               from audit-anc-dateDeb.
+           02 a-c-nv-dateDeb line 8 col 40 pic 9999/99/99
+               from eff-dateDebAffectA.
+           02 line 9 col 2 value 'Date fin'.
+           02 a-c-anc-dateFin line 9 col 20 pic 9999/99/99
+               from audit-anc-dateFin.
+           02 a-c-nv-dateFin line 9 col 40 pic 9999/99/99
+               from eff-dateFinAffectA.
+           02 line 10 col 2 value 'Motif'.
+           02 a-c-anc-motif line 10 col 20 pic x(18)
+               from audit-anc-motif.
+           02 a-c-nv-motif line 10 col 40 pic x(18)
+               from eff-motifA.
+       01 s-plg-motif-raccourci.
+           02 line 10 col 2 value
+               'Motif du raccourcissement de la periode : '.
+           02 s-motif-raccourci pic x(40) to nv-motifA required.
+       01 s-plg-confirme-modif.
+           02 line 12 col 2 value
+               '1-Confirmer la modification / 9-Annuler : '.
+           02 s-confirme-modif pic 9 to confirme-modif required.
+       01 a-plg-modif-annulee.
+           02 line 20 col 1 value 'Modification annulee.'.
+       01 a-plg-dates-invalides.
+           02 line 20 col 1 value
+               'Dates invalides : la date de fin doit etre une date '
+               &'reelle posterieure a la date de debut.'.
+
       *------ Messages utilisateur ------
        01 a-plg-efface-ecran.
            02 blank screen.
@@ -126,15 +377,49 @@
            02 line 20 col 1 value 'Remplissez au moins un champs.'.
        01 a-plg-chauffeur-introuvable.
            02 line 20 col 1 value 'Chauffeur introuvable.'.
+       01 a-plg-affect-archivee.
+           02 line 20 col 1 value
+               'Affectation archivee : modification refusee.'.
        01 a-plg-modif-erreur.
            02 line 20 col 1 value 'Operation avortee'.
        01 a-plg-modif-succes.
            02 line 20 col 1 value 'Operation effectuee'.
+       01 a-plg-modif-conflit.
+           02 line 20 col 1 value
+               'Operation annulee : cette affectation a ete modifiee '
+               &'par une autre session entre-temps.'.
+       01 a-plg-bus-chevauche.
+           02 line 20 col 1 value
+           'Ce bus a deja une affectation sur cette periode.'.
+       01 a-plg-capacite-insuffisante.
+           02 line 20 col 1 value
+           'Le nombre de passagers depasse la capacite de ce bus.'.
+       01 a-plg-categorie-incompatible.
+           02 line 20 col 1 value
+           'Le chauffeur ne possede pas la categorie de permis '
+               &'requise pour ce bus.'.
+       01 a-plg-chauffeur-chevauche.
+           02 line 20 col 1 value
+           'Ce chauffeur a deja une affectation sur un autre bus '
+               &'pour cette periode.'.
+       01 a-plg-alerte-numAffect-limite.
+           02 line 19 col 1 value
+               'Attention : le numero d''affectation approche de sa '.
+           02 line 19 col 55 value 'limite (9999).'.
 
 
        procedure division.
 
        open i-o fAffectation
+       open input FBus
+       open input FChaufNouv
+
+       open extend FJournal
+       if FJournalStatus = '35' then
+           open output FJournal
+           close FJournal
+           open extend FJournal
+       end-if
 
        move 5 to i
        move 0 to numAffect
@@ -155,12 +440,16 @@
                when 1 perform AJOUTE
                when 2 perform MODIFIE
                when 3 perform SUPPRIME
+               when 4 perform AJOUTE-LOT
                when 9 move 1 to quitter
                when other display a-plg-message-choix-invalide
            end-evaluate
        end-perform
 
        close fAffectation
+       close FBus
+       close FChaufNouv
+       close FJournal
 
        goback
        .
@@ -175,8 +464,87 @@
            display a-plg-titre-ajoute
 
            move 1 to type-formulaire
-           perform FORMULAIRE
+           move 0 to dates-valides
+           perform with test after until dates-valides = 1
+               perform FORMULAIRE
+               move nv-dateDebAffectA to date-deb-test
+               move nv-dateFinAffectA to date-fin-test
+               perform VALIDE-DATES
+               if dates-valides = 0 then
+                   display a-plg-dates-invalides
+               end-if
+           end-perform
+
+           perform ECRIT-AFFECTATION
+
+           stop ' '
+       .
 
+       AJOUTE-LOT.
+      * Saisie en lot : le numero de chauffeur n'est demande qu'une
+      * fois, puis on saisit jusqu'a lot-max lignes de numBusA/dates
+      * pour ce chauffeur, chaque ligne etant ecrite par
+      * ECRIT-AFFECTATION avec un numAffect sequentiel, exactement
+      * comme si AJOUTE avait ete appele ligne par ligne.
+           perform REINITIALISER
+           display a-plg-titre-ajoute-lot
+
+           move 1 to type-formulaire
+           display s-plg-form-nv-numChauf-r
+           accept s-plg-form-nv-numChauf-r
+           move nv-numChaufA to lot-numChaufA
+
+           move 0 to lot-nb-lignes
+           move 1 to lot-continuer
+           perform with test after
+               until (lot-continuer not = 1)
+                  or (lot-nb-lignes = lot-max)
+
+               move 0 to dates-valides
+               perform with test after until dates-valides = 1
+                   display s-plg-form-lot-ligne
+                   accept s-plg-form-lot-ligne
+                   move nv-dateDebAffectA to date-deb-test
+                   move nv-dateFinAffectA to date-fin-test
+                   perform VALIDE-DATES
+                   if dates-valides = 0 then
+                       display a-plg-dates-invalides
+                   end-if
+               end-perform
+
+               add 1 to lot-nb-lignes
+               move nv-numBusA to lot-numBusA(lot-nb-lignes)
+               move nv-dateDebAffectA
+                   to lot-dateDebAffectA(lot-nb-lignes)
+               move nv-dateFinAffectA
+                   to lot-dateFinAffectA(lot-nb-lignes)
+               move nv-nbPassagersA to lot-nbPassagersA(lot-nb-lignes)
+
+               if lot-nb-lignes < lot-max then
+                   display s-plg-form-lot-continuer
+                   accept s-plg-form-lot-continuer
+               end-if
+           end-perform
+
+           move 1 to lot-idx
+           perform until lot-idx > lot-nb-lignes
+               move lot-numChaufA to nv-numChaufA
+               move lot-numBusA(lot-idx) to nv-numBusA
+               move lot-dateDebAffectA(lot-idx) to nv-dateDebAffectA
+               move lot-dateFinAffectA(lot-idx) to nv-dateFinAffectA
+               move lot-nbPassagersA(lot-idx) to nv-nbPassagersA
+               perform ECRIT-AFFECTATION
+               add 1 to lot-idx
+           end-perform
+
+           stop ' '
+       .
+
+       ECRIT-AFFECTATION.
+      * Controle et ecrit une affectation a partir des champs nv-*
+      * deja renseignes (et valides par VALIDE-DATES), en attribuant
+      * le prochain numAffect disponible. Utilise par AJOUTE pour une
+      * saisie unique et par AJOUTE-LOT pour chaque ligne d'un lot.
            move 9999 to numAffect
            start fAffectation key < numAffect
 
@@ -187,25 +555,72 @@
                    compute numAffect = numAffect + 1
            end-read
 
-           move nv-numChaufA to numChaufA
-           move nv-numBusA to numBusA
-           move nv-dateDebAffectA to dateDebAffectA
-           move nv-dateFinAffectA to dateFinAffectA
+           if numAffect >= seuil-alerte-numAffect then
+               display a-plg-alerte-numAffect-limite
+           end-if
 
-           write rec-Affectation
-           invalid key
-               display a-plg-modif-erreur
-           not invalid key
-               display a-plg-modif-succes
-           end-write
+           move numAffect to next-numAffect
 
-           stop ' '
+           move nv-numBusA to chk-numBusA
+           move nv-numChaufA to chk-numChaufA
+           move nv-dateDebAffectA to chk-dateDebAffectA
+           move nv-dateFinAffectA to chk-dateFinAffectA
+           move 0 to excl-numAffect
+           perform CHEVAUCHEMENT-BUS
+           perform CHEVAUCHEMENT-CHAUFFEUR
+
+           move nv-numBusA to fb-numero
+           perform CONTROLE-CAPACITE
+
+           move nv-numChaufA to numChaufN
+           perform CONTROLE-CATEGORIE
+
+           if chevauchement-detecte = 1 then
+               display a-plg-bus-chevauche
+           else if chevauchement-chauffeur-detecte = 1 then
+               display a-plg-chauffeur-chevauche
+           else if capacite-insuffisante = 1 then
+               display a-plg-capacite-insuffisante
+           else if categorie-incompatible = 1 then
+               display a-plg-categorie-incompatible
+           else
+               move next-numAffect to numAffect
+               move nv-numChaufA to numChaufA
+               move nv-numBusA to numBusA
+               move nv-dateDebAffectA to dateDebAffectA
+               move nv-dateFinAffectA to dateFinAffectA
+               move nv-nbPassagersA to nbPassagersA
+               move 'A' to statutA
+               move spaces to motifA
+
+               write rec-Affectation
+               invalid key
+                   display a-plg-modif-erreur
+               not invalid key
+                   display a-plg-modif-succes
+                   move 'AJOUT' to audit-operation
+                   move 0 to audit-anc-numChauf audit-anc-numBus
+                       audit-anc-dateDeb audit-anc-dateFin
+                   move numChaufA to audit-nv-numChauf
+                   move numBusA to audit-nv-numBus
+                   move dateDebAffectA to audit-nv-dateDeb
+                   move dateFinAffectA to audit-nv-dateFin
+                   perform ECRIT-JOURNAL
+               end-write
+           end-if
        .
 
        MODIFIE.
            perform REINITIALISER
            display a-plg-titre-modifie
 
+           display s-plg-recherche-mode
+           accept s-plg-recherche-mode
+
+           if recherche-mode = 2 then
+               perform RECHERCHE-PAR-NOM-CHAUFFEUR
+           end-if
+
            display s-plg-recherche-id
            accept s-plg-recherche-id
 
@@ -216,29 +631,115 @@
            invalid key
                display a-plg-chauffeur-introuvable
            not invalid key
-               move 0 to type-formulaire
+           if statutA = 'I' then
+               display a-plg-affect-archivee
+           else
+               move numChaufA to audit-anc-numChauf
+               move numBusA to audit-anc-numBus
+               move dateDebAffectA to audit-anc-dateDeb
+               move dateFinAffectA to audit-anc-dateFin
+               move motifA to audit-anc-motif
 
-               perform FORMULAIRE
+               move numAffect to excl-numAffect
+               move numChaufA to eff-numChaufA
+               move numBusA to eff-numBusA
+               move dateDebAffectA to eff-dateDebAffectA
+               move dateFinAffectA to eff-dateFinAffectA
+               move motifA to eff-motifA
 
-               if nv-numChaufA not = zeros and low-value then
-                   move nv-numChaufA to numChaufA
-               end-if
-               if nv-numBusA not = zeros and low-value then
-                   move nv-numBusA to numBusA
-               end-if
-               if nv-dateDebAffectA not = zeros and low-value then
-                   move nv-dateDebAffectA to dateDebAffectA
-               end-if
-               if nv-dateFinAffectA not = zeros and low-value then
-                   move nv-dateFinAffectA to dateFinAffectA
+               move 0 to dates-valides
+               perform with test after until dates-valides = 1
+                   move 0 to type-formulaire
+
+                   perform FORMULAIRE
+
+                   if nv-numChaufA not = zeros and low-value then
+                       move nv-numChaufA to eff-numChaufA
+                   end-if
+                   if nv-numBusA not = zeros and low-value then
+                       move nv-numBusA to eff-numBusA
+                   end-if
+                   if nv-dateDebAffectA not = zeros and low-value then
+                       move nv-dateDebAffectA to eff-dateDebAffectA
+                   end-if
+                   if nv-dateFinAffectA not = zeros and low-value then
+                       move nv-dateFinAffectA to eff-dateFinAffectA
+                   end-if
+
+                   move eff-dateDebAffectA to date-deb-test
+                   move eff-dateFinAffectA to date-fin-test
+                   perform VALIDE-DATES
+                   if dates-valides = 0 then
+                       display a-plg-dates-invalides
+                   end-if
+               end-perform
+
+               if eff-dateFinAffectA < audit-anc-dateFin then
+                   display s-plg-motif-raccourci
+                   accept s-plg-motif-raccourci
+                   move nv-motifA to eff-motifA
                end-if
 
-               rewrite rec-Affectation
-               invalid key
-                   display a-plg-modif-erreur
-               not invalid key
-                   display a-plg-modif-succes
-               end-rewrite
+               move eff-numBusA to chk-numBusA
+               move eff-dateDebAffectA to chk-dateDebAffectA
+               move eff-dateFinAffectA to chk-dateFinAffectA
+               perform CHEVAUCHEMENT-BUS
+
+               if chevauchement-detecte = 1 then
+                   display a-plg-bus-chevauche
+               else
+                   display a-plg-comparaison-modif
+                   display s-plg-confirme-modif
+                   accept s-plg-confirme-modif
+
+                   if confirme-modif not = 1 then
+                       display a-plg-modif-annulee
+                   else
+      * On relit l'enregistrement juste avant le REWRITE pour
+      * verifier qu'il n'a pas ete modifie par une autre session
+      * depuis la lecture initiale (comparaison avec l'instantane
+      * audit-anc-*).
+                   move 0 to conflit-detecte
+                   move excl-numAffect to numAffect
+                   read fAffectation
+                   invalid key
+                       move 1 to conflit-detecte
+                   not invalid key
+                       if numChaufA not = audit-anc-numChauf
+                       or numBusA not = audit-anc-numBus
+                       or dateDebAffectA not = audit-anc-dateDeb
+                       or dateFinAffectA not = audit-anc-dateFin
+                       then
+                           move 1 to conflit-detecte
+                       end-if
+                   end-read
+
+                   if conflit-detecte = 1 then
+                       display a-plg-modif-conflit
+                   else
+                       move eff-numChaufA to numChaufA
+                       move eff-numBusA to numBusA
+                       move eff-dateDebAffectA to dateDebAffectA
+                       move eff-dateFinAffectA to dateFinAffectA
+                       move eff-motifA to motifA
+
+                       rewrite rec-Affectation
+                       invalid key
+                           display a-plg-modif-erreur
+                       not invalid key
+                           display a-plg-modif-succes
+                           move 'MODIF' to audit-operation
+                           move numChaufA to audit-nv-numChauf
+                           move numBusA to audit-nv-numBus
+                           move dateDebAffectA to audit-nv-dateDeb
+                           move dateFinAffectA to audit-nv-dateFin
+                           move motifA to audit-nv-motif
+                           perform ECRIT-JOURNAL
+                       end-rewrite
+                   end-if
+                   end-if
+               end-if
+           end-if
            end-read.
 
            stop ' '
@@ -248,20 +749,250 @@
            perform REINITIALISER
            display a-plg-titre-supprime
 
+           display s-plg-recherche-mode
+           accept s-plg-recherche-mode
+
+           if recherche-mode = 2 then
+               perform RECHERCHE-PAR-NOM-CHAUFFEUR
+           end-if
+
            display s-plg-recherche-id
            accept s-plg-recherche-id
 
            move id-Affect to numAffect
            start fAffectation key = numAffect
 
-           delete fAffectation
+           read fAffectation
            invalid key
-               display a-plg-modif-erreur
+               display a-plg-chauffeur-introuvable
            not invalid key
-               display a-plg-modif-succes
-           end-delete
+               move numChaufA to audit-anc-numChauf
+               move numBusA to audit-anc-numBus
+               move dateDebAffectA to audit-anc-dateDeb
+               move dateFinAffectA to audit-anc-dateFin
+               move motifA to audit-anc-motif
+
+               accept aujourdhui from date yyyymmdd
+               if aujourdhui < dateFinAffectA then
+                   display s-plg-motif-suppr
+                   accept s-plg-motif-suppr
+               else
+                   move motifA to nv-motifA
+               end-if
+
+               display a-plg-confirme-suppr-data
+               display s-plg-confirme-suppr
+               accept s-plg-confirme-suppr
+
+               if confirme-suppr = 1 then
+                   move 'I' to statutA
+                   move nv-motifA to motifA
+                   rewrite rec-Affectation
+                   invalid key
+                       display a-plg-modif-erreur
+                   not invalid key
+                       display a-plg-modif-succes
+                       move 'SUPPR' to audit-operation
+                       move 0 to audit-nv-numChauf audit-nv-numBus
+                           audit-nv-dateDeb audit-nv-dateFin
+                       move motifA to audit-nv-motif
+                       perform ECRIT-JOURNAL
+                   end-rewrite
+               else
+                   display a-plg-suppr-annulee
+               end-if
+           end-read
+
+           stop ' '
+       .
+
+       RECHERCHE-PAR-NOM-CHAUFFEUR.
+      * Recherche par debut de nom de chauffeur (le nom tape n'a pas
+      * besoin d'etre complet) et liste les affectations actives du ou
+      * des chauffeurs trouves, pour aider a retrouver un id
+      * d'affectation sans le connaitre deja.
+           display s-plg-recherche-nom-chauf
+           accept s-plg-recherche-nom-chauf
+
+           move function length(function trim(nom-chauf-recherche))
+               to lg-motif-recherche
+           move function upper-case(nom-chauf-recherche) to nomN
+           move 0 to fin-recherche-chauf
+           move 1 to aucun-resultat-chauf
+           move 6 to i-recherche
+
+           start FChaufNouv key >= nomN
+
+           display a-plg-titre-resultats-recherche
+
+           perform with test after until (fin-recherche-chauf = 1)
+               read FChaufNouv next
+                   at end
+                       move 1 to fin-recherche-chauf
+                   not at end
+                       if nomN(1:lg-motif-recherche) = function
+                           upper-case(nom-chauf-recherche)
+                               (1:lg-motif-recherche)
+                       then
+                           if statutN not = 'I' then
+                               perform LISTE-AFFECTATIONS-CHAUFFEUR
+                           end-if
+                       else
+                           move 1 to fin-recherche-chauf
+                       end-if
+               end-read
+           end-perform
+
+           if aucun-resultat-chauf = 1 then
+               display a-plg-aucun-resultat-chauf
+           end-if
 
            stop ' '
+           display a-plg-efface-ecran
+           display a-plg-titre-global
+       .
+
+       LISTE-AFFECTATIONS-CHAUFFEUR.
+           move numChaufN to numChaufA
+           move 0 to fin-recherche-affect
+           start fAffectation key = numChaufA
+               invalid key
+                   move 1 to fin-recherche-affect
+           end-start
+
+           perform with test after until (fin-recherche-affect = 1)
+               read fAffectation next
+                   at end
+                       move 1 to fin-recherche-affect
+                   not at end
+                       if numChaufA not = numChaufN then
+                           move 1 to fin-recherche-affect
+                       else
+                           if statutA not = 'I' then
+                               display a-plg-resultat-recherche
+                               add 1 to i-recherche
+                               move 0 to aucun-resultat-chauf
+                           end-if
+                       end-if
+               end-read
+           end-perform
+       .
+
+       CHEVAUCHEMENT-BUS.
+      * Detecte si une autre affectation (numAffect <> excl-numAffect)
+      * du meme bus (chk-numBusA) recouvre la periode chk-dateDebAffectA
+      * / chk-dateFinAffectA.
+           move 0 to chevauchement-detecte
+           move 0 to fin-scan-bus
+           move chk-numBusA to numBusA
+           start fAffectation key = numBusA
+           invalid key
+               move 1 to fin-scan-bus
+           end-start
+
+           perform with test after until (fin-scan-bus = 1)
+               read fAffectation next
+                   at end
+                       move 1 to fin-scan-bus
+                   not at end
+                       if numBusA not = chk-numBusA then
+                           move 1 to fin-scan-bus
+                       else
+                           if numAffect not = excl-numAffect
+                           and statutA not = 'I'
+                           and dateDebAffectA <= chk-dateFinAffectA
+                           and dateFinAffectA >= chk-dateDebAffectA
+                           then
+                               move 1 to chevauchement-detecte
+                           end-if
+                       end-if
+               end-read
+           end-perform
+       .
+
+       CHEVAUCHEMENT-CHAUFFEUR.
+      * Detecte si ce chauffeur (chk-numChaufA) a deja une affectation
+      * (numAffect <> excl-numAffect) sur un AUTRE bus qui recouvre la
+      * periode chk-dateDebAffectA / chk-dateFinAffectA.
+           move 0 to chevauchement-chauffeur-detecte
+           move 0 to fin-scan-chauf
+           move chk-numChaufA to numChaufA
+           start fAffectation key = numChaufA
+           invalid key
+               move 1 to fin-scan-chauf
+           end-start
+
+           perform with test after until (fin-scan-chauf = 1)
+               read fAffectation next
+                   at end
+                       move 1 to fin-scan-chauf
+                   not at end
+                       if numChaufA not = chk-numChaufA then
+                           move 1 to fin-scan-chauf
+                       else
+                           if numAffect not = excl-numAffect
+                           and numBusA not = chk-numBusA
+                           and statutA not = 'I'
+                           and dateDebAffectA <= chk-dateFinAffectA
+                           and dateFinAffectA >= chk-dateDebAffectA
+                           then
+                               move 1 to chevauchement-chauffeur-detecte
+                           end-if
+                       end-if
+               end-read
+           end-perform
+       .
+
+       CONTROLE-CAPACITE.
+      * Verifie que le bus vise (fb-numero deja renseigne) peut bien
+      * accueillir nv-nbPassagersA passagers.
+           move 0 to capacite-insuffisante
+           read FBus
+           invalid key
+               move 1 to capacite-insuffisante
+           not invalid key
+               if nv-nbPassagersA > fb-nbplace then
+                   move 1 to capacite-insuffisante
+               end-if
+           end-read
+       .
+
+       CONTROLE-CATEGORIE.
+      * Verifie que le chauffeur (numChaufN deja renseigne) possede
+      * bien la categorie de permis requise par le bus (fb-numero
+      * deja renseigne).
+           move 0 to categorie-incompatible
+
+           read FBus
+           invalid key
+               move 1 to categorie-incompatible
+           end-read
+
+           read FChaufNouv
+           invalid key
+               move 1 to categorie-incompatible
+           not invalid key
+               if fb-categorie-requise not = spaces
+               and categoriePermisN not = fb-categorie-requise then
+                   move 1 to categorie-incompatible
+               end-if
+           end-read
+       .
+
+       VALIDE-DATES.
+      * Valide date-deb-test/date-fin-test : chacune doit etre une
+      * date calendaire reelle, et date-fin-test doit etre strictement
+      * posterieure a date-deb-test.
+           move 1 to dates-valides
+           if function test-date-yyyymmdd(date-deb-test) not = 0 then
+               move 0 to dates-valides
+           end-if
+           if function test-date-yyyymmdd(date-fin-test) not = 0 then
+               move 0 to dates-valides
+           end-if
+           if date-fin-test not > date-deb-test then
+               move 0 to dates-valides
+           end-if
        .
 
        FORMULAIRE.
@@ -274,6 +1005,8 @@
                accept s-plg-form-nv-dateDeb-r
                display s-plg-form-nv-dateFin-r
                accept s-plg-form-nv-dateFin-r
+               display s-plg-form-nv-nbPassagers-r
+               accept s-plg-form-nv-nbPassagers-r
            else
                display s-plg-form-nv-numChauf
                accept s-plg-form-nv-numChauf
@@ -286,4 +1019,25 @@
            end-if
        .
 
+       ECRIT-JOURNAL.
+      * Ajoute une ligne au journal d'audit : qui/quoi a change et
+      * quand, avec la valeur avant et apres l'operation.
+           accept audit-date-jour from date yyyymmdd
+           accept audit-heure-jour from time
+
+           move spaces to ligne-journal
+           string
+               'AFFECTATION' ' | ' audit-operation
+               ' | id=' numAffect
+               ' | ' audit-date-jour ' ' audit-heure-jour
+               ' | ancien=' audit-anc-numChauf '/' audit-anc-numBus
+                   '/' audit-anc-dateDeb '/' audit-anc-dateFin
+                   '/' function trim(audit-anc-motif)
+               ' | nouveau=' audit-nv-numChauf '/' audit-nv-numBus
+                   '/' audit-nv-dateDeb '/' audit-nv-dateFin
+                   '/' function trim(audit-nv-motif)
+               delimited by size into ligne-journal
+           write ligne-journal
+       .
+
        end program ss-affect-modif.
