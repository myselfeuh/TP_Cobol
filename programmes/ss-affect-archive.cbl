@@ -0,0 +1,147 @@
+       program-id. ss-affect-archive.
+
+       input-output section.
+       file-control.
+           select AFFECTATIONS assign to "../ext/Affectation.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is num-affect
+           alternate key is num-chauf with duplicates
+           alternate key is num-bus with duplicates
+           status fstatus.
+
+           select FAffectHist assign to "../ext/AffectationHist.dat"
+               organization is sequential
+               status FAffectHistStatus.
+
+       data division.
+       file section.
+       FD AFFECTATIONS.
+       01 ENR-AFFECT.
+           02 num-affect   pic 9(4).
+           02 num-chauf    pic 9(4).
+           02 num-bus      pic 9(4).
+           02 date-debut   pic 9(8).
+           02 date-fin     pic 9(8).
+           02 nb-passagers pic 9(3).
+           02 statut       pic x(01).
+           02 motif        pic x(40).
+
+       FD FAffectHist.
+       01 ENR-AFFECT-HIST.
+           02 h-num-affect   pic 9(4).
+           02 h-num-chauf    pic 9(4).
+           02 h-num-bus      pic 9(4).
+           02 h-date-debut   pic 9(8).
+           02 h-date-fin     pic 9(8).
+           02 h-nb-passagers pic 9(3).
+           02 h-statut       pic x(01).
+           02 h-motif        pic x(40).
+
+       working-storage section.
+       01 mess-erreur      pic x(100).
+       01 fstatus          pic x(02).
+           88 ok                   value "00".
+       01 FAffectHistStatus pic x(02).
+
+       01 date-limite       pic 9(8).
+       01 fin-fichier        pic 9.
+       01 nb-archives        pic 9(6) value 0.
+
+       screen section.
+       01 a-plg-titre-global.
+           02 blank screen.
+           02 line 1 col 10 value
+               '- Archivage des affectations terminees -'.
+
+       01 s-plg-saisie.
+           02 line 3 col 2 value
+               'Archiver les affectations terminees avant le '
+               &'(AAAAMMJJ): '.
+           02 s-date-limite pic 9(8) to date-limite required.
+
+       01 a-plg-resultat.
+           02 line 6 col 2 value
+               'Nombre d''affectations archivees: '.
+           02 a-nb-archives pic zzzzz9 from nb-archives.
+
+       01 a-error-open.
+           02 blank screen.
+           02 line 2 col 10 value "Erreur d'ouverture d'un fichier".
+
+       procedure division.
+
+       open i-o AFFECTATIONS
+
+       if not ok then
+           display a-error-open
+           close AFFECTATIONS
+           goback
+       end-if
+
+       open extend FAffectHist
+       if FAffectHistStatus = '35' then
+           open output FAffectHist
+           close FAffectHist
+           open extend FAffectHist
+       end-if
+
+       display a-plg-titre-global
+       display s-plg-saisie
+       accept s-plg-saisie
+
+       perform ARCHIVE-AFFECTATIONS
+
+       display a-plg-resultat
+       stop ' '
+
+       close AFFECTATIONS
+       close FAffectHist
+       goback
+       .
+
+       ARCHIVE-AFFECTATIONS.
+           move 0 to num-affect
+           move 0 to fin-fichier
+           start AFFECTATIONS key > num-affect
+               invalid key
+                   move 1 to fin-fichier
+           end-start
+
+           perform with test after until (fin-fichier = 1)
+               read AFFECTATIONS next
+                   at end
+                       move 1 to fin-fichier
+                   not at end
+                       if date-fin < date-limite then
+                           perform BASCULE-VERS-HISTORIQUE
+                       end-if
+               end-read
+           end-perform
+       .
+
+       BASCULE-VERS-HISTORIQUE.
+           move num-affect to h-num-affect
+           move num-chauf to h-num-chauf
+           move num-bus to h-num-bus
+           move date-debut to h-date-debut
+           move date-fin to h-date-fin
+           move nb-passagers to h-nb-passagers
+           move statut to h-statut
+           move motif to h-motif
+
+           write ENR-AFFECT-HIST
+
+           if FAffectHistStatus not = '00' then
+               display a-error-open
+           else
+               delete AFFECTATIONS
+                   invalid key
+                       display a-error-open
+                   not invalid key
+                       add 1 to nb-archives
+               end-delete
+           end-if
+       .
+
+       end program ss-affect-archive.
