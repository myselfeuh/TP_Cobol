@@ -0,0 +1,321 @@
+       program-id. ss-compagnie-modif.
+
+       input-output section.
+           file-control.
+           select FCompagnie assign to "../ext/Compagnie.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is num-compagnie
+               status FCompagnieStatus.
+
+           select FBus assign to "../ext/Fbus.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is fb-numero
+               status FBusStatus.
+
+       data division.
+       file section.
+       fd FCompagnie.
+           01 enr-compagnie.
+               02 num-compagnie    pic 9(4).
+               02 nom-compagnie    pic x(30).
+               02 adresse-compagnie pic x(30).
+               02 contact-compagnie pic x(20).
+
+       FD FBus.
+       01 enr-bus.
+           02 fb-numero       pic 9(4).
+           02 fb-marque       pic x(20).
+           02 fb-nbplace      pic 9(3).
+           02 fb-modele       pic x(20).
+           02 fb-kms          pic 9(6).
+           02 fb-categorie-requise pic x(02).
+           02 fb-num-compagnie pic 9(4).
+           02 fb-code-site     pic x(04).
+
+       working-storage section.
+       01 FCompagnieStatus         pic x(2).
+       01 FBusStatus               pic x(2).
+       01 fin-bus-fichier          pic 9.
+       01 compagnie-encore-utilisee pic 9.
+       01 i                        pic 9(2).
+       01 type-formulaire          pic 9.
+       01 choix-action             pic 9.
+       01 quitter                  pic 9.
+       01 id-compagnie             pic 9(4).
+
+       01 nv-nom-compagnie         pic x(30).
+       01 nv-adresse-compagnie     pic x(30).
+       01 nv-contact-compagnie     pic x(20).
+
+       screen section.
+
+      *----- Titres -----
+       01 a-plg-titre-global.
+           02 blank screen.
+           02 line 1 col 10 value '- Gestion des compagnies -'.
+       01 a-plg-titre-ajoute.
+           02 blank screen.
+           02 line 1 col 10 value '- Ajoute une compagnie -'.
+       01 a-plg-titre-modifie.
+           02 blank screen.
+           02 line 1 col 10 value '- Modifie une compagnie -'.
+       01 a-plg-titre-supprime.
+           02 blank screen.
+           02 line 1 col 10 value '- Supprime une compagnie -'.
+
+      *----- Menu -----
+       01 a-plg-fonctionnalites.
+           02 line 3 col 2 value '1: Ajouter une compagnie'.
+           02 line 4 col 2 value '2: Modifier une compagnie'.
+           02 line 5 col 2 value '3: Supprimer une compagnie'.
+           02 line 7 col 2 value '9: Quitter'.
+       01 s-plg-fonctionnalites.
+           02 line 9 col 2 value 'Entrez votre choix : '.
+           02 s-choix-action pic z to choix-action
+           required.
+
+      *----- Recherche -----
+       01 s-plg-recherche-id.
+           02 line 3 col 2 value 'Numero de compagnie: '.
+           02 s-id-compagnie pic zzzz to id-compagnie.
+
+      * --------- Formulaires -----------
+       01 s-plg-form-nv-nom-r.
+           02 line 3 col 2 value 'Nom de la compagnie: '.
+           02 s-nv-nom-compagnie pic x(30)
+               to nv-nom-compagnie required.
+       01 s-plg-form-nv-adresse-r.
+           02 line 4 col 2 value 'Adresse: '.
+           02 s-nv-adresse-compagnie pic x(30)
+               to nv-adresse-compagnie required.
+       01 s-plg-form-nv-contact-r.
+           02 line 5 col 2 value 'Contact: '.
+           02 s-nv-contact-compagnie pic x(20)
+               to nv-contact-compagnie required.
+
+       01 s-plg-form-nv-nom.
+           02 line 3 col 2 value 'Ancien nom: '.
+           02 a-nom-compagnie pic x(30) from nom-compagnie.
+           02 line 4 col 5 value 'Nouveau nom: '.
+           02 s-nv-nom-compagnie pic x(30) to nv-nom-compagnie.
+       01 s-plg-form-nv-adresse.
+           02 line 6 col 2 value 'Ancienne adresse: '.
+           02 a-adresse-compagnie pic x(30) from adresse-compagnie.
+           02 line 7 col 5 value 'Nouvelle adresse: '.
+           02 s-nv-adresse-compagnie pic x(30)
+               to nv-adresse-compagnie.
+       01 s-plg-form-nv-contact.
+           02 line 9 col 2 value 'Ancien contact: '.
+           02 a-contact-compagnie pic x(20) from contact-compagnie.
+           02 line 10 col 5 value 'Nouveau contact: '.
+           02 s-nv-contact-compagnie pic x(20)
+               to nv-contact-compagnie.
+
+      *------ Messages utilisateur ------
+       01 a-plg-efface-ecran.
+           02 blank screen.
+       01 a-plg-message-choix-invalide.
+           02 line 20 col 1 value 'Choix invalide.'.
+       01 a-plg-compagnie-introuvable.
+           02 line 20 col 1 value 'Compagnie introuvable.'.
+       01 a-plg-modif-erreur.
+           02 line 20 col 1 value 'Operation avortee'.
+       01 a-plg-modif-succes.
+           02 line 20 col 1 value 'Operation effectuee'.
+       01 a-plg-compagnie-encore-utilisee.
+           02 line 20 col 1 value
+               'Compagnie encore affectee a un bus : suppression '
+                   &'refusee.'.
+
+       procedure division.
+
+       open i-o FCompagnie
+       open input FBus
+
+       move 5 to i
+       move 0 to num-compagnie
+
+       display a-plg-titre-global
+       display a-plg-fonctionnalites
+
+       move 0 to quitter
+       move 0 to type-formulaire
+
+       perform until (quitter = 1)
+           perform REINITIALISER
+           display a-plg-fonctionnalites
+           display s-plg-fonctionnalites
+           accept s-plg-fonctionnalites
+
+           evaluate choix-action
+               when 1 perform AJOUTE
+               when 2 perform MODIFIE
+               when 3 perform SUPPRIME
+               when 9 move 1 to quitter
+               when other display a-plg-message-choix-invalide
+           end-evaluate
+       end-perform
+
+       close FCompagnie
+       close FBus
+
+       goback
+       .
+
+       REINITIALISER.
+           display a-plg-efface-ecran
+           display a-plg-titre-global
+       .
+
+       AJOUTE.
+           perform REINITIALISER
+           display a-plg-titre-ajoute
+
+           move 1 to type-formulaire
+           perform FORMULAIRE-COMPAGNIE
+
+           move 9999 to num-compagnie
+           start FCompagnie key < num-compagnie
+
+           read FCompagnie next
+               at end
+                   display a-plg-modif-erreur
+               not at end
+                   compute num-compagnie = num-compagnie + 1
+           end-read
+
+           move function upper-case(nv-nom-compagnie) to nom-compagnie
+           move function upper-case(nv-adresse-compagnie)
+               to adresse-compagnie
+           move nv-contact-compagnie to contact-compagnie
+
+           write enr-compagnie
+           invalid key
+               display a-plg-modif-erreur
+           not invalid key
+               display a-plg-modif-succes
+           end-write
+
+           stop ' '
+       .
+
+       MODIFIE.
+           perform REINITIALISER
+           display a-plg-titre-modifie
+
+           perform RECHERCHE-COMPAGNIE
+
+           move id-compagnie to num-compagnie
+           start FCompagnie key = num-compagnie
+
+           read FCompagnie
+           invalid key
+               display a-plg-compagnie-introuvable
+           not invalid key
+               move 0 to type-formulaire
+
+               perform FORMULAIRE-COMPAGNIE
+
+               if nv-nom-compagnie not = spaces and low-value then
+                   move function upper-case(nv-nom-compagnie)
+                       to nom-compagnie
+               end-if
+               if nv-adresse-compagnie not = spaces and low-value
+               then
+                   move function upper-case(nv-adresse-compagnie)
+                       to adresse-compagnie
+               end-if
+               if nv-contact-compagnie not = spaces and low-value
+               then
+                   move nv-contact-compagnie to contact-compagnie
+               end-if
+
+               rewrite enr-compagnie
+               invalid key
+                   display a-plg-modif-erreur
+               not invalid key
+                   display a-plg-modif-succes
+               end-rewrite
+           end-read.
+
+           stop ' '
+       .
+
+       SUPPRIME.
+           perform REINITIALISER
+           display a-plg-titre-supprime
+
+           perform RECHERCHE-COMPAGNIE
+
+           move id-compagnie to num-compagnie
+           start FCompagnie key = num-compagnie
+
+           perform VERIFIE-COMPAGNIE-UTILISEE
+
+           if compagnie-encore-utilisee = 1 then
+               display a-plg-compagnie-encore-utilisee
+           else
+               delete FCompagnie
+               invalid key
+                   display a-plg-modif-erreur
+               not invalid key
+                   display a-plg-modif-succes
+               end-delete
+           end-if
+
+           stop ' '
+       .
+
+      *-------------------------------------------------------------
+      * verifie qu'aucun bus ne reference plus cette compagnie, pour
+      * eviter de laisser une cle etrangere fb-num-compagnie
+      * orpheline apres suppression.
+      *-------------------------------------------------------------
+       VERIFIE-COMPAGNIE-UTILISEE.
+           move 0 to compagnie-encore-utilisee
+           move 0 to fin-bus-fichier
+           move 0 to fb-numero
+           start FBus key > fb-numero
+               invalid key
+                   move 1 to fin-bus-fichier
+           end-start
+
+           perform with test after until (fin-bus-fichier = 1)
+               read FBus next
+                   at end
+                       move 1 to fin-bus-fichier
+                   not at end
+                       if fb-num-compagnie = id-compagnie then
+                           move 1 to compagnie-encore-utilisee
+                           move 1 to fin-bus-fichier
+                       end-if
+               end-read
+           end-perform
+       .
+
+       RECHERCHE-COMPAGNIE.
+           display s-plg-recherche-id
+           accept s-plg-recherche-id
+       .
+
+       FORMULAIRE-COMPAGNIE.
+           if type-formulaire = 1 then
+               display s-plg-form-nv-nom-r
+               accept s-plg-form-nv-nom-r
+               display s-plg-form-nv-adresse-r
+               accept s-plg-form-nv-adresse-r
+               display s-plg-form-nv-contact-r
+               accept s-plg-form-nv-contact-r
+           else
+               display s-plg-form-nv-nom
+               accept s-plg-form-nv-nom
+               display s-plg-form-nv-adresse
+               accept s-plg-form-nv-adresse
+               display s-plg-form-nv-contact
+               accept s-plg-form-nv-contact
+           end-if
+       .
+
+       end program ss-compagnie-modif.
