@@ -0,0 +1,162 @@
+       program-id. ss-bus-utilisation.
+
+       input-output section.
+       file-control.
+           select FAffectations assign to "../ext/Affectation.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is fa-num-affect
+                   alternate key is fa-num-chauff with duplicates
+                   alternate key is fa-num-bus with duplicates
+               status FAffectStatus.
+
+           select FBus assign to "../ext/Fbus.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is fb-numero
+               status FBusStatus.
+
+       data division.
+       file section.
+       FD FAffectations.
+       01 enr-affectation.
+           02 fa-num-affect   pic 9(4).
+           02 fa-num-chauff   pic 9(4).
+           02 fa-num-bus      pic 9(4).
+           02 fa-date-debut   pic 9(8).
+           02 fa-date-fin     pic 9(8).
+           02 fa-nb-passagers pic 9(3).
+           02 fa-statut pic x(01).
+           02 fa-motif pic x(40).
+
+       FD FBus.
+       01 enr-bus.
+           02 fb-numero       pic 9(4).
+           02 fb-marque       pic x(20).
+           02 fb-nbplace      pic 9(3).
+           02 fb-modele       pic x(20).
+           02 fb-kms          pic 9(6).
+           02 fb-categorie-requise pic x(02).
+           02 fb-num-compagnie pic 9(4).
+           02 fb-code-site     pic x(04).
+
+       working-storage section.
+       01 FAffectStatus            pic x(2).
+       01 FBusStatus                pic x(2).
+       01 fin-affect-fichier        pic 9.
+       01 bus-introuvable           pic 9.
+
+       01 numero-bus-cherche        pic 9(4).
+       01 periode-debut             pic 9(8).
+       01 periode-fin                pic 9(8).
+
+       01 jours-affect               pic 9(4).
+       01 total-jours                pic 9(6).
+       01 periode-debut-effective    pic 9(8).
+       01 periode-fin-effective      pic 9(8).
+
+       screen section.
+       01 a-plg-titre-global.
+           02 blank screen.
+           02 line 1 col 10 value
+               '- Taux d''utilisation d''un bus sur une periode -'.
+
+       01 s-plg-saisie.
+           02 line 3 col 2 value 'Numero du bus: '.
+           02 s-numero-bus pic zzzz to numero-bus-cherche required.
+           02 line 4 col 2 value 'Date de debut (AAAAMMJJ): '.
+           02 s-periode-debut pic 9(8) to periode-debut required.
+           02 line 5 col 2 value 'Date de fin (AAAAMMJJ): '.
+           02 s-periode-fin pic 9(8) to periode-fin required.
+
+       01 a-plg-resultat.
+           02 line 8 col 2 value 'Nombre de jours en service '
+               &'sur la periode: '.
+           02 a-total-jours pic zzzzz9 from total-jours.
+
+       01 a-plg-bus-introuvable.
+           02 line 8 col 2 value 'Bus introuvable.'.
+       01 a-error-open.
+           02 blank screen.
+           02 line 2 col 10 value "Erreur d'ouverture d'un fichier".
+
+       procedure division.
+
+       open input FBus
+       open input FAffectations
+
+       if FBusStatus not = '00' or FAffectStatus not = '00' then
+           display a-error-open
+           close FBus
+           close FAffectations
+           goback
+       end-if
+
+       display a-plg-titre-global
+       display s-plg-saisie
+       accept s-plg-saisie
+
+       move numero-bus-cherche to fb-numero
+       move 0 to bus-introuvable
+       read FBus
+           invalid key
+               move 1 to bus-introuvable
+       end-read
+
+       if bus-introuvable = 1 then
+           display a-plg-bus-introuvable
+       else
+           perform CUMULE-JOURS-UTILISATION
+           display a-plg-resultat
+       end-if
+
+       stop ' '
+
+       close FBus
+       close FAffectations
+       goback
+       .
+
+       CUMULE-JOURS-UTILISATION.
+           move 0 to total-jours
+           move 0 to fin-affect-fichier
+           move numero-bus-cherche to fa-num-bus
+           start FAffectations key = fa-num-bus
+               invalid key
+                   move 1 to fin-affect-fichier
+           end-start
+
+           perform with test after until (fin-affect-fichier = 1)
+               read FAffectations next
+                   at end
+                       move 1 to fin-affect-fichier
+                   not at end
+                       if fa-num-bus not = numero-bus-cherche then
+                           move 1 to fin-affect-fichier
+                       else
+                           if fa-statut not = 'I'
+                           and fa-date-fin >= periode-debut
+                           and fa-date-debut <= periode-fin then
+                               perform CALCUL-JOURS-PERIODE
+                           end-if
+                       end-if
+               end-read
+           end-perform
+       .
+
+       CALCUL-JOURS-PERIODE.
+           move fa-date-debut to periode-debut-effective
+           move fa-date-fin to periode-fin-effective
+           if fa-date-debut < periode-debut then
+               move periode-debut to periode-debut-effective
+           end-if
+           if fa-date-fin > periode-fin then
+               move periode-fin to periode-fin-effective
+           end-if
+           compute jours-affect =
+               function INTEGER-OF-DATE (periode-fin-effective) -
+               function INTEGER-OF-DATE (periode-debut-effective)
+           add jours-affect to total-jours
+       .
+
+       end program ss-bus-utilisation.
