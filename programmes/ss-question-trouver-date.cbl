@@ -10,6 +10,10 @@
                    alternate key is fa-num-bus with duplicates
                status fa-status.
 
+           select FErrorLog assign to "../ext/ErrorLog.dat"
+               organization is sequential
+               status fel-status.
+
       *------------------------- DESCRIPTEURS --------------------------
 
        data division.
@@ -21,44 +25,63 @@
            02 fa-num-bus      pic 9(4).
            02 fa-date-debut   pic 9(8).
            02 fa-date-fin     pic 9(8).
+           02 fa-nb-passagers pic 9(3).
+           02 fa-statut pic x(01).
+           02 fa-motif pic x(40).
+
+       FD FErrorLog.
+       01 ligne-error-log pic x(120).
 
       *-------------------------- VARIABLES ----------------------------
 
        working-storage section.
        01 fa-status                pic x(2).
-       01 fc-status                pic x(2).
+       01 code-statut-fichier      pic x(2).
+       01 libelle-statut           pic x(40).
+       01 fel-status               pic x(2).
+       01 el-date                  pic 9(8).
+       01 el-heure                 pic 9(8).
        01 i                        pic 9(2).
-       01 fin-fichier              pic 9.
+       01 j                        pic 9(2).
+       01 fa-fin                   pic 9.
        01 aucun-resultat           pic 9.
 
        01 num-bus                  pic 9(4).
-       01 date-affect              pic x(30).
-       01 num-chauff               pic 9(4).
+       01 date-affect              pic 9(8).
+       01 num-chauf               pic 9(4).
 
       *-------------------------- TITRE --------------------------------
 
        screen section.
        01 a-plg-titre-global.
            02 blank screen.
-           02 line 1 col 10 value
-               "- Rechercher la date d'affectation d'un bus"
-                   &" donné pour un chauffeur donné -".
+           02 line 1 col 2 value
+               '- Rechercher la date d''affectation d''un bus'
+                   &' donne pour un chauffeur donne -'.
 
       *-------------------------- SAISIE -------------------------------
 
+       01 s-plg-num-chauf.
+           02 line 3 col 2 value "Id du chauffeur : ".
+           02 s-num-chauf pic zzzz to num-chauf
+           required.
        01 s-plg-num-bus.
-           02 line 3 col 2 value "Id du bus: ".
+           02 line 4 col 2 value "Id du bus : ".
            02 s-num-bus pic zzzz to num-bus
            required.
-       01 s-plg-num-chauff.
-           02 line 4 col 2 value "Id du chauffeur: ".
-           02 s-num-chauff pic zzzz to num-chauff
-           required.
        01 a-plg-separateur.
-           02 line 6 col 1 value
+           02 line j col 1 value
            '----------------------------------------------------------'
                &'---------------------'.
 
+      *-------------------------- RESULTATS ----------------------------
+
+       01 a-plg-date-colonnes.
+           02 line 6 col 2 value 'Date de debut d''affectation'.
+
+       01 a-plg-date-data.
+           02 a-fa-date-debut line i col 2 pic 9999/99/99
+               from fa-date-debut.
 
       *---------------------- MESSAGES & ERREURS -----------------------
 
@@ -69,8 +92,9 @@
 
        01 a-error-fa-open.
            02 blank screen.
-           02 line 3 col 2 value 'Erreur Affectations.dat - status: '.
+           02 line 3 col 2 value 'Erreur Affectations.dat - status : '.
            02 a-fa-status line 3 col 24 pic 99 from fa-status.
+           02 line 4 col 2 pic x(40) from libelle-statut.
 
       *#################################################################
       *######################### PROGRAMME #############################
@@ -81,31 +105,60 @@
        open input FAffectations
 
        if fa-status not = '00' then
+           move fa-status to code-statut-fichier
+           perform TRADUIT-STATUT-FICHIER
            display a-error-fa-open
+           perform ECRIT-ERROR-LOG
        else
            move 8 to i
            display a-plg-titre-global
            move 1 to aucun-resultat
 
            perform REINITIALISER
+           display s-plg-num-chauf
+           accept s-plg-num-chauf
            display s-plg-num-bus
            accept s-plg-num-bus
+           move 5 to j
            display a-plg-separateur
 
-           perform ITERE-BUS
+           perform FILTRE-AFFECTATIONS
            if aucun-resultat = 1 then
                display a-plg-aucun-resultat
+           else
+               display a-plg-date-colonnes
+               move 7 to j
+               display a-plg-separateur
            end-if
 
            stop ' '
+           display a-plg-efface-ecran
 
        close FAffectations
 
        goback
        .
 
-       ITERE-BUS
-
+       FILTRE-AFFECTATIONS.
+       move 0 to fa-fin
+       move 0 to fa-num-affect
+       start FAffectations key >= fa-num-affect
+       if fa-status = '00' then
+           perform with test after until (fa-fin = 1)
+               read FAffectations next
+                   at end
+                       move 1 to fa-fin
+                   not at end
+                       if num-chauf = fa-num-chauf
+                       and num-bus = fa-num-bus
+                       and fa-statut not = 'I' then
+                           display a-plg-date-data
+                           move 0 to aucun-resultat
+                           compute i = i + 1
+                       end-if
+               end-read
+           end-perform
+       end-if
        .
 
        REINITIALISER.
@@ -113,6 +166,58 @@
            display a-plg-titre-global
        .
 
-       end program ss-question-trouver-date.
+       TRADUIT-STATUT-FICHIER.
+           evaluate code-statut-fichier
+               when '00' move 'Operation reussie' to libelle-statut
+               when '10' move 'Fin de fichier' to libelle-statut
+               when '21' move 'Cle hors sequence' to libelle-statut
+               when '22' move 'Cle deja existante' to libelle-statut
+               when '23' move 'Enregistrement non trouve'
+                   to libelle-statut
+               when '30' move 'Erreur permanente d''entree-sortie'
+                   to libelle-statut
+               when '35' move 'Fichier introuvable' to libelle-statut
+               when '37' move 'Ouverture impossible (mode invalide)'
+                   to libelle-statut
+               when '41' move 'Fichier deja ouvert' to libelle-statut
+               when '42' move 'Fichier non ouvert' to libelle-statut
+               when '46' move 'Aucun enregistrement actif (lecture)'
+                   to libelle-statut
+               when '47' move 'Acces en lecture non autorise'
+                   to libelle-statut
+               when '48' move 'Acces en ecriture non autorise'
+                   to libelle-statut
+               when '49' move 'Acces en suppression non autorise'
+                   to libelle-statut
+               when other move 'Erreur fichier inconnue'
+                   to libelle-statut
+           end-evaluate
+       .
+
+       ECRIT-ERROR-LOG.
+      * Trace dans ErrorLog.dat les erreurs d'ouverture de fichier,
+      * pour qu'une execution non surveillee (batch/cron) laisse une
+      * preuve de ce qui a echoue.
+           accept el-date from date yyyymmdd
+           accept el-heure from time
+
+           move spaces to ligne-error-log
+           string 'ss-question-trouver-date' ' FICHIER=FAffectations'
+               ' STATUT=' fa-status
+               ' DATE=' el-date ' HEURE=' el-heure
+               delimited by size into ligne-error-log
+           end-string
+
+           open extend FErrorLog
+           if fel-status = '35' then
+               open output FErrorLog
+               close FErrorLog
+               open extend FErrorLog
+           end-if
 
+           write ligne-error-log
 
+           close FErrorLog
+       .
+
+       end program ss-question-trouver-date.
