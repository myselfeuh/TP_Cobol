@@ -6,6 +6,7 @@
                organization is indexed
                access mode is dynamic
                    record key is numChaufN
+                   alternate record key is nomN with duplicates
                status FChaufNouvStatus.
 
        data division.
@@ -16,12 +17,22 @@
                02 nomN         pic x(30).
                02 prenomN      pic x(30).
                02 datePermisN  pic 9(8).
+               02 categoriePermisN pic x(02).
+               02 statutN      pic x(01).
+               02 codeSiteN    pic x(04).
+               02 telephoneN   pic x(14).
+               02 adresseN     pic x(40).
 
        working-storage section.
        01 FChaufNouvStatus         pic x(2).
        01 limite                   pic 9(2).
        01 fin-fichier              pic 9.
+       01 debut-fichier            pic 9.
        01 i                        pic 9(2).
+       01 mode-tri                 pic 9.
+       01 choix-page               pic 9.
+       01 k                        pic 9(2).
+       01 site-filtre              pic x(04).
 
        screen section.
        01 a-plg-titre-global.
@@ -32,9 +43,13 @@
            02 line 3 col 8 value 'Nom:'.
            02 line 3 col 23 value 'Prenom:'.
            02 line 3 col 36 value 'Date du permis:'.
-       01 a-plg-menu.
-           02 line 18 col 1 value '1-Afficher les chauffeurs suivants'.
-           02 line 19 col 1 value '9-Retour au menu principal'.
+       01 s-plg-mode-tri.
+           02 line 2 col 2 value '1-Tri par numero  2-Tri par nom : '.
+           02 s-mode-tri pic 9 to mode-tri required.
+       01 s-plg-site-filtre.
+           02 line 2 col 40 value
+               'Filtre code site (vide = tous) : '.
+           02 s-site-filtre pic x(04) to site-filtre.
        01 a-plg-afficher.
            02 line 10 col 1 value 'Liste des chauffeurs...'.
 
@@ -44,8 +59,14 @@
            02 a-prenomN line i col 23     pic x(30) from prenomN.
            02 a-datePermisN line i col 36 pic 9(8) from datePermisN.
 
-       01 a-plg-message-utilisateur.
-           02 line 20 col 1 value 'Appuyer sur une touche...'.
+       01 s-plg-navigation.
+           02 line 20 col 1 value '1-Page suivante  2-Page '
+               &'precedente  9-Retour : '.
+           02 s-choix-page pic 9 to choix-page required.
+       01 a-plg-debut-liste.
+           02 line 20 col 1 value 'Debut de la liste.'.
+       01 a-plg-fin-liste.
+           02 line 20 col 1 value 'Fin de la liste.'.
        01 a-plg-efface-ecran.
            02 blank screen.
        01 a-error-write.
@@ -59,56 +80,150 @@
           display a-error-write
        end-if
 
-       move 5 to i
-       move 1 to limite
-       move 0 to fin-fichier
-       move 0 to numChaufN
-       start FChaufNouv key > numChaufN
-
        display a-plg-titre-global
-       display a-plg-titre-colonne
-
-       perform with test after until (
-           fin-fichier = 1
-           or FChaufNouvStatus = '35'
-       )
-           read FChaufNouv next
-               at end
-                   move 1 to fin-fichier
-                   display a-plg-message-utilisateur
-                   stop ' '
-               not at end
-                   perform AFFICHER
-                   compute i = i + 1
-
-                   compute limite = function mod(limite 4)
-
-                   if limite = 0 then
-                       display a-plg-message-utilisateur
-                       stop ' '
+       display s-plg-mode-tri
+       accept s-plg-mode-tri
+
+       move spaces to site-filtre
+       display s-plg-site-filtre
+       accept s-plg-site-filtre
+       move function upper-case(site-filtre) to site-filtre
+
+       if mode-tri = 2 then
+           move spaces to nomN
+           start FChaufNouv key > nomN
+       else
+           move 0 to numChaufN
+           start FChaufNouv key > numChaufN
+       end-if
+
+       move 0 to fin-fichier
+       move 0 to debut-fichier
+       perform REINITIALISER
+       perform PAGE-SUIVANTE
+
+       move 0 to choix-page
+       perform with test after until (choix-page = 9)
+           display s-plg-navigation
+           accept s-plg-navigation
+           evaluate choix-page
+               when 1
+                   if fin-fichier = 1
+                       perform REINITIALISER
+                       display a-plg-fin-liste
+                   else
                        perform REINITIALISER
+                       perform PAGE-SUIVANTE
                    end-if
-           end-read
+               when 2
+                   perform REINITIALISER
+                   perform PAGE-PRECEDENTE
+               when 9
+                   continue
+               when other
+                   continue
+           end-evaluate
        end-perform
+
        close FChaufNouv.
        goback
        .
 
+       PAGE-SUIVANTE.
+           move 0 to limite
+           perform with test after until (
+               limite = 4 or fin-fichier = 1
+           )
+               if mode-tri = 2 then
+                   read FChaufNouv next key is nomN
+                       at end
+                           move 1 to fin-fichier
+                       not at end
+                           if statutN not = 'I'
+                           and (site-filtre = spaces
+                               or codeSiteN = site-filtre) then
+                               perform AFFICHER
+                           end-if
+                   end-read
+               else
+                   read FChaufNouv next
+                       at end
+                           move 1 to fin-fichier
+                       not at end
+                           if statutN not = 'I'
+                           and (site-filtre = spaces
+                               or codeSiteN = site-filtre) then
+                               perform AFFICHER
+                           end-if
+                   end-read
+               end-if
+           end-perform
+           if fin-fichier = 1 then
+               display a-plg-fin-liste
+           end-if
+       .
+
+       PAGE-PRECEDENTE.
+           move 0 to k
+           move 0 to debut-fichier
+      *--- recule de deux pages pour revenir avant la page precedente ---
+           perform with test after until (
+               k = 8 or debut-fichier = 1
+           )
+               if mode-tri = 2 then
+                   read FChaufNouv previous key is nomN
+                       at end
+                           move 1 to debut-fichier
+                       not at end
+                           if statutN not = 'I'
+                           and (site-filtre = spaces
+                               or codeSiteN = site-filtre) then
+                               add 1 to k
+                           end-if
+                   end-read
+               else
+                   read FChaufNouv previous
+                       at end
+                           move 1 to debut-fichier
+                       not at end
+                           if statutN not = 'I'
+                           and (site-filtre = spaces
+                               or codeSiteN = site-filtre) then
+                               add 1 to k
+                           end-if
+                   end-read
+               end-if
+           end-perform
+
+           if debut-fichier = 1 then
+               display a-plg-debut-liste
+               if mode-tri = 2 then
+                   move spaces to nomN
+                   start FChaufNouv key > nomN
+               else
+                   move 0 to numChaufN
+                   start FChaufNouv key > numChaufN
+               end-if
+           end-if
+
+           move 0 to fin-fichier
+           perform PAGE-SUIVANTE
+       .
+
        AFFICHER.
-      * A completer avec l'affichage des 10 premiers chauffeurs
            display a-plg-chauffeur-data
-           compute limite = limite + 1
+           add 1 to limite
+           add 1 to i
        .
 
        REINITIALISER.
-      * TODO
            display a-plg-efface-ecran
 
            display a-plg-titre-global
            display a-plg-titre-colonne
 
            move 5 to i
-           move 1 to limite
+           move 0 to limite
        .
 
        end program ss-chauffeurs-lister.
