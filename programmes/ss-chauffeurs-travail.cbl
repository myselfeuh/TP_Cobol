@@ -0,0 +1,228 @@
+       program-id. ss-chauffeurs-travail.
+
+       input-output section.
+       file-control.
+           select FChaufNouv assign to "../ext/ChaufNouv.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is numChaufN
+                   alternate record key is nomN with duplicates
+               status FChaufNouvStatus.
+
+           select FAffectations assign to "../ext/Affectation.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is fa-num-affect
+                   alternate key is fa-num-chauff with duplicates
+                   alternate key is fa-num-bus with duplicates
+               status FAffectStatus.
+
+           select FBus assign to "../ext/Fbus.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is fb-numero
+               status FBusStatus.
+
+       data division.
+       file section.
+       fd FChaufNouv.
+           01 ChaufNouv.
+               02 numChaufN    pic 9(4).
+               02 nomN         pic x(30).
+               02 prenomN      pic x(30).
+               02 datePermisN  pic 9(8).
+               02 categoriePermisN pic x(02).
+               02 statutN      pic x(01).
+               02 codeSiteN    pic x(04).
+               02 telephoneN   pic x(14).
+               02 adresseN     pic x(40).
+
+       FD FAffectations.
+       01 enr-affectation.
+           02 fa-num-affect   pic 9(4).
+           02 fa-num-chauff   pic 9(4).
+           02 fa-num-bus      pic 9(4).
+           02 fa-date-debut   pic 9(8).
+           02 fa-date-fin     pic 9(8).
+           02 fa-nb-passagers pic 9(3).
+           02 fa-statut pic x(01).
+           02 fa-motif pic x(40).
+
+       FD FBus.
+       01 enr-bus.
+           02 fb-numero       pic 9(4).
+           02 fb-marque       pic x(20).
+           02 fb-nbplace      pic 9(3).
+           02 fb-modele       pic x(20).
+           02 fb-kms          pic 9(6).
+           02 fb-categorie-requise pic x(02).
+           02 fb-num-compagnie pic 9(4).
+           02 fb-code-site     pic x(04).
+
+       working-storage section.
+       01 FChaufNouvStatus         pic x(2).
+       01 FAffectStatus            pic x(2).
+       01 FBusStatus                pic x(2).
+       01 fin-chauf-fichier         pic 9.
+       01 fin-affect-fichier        pic 9.
+       01 bus-introuvable           pic 9.
+
+       01 periode-debut             pic 9(8).
+       01 periode-fin                pic 9(8).
+
+       01 jours-affect               pic 9(4).
+       01 total-jours-chauf          pic 9(6).
+       01 periode-debut-effective    pic 9(8).
+       01 periode-fin-effective      pic 9(8).
+       01 aucun-resultat             pic 9.
+       01 dernier-bus-filtre         pic 9(4).
+
+       01 i                          pic 9(2).
+
+       screen section.
+       01 a-plg-titre-global.
+           02 blank screen.
+           02 line 1 col 10 value
+               '- Jours travailles par chauffeur sur une periode -'.
+
+       01 s-plg-saisie.
+           02 line 3 col 2 value 'Date de debut (AAAAMMJJ): '.
+           02 s-periode-debut pic 9(8) to periode-debut required.
+           02 line 4 col 2 value 'Date de fin (AAAAMMJJ): '.
+           02 s-periode-fin pic 9(8) to periode-fin required.
+
+       01 a-plg-titre-colonne.
+           02 line 6 col 2 value 'Id:'.
+           02 line 6 col 8 value 'Nom:'.
+           02 line 6 col 23 value 'Prenom:'.
+           02 line 6 col 40 value 'Bus utilises:'.
+           02 line 6 col 65 value 'Jours travailles:'.
+
+       01 a-plg-chauffeur-ligne.
+           02 a-numChaufN  line i col 2  pic 9(4)  from numChaufN.
+           02 a-nomN       line i col 8  pic x(30) from nomN.
+           02 a-prenomN    line i col 23 pic x(30) from prenomN.
+           02 a-fb-marque  line i col 40 pic x(20) from fb-marque.
+           02 a-total-jours line i col 65 pic zzzzz9
+               from total-jours-chauf.
+
+       01 a-plg-aucun-resultat.
+           02 line 20 col 1 value
+               'Aucun chauffeur n''a travaille sur cette periode.'.
+       01 a-plg-message-continuer.
+           02 line 22 col 1 value 'Appuyer sur une touche...'.
+       01 a-error-open.
+           02 blank screen.
+           02 line 2 col 10 value "Erreur d'ouverture d'un fichier".
+
+       procedure division.
+
+       open input FChaufNouv
+       open input FAffectations
+       open input FBus
+
+       if FChaufNouvStatus not = '00'
+       or FAffectStatus not = '00'
+       or FBusStatus not = '00' then
+           display a-error-open
+           close FChaufNouv
+           close FAffectations
+           close FBus
+           goback
+       end-if
+
+       display a-plg-titre-global
+       display s-plg-saisie
+       accept s-plg-saisie
+
+       move 7 to i
+       move 1 to aucun-resultat
+       display a-plg-titre-colonne
+
+       move 0 to numChaufN
+       move 0 to fin-chauf-fichier
+       start FChaufNouv key > numChaufN
+
+       perform with test after until (fin-chauf-fichier = 1)
+           read FChaufNouv next
+               at end
+                   move 1 to fin-chauf-fichier
+               not at end
+                   if statutN not = 'I' then
+                       perform JOURS-TRAVAIL-CHAUFFEUR
+                   end-if
+           end-read
+       end-perform
+
+       if aucun-resultat = 1 then
+           display a-plg-aucun-resultat
+       end-if
+
+       display a-plg-message-continuer
+       stop ' '
+
+       close FChaufNouv
+       close FAffectations
+       close FBus
+       goback
+       .
+
+       JOURS-TRAVAIL-CHAUFFEUR.
+           move 0 to total-jours-chauf
+           move 0 to fin-affect-fichier
+           move numChaufN to fa-num-chauff
+           start FAffectations key = fa-num-chauff
+               invalid key
+                   move 1 to fin-affect-fichier
+           end-start
+
+           perform with test after until (fin-affect-fichier = 1)
+               read FAffectations next
+                   at end
+                       move 1 to fin-affect-fichier
+                   not at end
+                       if fa-num-chauff not = numChaufN then
+                           move 1 to fin-affect-fichier
+                       else
+                           if fa-statut not = 'I'
+                           and fa-date-fin >= periode-debut
+                           and fa-date-debut <= periode-fin then
+                               perform CALCUL-JOURS-PERIODE
+                           end-if
+                       end-if
+               end-read
+           end-perform
+
+           if total-jours-chauf > 0 then
+               move dernier-bus-filtre to fb-numero
+               move 0 to bus-introuvable
+               read FBus
+                   invalid key
+                       move 1 to bus-introuvable
+               end-read
+               if bus-introuvable = 1 then
+                   move spaces to fb-marque
+               end-if
+               display a-plg-chauffeur-ligne
+               compute i = i + 1
+               move 0 to aucun-resultat
+           end-if
+       .
+
+       CALCUL-JOURS-PERIODE.
+           move fa-date-debut to periode-debut-effective
+           move fa-date-fin to periode-fin-effective
+           if fa-date-debut < periode-debut then
+               move periode-debut to periode-debut-effective
+           end-if
+           if fa-date-fin > periode-fin then
+               move periode-fin to periode-fin-effective
+           end-if
+           compute jours-affect =
+               function INTEGER-OF-DATE (periode-fin-effective) -
+               function INTEGER-OF-DATE (periode-debut-effective)
+           add jours-affect to total-jours-chauf
+           move fa-num-bus to dernier-bus-filtre
+       .
+
+       end program ss-chauffeurs-travail.
