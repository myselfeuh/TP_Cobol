@@ -17,6 +17,10 @@
                    alternate record key is nomN with duplicates
                status FChaufNouvStatus.
 
+           select FErrorLog assign to "../ext/ErrorLog.dat"
+               organization is sequential
+               status fel-status.
+
        data division.
        file section.
        FD FAffectations.
@@ -26,6 +30,9 @@
            02 num-bus      pic 9(4).
            02 date-debut   pic 9(8).
            02 date-fin     pic 9(8).
+           02 nb-passagers pic 9(3).
+           02 statut-affect pic x(01).
+           02 motif-affect pic x(40).
 
        FD FChaufNouv.
        01 enr-chauffeur.
@@ -33,12 +40,24 @@
            02 nomN         pic x(30).
            02 prenomN      pic x(30).
            02 datePermisN  pic 9(8).
+           02 categoriePermisN pic x(02).
+           02 statutN      pic x(01).
+           02 codeSiteN    pic x(04).
+           02 telephoneN   pic x(14).
+           02 adresseN     pic x(40).
 
+       FD FErrorLog.
+       01 ligne-error-log pic x(120).
 
        working-storage section.
        01 FAffectStatus         pic x(2).
        01 FChaufNouvStatus      pic x(2).
        01 date-dispo            pic 9(8).
+       01 fel-status            pic x(2).
+       01 err-prg-file          pic x(20).
+       01 err-prg-status        pic x(2).
+       01 el-date               pic 9(8).
+       01 el-heure              pic 9(8).
 
        01 i                     pic 9.
        01 quitter               pic x.
@@ -48,18 +67,44 @@
 
        01 chauffeur-disponible  pic 9 value 1.
        01 aucun-resultat        pic 9.
+       01 mode-inclusif         pic 9.
+
+      *----- Recurrence hebdomadaire (1=Lundi ... 7=Dimanche) -----
+       01 jour-semaine-choisi   pic 9.
+       01 nb-semaines           pic 9(2).
+       01 semaine-courante      pic 9(2).
+       01 dispo-toutes-semaines pic 9.
+       01 aujourdhui            pic 9(8).
+       01 entier-ref            pic s9(9) comp.
+       01 entier-aujourdhui     pic s9(9) comp.
+       01 entier-cible          pic s9(9) comp.
+       01 entier-occurrence     pic s9(9) comp.
+       01 jour-semaine-ref      pic 9 value 1.
+       01 jour-semaine-auj      pic 9.
+       01 decalage-jours        pic 9(2).
 
        screen section.
 
       *----- Titres -----
        01 a-plg-titre-global.
            02 blank screen.
-           02 line 1 col 10 value '- Listing des bus disponibles -'.
+           02 line 1 col 10 value
+               '- Disponibilite recurrente des chauffeurs -'.
 
       *----- Recherche -----
-       01 s-plg-rechercher-date.
-           02 line 3 col 2 value 'Choix de la date: '.
-           02 s-date-dispo pic 9999/99/99 to date-dispo.
+       01 s-plg-jour-semaine.
+           02 line 3 col 2 value
+               'Jour de la semaine (1=Lundi ... 7=Dimanche): '.
+           02 s-jour-semaine pic 9 to jour-semaine-choisi required.
+       01 s-plg-nb-semaines.
+           02 line 4 col 2 value
+               'Nombre de semaines a verifier : '.
+           02 s-nb-semaines pic 99 to nb-semaines required.
+       01 s-plg-mode-comparaison.
+           02 line 2 col 2 value
+               '1-Borne incluse (occupe si la date choisie est '
+               &'le premier/dernier jour) / 2-Borne exclue : '.
+           02 s-mode-inclusif pic 9 to mode-inclusif required.
 
       *------ Structure d'affichage de donnée -------
        01 a-plg-separateur.
@@ -81,7 +126,8 @@
            02 a-FChaufNouvStatus line 6 col 24 pic 99 from
            FChaufNouvStatus.
        01 a-plg-aucun-resultat.
-           02 line 6 value 'Aucun chauffeur de disponible à cette date'.
+           02 line 6 value 'Aucun chauffeur de disponible sur'
+               & ' toutes les semaines demandees'.
 
       *#################################################################
       *######################### PROGRAMME #############################
@@ -94,8 +140,14 @@
 
        if FChaufNouvStatus not = '00' then
            display a-error-Chauf-file-open
+           move 'FChaufNouv' to err-prg-file
+           move FChaufNouvStatus to err-prg-status
+           perform ECRIT-ERROR-LOG
        else if FAffectStatus not = '00' then
            display a-error-Affect-file-open
+           move 'FAffectations' to err-prg-file
+           move FAffectStatus to err-prg-status
+           perform ECRIT-ERROR-LOG
        else
            move 1 to aucun-resultat
            move 5 to i
@@ -105,8 +157,14 @@
 
            perform REINITIALISER
            display a-plg-separateur
-           display s-plg-rechercher-date
-           accept s-plg-rechercher-date
+           display s-plg-jour-semaine
+           accept s-plg-jour-semaine
+           display s-plg-nb-semaines
+           accept s-plg-nb-semaines
+           display s-plg-mode-comparaison
+           accept s-plg-mode-comparaison
+
+           perform CALCULE-PROCHAINE-OCCURRENCE
            perform ITERE-CHAUFFEURS
 
            if aucun-resultat = 1 then
@@ -127,6 +185,28 @@
 
        .
 
+       CALCULE-PROCHAINE-OCCURRENCE.
+      *    determine la date de la premiere occurrence (a partir
+      *    d'aujourd'hui) du jour de semaine demande ; 20260803 sert
+      *    de reference connue (un lundi), d'ou jour-semaine-ref = 1.
+           accept aujourdhui from date yyyymmdd
+           move function integer-of-date(20260803) to entier-ref
+           move function integer-of-date(aujourdhui)
+               to entier-aujourdhui
+
+           compute jour-semaine-auj =
+               function mod(entier-aujourdhui - entier-ref, 7)
+               + jour-semaine-ref
+           if jour-semaine-auj > 7 then
+               subtract 7 from jour-semaine-auj
+           end-if
+
+           compute decalage-jours =
+               function mod(jour-semaine-choisi - jour-semaine-auj
+               + 7, 7)
+           compute entier-cible = entier-aujourdhui + decalage-jours
+       .
+
        ITERE-CHAUFFEURS.
            move 0 to fin-chauff-fichier
            move 0 to numChaufN
@@ -137,15 +217,37 @@
                    at end
                        move 1 to fin-chauff-fichier
                    not at end
-                       perform ITERE-AFFECTATIONS
-                       if chauffeur-disponible = 1 then
+                       perform VERIFIE-RECURRENCE-CHAUFFEUR
+                       if dispo-toutes-semaines = 1 then
                            display a-plg-chauffeur-data
                            compute i = i + 1
+                           move 0 to aucun-resultat
                        end-if
                end-read
            end-perform
        .
 
+       VERIFIE-RECURRENCE-CHAUFFEUR.
+      *    un chauffeur n'est retenu que s'il est libre sur chacune
+      *    des occurrences du jour de semaine choisi, semaine apres
+      *    semaine, pour les nb-semaines demandees.
+           move 1 to dispo-toutes-semaines
+           move 1 to semaine-courante
+
+           perform with test after
+               until (semaine-courante > nb-semaines)
+               compute entier-occurrence = entier-cible
+                   + (semaine-courante - 1) * 7
+               move function date-of-integer(entier-occurrence)
+                   to date-dispo
+               perform ITERE-AFFECTATIONS
+               if chauffeur-disponible = 0 then
+                   move 0 to dispo-toutes-semaines
+               end-if
+               add 1 to semaine-courante
+           end-perform
+       .
+
        ITERE-AFFECTATIONS.
            move 1 to chauffeur-disponible
            move 0 to fin-affect-fichier
@@ -157,13 +259,49 @@
                    at end
                        move 1 to fin-affect-fichier
                    not at end
-                       if date-dispo > date-debut and date-dispo <
-                       date-fin then
-                           move 0 to chauffeur-disponible
-                           move 0 to aucun-resultat
+                       if num-chauf not = NumChaufN then
+                           move 1 to fin-affect-fichier
+                       else
+                           if mode-inclusif = 1 then
+                               if date-dispo >= date-debut
+                               and date-dispo <= date-fin then
+                                   move 0 to chauffeur-disponible
+                               end-if
+                           else
+                               if date-dispo > date-debut
+                               and date-dispo < date-fin then
+                                   move 0 to chauffeur-disponible
+                               end-if
+                           end-if
                        end-if
                end-read
            end-perform
        .
 
+       ECRIT-ERROR-LOG.
+      * Trace dans ErrorLog.dat les erreurs d'ouverture de fichier,
+      * pour qu'une execution non surveillee (batch/cron) laisse une
+      * preuve de ce qui a echoue.
+           accept el-date from date yyyymmdd
+           accept el-heure from time
+
+           move spaces to ligne-error-log
+           string 'ss-bus-lister-jour' ' FICHIER=' err-prg-file
+               ' STATUT=' err-prg-status
+               ' DATE=' el-date ' HEURE=' el-heure
+               delimited by size into ligne-error-log
+           end-string
+
+           open extend FErrorLog
+           if fel-status = '35' then
+               open output FErrorLog
+               close FErrorLog
+               open extend FErrorLog
+           end-if
+
+           write ligne-error-log
+
+           close FErrorLog
+       .
+
        end program ss-bus-lister-jour.
