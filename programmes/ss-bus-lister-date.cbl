@@ -1,4 +1,4 @@
-       program-id. ss-bus-lister-jour.
+       program-id. ss-bus-lister-date.
 
        input-output section.
        file-control.
@@ -16,6 +16,10 @@
                    record key is fb-numero
                status FBusStatus.
 
+           select FErrorLog assign to "../ext/ErrorLog.dat"
+               organization is sequential
+               status fel-status.
+
        data division.
        file section.
        FD FAffectations.
@@ -25,6 +29,9 @@
            02 num-bus      pic 9(4).
            02 date-debut   pic 9(8).
            02 date-fin     pic 9(8).
+           02 nb-passagers pic 9(3).
+           02 statut-affect pic x(01).
+           02 motif-affect pic x(40).
 
        FD FBus.
        01 enr-bus.
@@ -33,11 +40,23 @@
            02 fb-nbplace      pic 9(3).
            02 fb-modele       pic x(20).
            02 fb-kms          pic 9(6).
+           02 fb-categorie-requise pic x(02).
+           02 fb-num-compagnie pic 9(4).
+           02 fb-code-site     pic x(04).
+
+       FD FErrorLog.
+       01 ligne-error-log pic x(120).
 
        working-storage section.
        01 FAffectStatus         pic x(2).
        01 FBusStatus            pic x(2).
+       01 code-statut-fichier   pic x(2).
+       01 libelle-statut        pic x(40).
        01 date-dispo            pic 9(8).
+       01 fel-status            pic x(2).
+       01 err-prg-file          pic x(20).
+       01 el-date               pic 9(8).
+       01 el-heure              pic 9(8).
 
        01 i                     pic 9(2).
        01 j                     pic 9(2).
@@ -49,6 +68,8 @@
        01 numero-bus            pic 9(4).
        01 bus-disponible        pic 9 value 1.
        01 aucun-resultat        pic 9.
+       01 mode-inclusif         pic 9.
+       01 site-filtre           pic x(04).
 
        screen section.
 
@@ -62,6 +83,15 @@
        01 s-plg-rechercher-date.
            02 line 3 col 2 value 'Choix de la date: '.
            02 s-date-dispo pic 9999/99/99 to date-dispo.
+       01 s-plg-mode-comparaison.
+           02 line 2 col 2 value
+               '1-Borne incluse (occupe si la date choisie est '
+               &'le premier/dernier jour) / 2-Borne exclue : '.
+           02 s-mode-inclusif pic 9 to mode-inclusif required.
+       01 s-plg-site-filtre.
+           02 line 1 col 2 value
+               'Filtre code site (vide = tous) : '.
+           02 s-site-filtre pic x(04) to site-filtre.
 
       *------ Structure d'affichage de donnée -------
        01 a-plg-separateur.
@@ -90,10 +120,12 @@
            02 blank screen.
            02 line 3 col 2 value 'Erreur Affectations.dat - status: '.
            02 a-FAffectStatus line 3 col 26 pic 99 from FAffectStatus.
+           02 line 4 col 2 pic x(40) from libelle-statut.
        01 a-error-bus-file-open.
            02 blank screen.
            02 line 3 col 2 value 'Erreur FBus.dat - status: '.
            02 a-FBusStatus line 3 col 24 pic 99 from FBusStatus.
+           02 line 4 col 2 pic x(40) from libelle-statut.
        01 a-plg-aucun-resultat.
            02 line 6 value 'Aucun bus disponible à cette date'.
 
@@ -107,9 +139,17 @@
        open input FAffectations
 
        if FBusStatus not = '00' then
+           move FBusStatus to code-statut-fichier
+           perform TRADUIT-STATUT-FICHIER
            display a-error-bus-file-open
+           move 'FBus' to err-prg-file
+           perform ECRIT-ERROR-LOG
        else if FAffectStatus not = '00' then
+           move FAffectStatus to code-statut-fichier
+           perform TRADUIT-STATUT-FICHIER
            display a-error-Affect-file-open
+           move 'FAffectations' to err-prg-file
+           perform ECRIT-ERROR-LOG
        else
            move 7 to i
            display a-plg-titre-global
@@ -121,6 +161,12 @@
            display a-plg-separateur
            display s-plg-rechercher-date
            accept s-plg-rechercher-date
+           display s-plg-mode-comparaison
+           accept s-plg-mode-comparaison
+           move spaces to site-filtre
+           display s-plg-site-filtre
+           accept s-plg-site-filtre
+           move function upper-case(site-filtre) to site-filtre
            display a-plg-bus-header
 
            perform ITERE-BUS
@@ -142,6 +188,34 @@
 
        .
 
+       TRADUIT-STATUT-FICHIER.
+           evaluate code-statut-fichier
+               when '00' move 'Operation reussie' to libelle-statut
+               when '10' move 'Fin de fichier' to libelle-statut
+               when '21' move 'Cle hors sequence' to libelle-statut
+               when '22' move 'Cle deja existante' to libelle-statut
+               when '23' move 'Enregistrement non trouve'
+                   to libelle-statut
+               when '30' move 'Erreur permanente d''entree-sortie'
+                   to libelle-statut
+               when '35' move 'Fichier introuvable' to libelle-statut
+               when '37' move 'Ouverture impossible (mode invalide)'
+                   to libelle-statut
+               when '41' move 'Fichier deja ouvert' to libelle-statut
+               when '42' move 'Fichier non ouvert' to libelle-statut
+               when '46' move 'Aucun enregistrement actif (lecture)'
+                   to libelle-statut
+               when '47' move 'Acces en lecture non autorise'
+                   to libelle-statut
+               when '48' move 'Acces en ecriture non autorise'
+                   to libelle-statut
+               when '49' move 'Acces en suppression non autorise'
+                   to libelle-statut
+               when other move 'Erreur fichier inconnue'
+                   to libelle-statut
+           end-evaluate
+       .
+
        ITERE-BUS.
            move 0 to fin-bus-fichier
            move 0 to fb-numero
@@ -152,11 +226,14 @@
                    at end
                        move 1 to fin-bus-fichier
                    not at end
-                       perform ITERE-AFFECTATIONS
-                       if bus-disponible = 1 then
-                           display a-plg-bus-data
-                           compute i = i + 1
-                           move 0 to aucun-resultat
+                       if site-filtre = spaces
+                       or fb-code-site = site-filtre then
+                           perform ITERE-AFFECTATIONS
+                           if bus-disponible = 1 then
+                               display a-plg-bus-data
+                               compute i = i + 1
+                               move 0 to aucun-resultat
+                           end-if
                        end-if
                end-read
            end-perform
@@ -175,9 +252,18 @@
                        move 1 to fin-affect-fichier
                    not at end
                        if fb-numero = num-bus
-                           if date-dispo > date-debut
-                           and date-dispo < date-fin then
-                               move 0 to bus-disponible
+                           if statut-affect not = 'I' then
+                               if mode-inclusif = 1 then
+                                   if date-dispo >= date-debut
+                                   and date-dispo <= date-fin then
+                                       move 0 to bus-disponible
+                                   end-if
+                               else
+                                   if date-dispo > date-debut
+                                   and date-dispo < date-fin then
+                                       move 0 to bus-disponible
+                                   end-if
+                               end-if
                            end-if
                        else
                            move 1 TO fin-affect-fichier
@@ -187,4 +273,30 @@
            end-perform
        .
 
-       end program ss-bus-lister-jour.
+       ECRIT-ERROR-LOG.
+      * Trace dans ErrorLog.dat les erreurs d'ouverture de fichier,
+      * pour qu'une execution non surveillee (batch/cron) laisse une
+      * preuve de ce qui a echoue.
+           accept el-date from date yyyymmdd
+           accept el-heure from time
+
+           move spaces to ligne-error-log
+           string 'ss-bus-lister-date' ' FICHIER=' err-prg-file
+               ' STATUT=' code-statut-fichier
+               ' DATE=' el-date ' HEURE=' el-heure
+               delimited by size into ligne-error-log
+           end-string
+
+           open extend FErrorLog
+           if fel-status = '35' then
+               open output FErrorLog
+               close FErrorLog
+               open extend FErrorLog
+           end-if
+
+           write ligne-error-log
+
+           close FErrorLog
+       .
+
+       end program ss-bus-lister-date.
