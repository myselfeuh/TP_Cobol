@@ -1,4 +1,4 @@
-       program-id. ss-chauffeurs-modif.
+       program-id. ss-chauffeurs-modifier.
 
        input-output section.
            file-control.
@@ -9,6 +9,10 @@
                    alternate record key is nomN with duplicates
                status FChaufNouvStatus.
 
+           select FJournal assign to "../ext/Journal.dat"
+               organization is sequential
+               status FJournalStatus.
+
        data division.
        file section.
        fd FChaufNouv.
@@ -17,19 +21,65 @@
                02 nomN         pic x(30).
                02 prenomN      pic x(30).
                02 datePermisN  pic 9(8).
+               02 categoriePermisN pic x(02).
+               02 statutN      pic x(01).
+               02 codeSiteN    pic x(04).
+               02 telephoneN   pic x(14).
+               02 adresseN     pic x(40).
+
+       fd FJournal.
+           01 ligne-journal pic x(200).
 
        working-storage section.
        01 FChaufNouvStatus         pic x(2).
+       01 FJournalStatus           pic x(2).
        01 i                        pic 9(2).
        01 type-formulaire          pic 9.
        01 choix-action             pic 9.
        01 quitter                  pic 9.
        01 nom-chauf                pic x(30).
        01 id-chauf                 pic 9(4).
+       01 lg-motif                 pic 9(2).
+       01 fin-recherche-nom        pic 9.
+       01 confirme-suppr           pic 9.
+       01 confirme-modif           pic 9.
+
+      *----- Journal d'audit -----
+       01 audit-operation          pic x(10).
+       01 audit-anc-nom            pic x(30).
+       01 audit-anc-prenom         pic x(30).
+       01 audit-anc-date           pic 9(8).
+       01 audit-anc-categorie      pic x(02).
+       01 audit-anc-site           pic x(04).
+       01 audit-anc-telephone      pic x(14).
+       01 audit-anc-adresse        pic x(40).
+       01 audit-nv-nom             pic x(30).
+       01 audit-nv-prenom          pic x(30).
+       01 audit-nv-date            pic 9(8).
+       01 audit-nv-categorie       pic x(02).
+       01 audit-nv-site            pic x(04).
+       01 audit-nv-telephone       pic x(14).
+       01 audit-nv-adresse         pic x(40).
+       01 audit-date-jour          pic 9(8).
+       01 audit-heure-jour         pic 9(8).
 
        01 nv-nom-chauf             pic x(30).
        01 nv-prenom-chauf          pic x(30).
        01 nv-date-chauf            pic 9(8).
+       01 nv-categorie-chauf       pic x(02).
+       01 nv-site-chauf            pic x(04).
+       01 nv-telephone-chauf       pic x(14).
+       01 nv-adresse-chauf         pic x(40).
+
+      *----- Detection d'ecriture concurrente -----
+       01 eff-nomN                 pic x(30).
+       01 eff-prenomN              pic x(30).
+       01 eff-datePermisN          pic 9(8).
+       01 eff-categoriePermisN     pic x(02).
+       01 eff-codeSiteN            pic x(04).
+       01 eff-telephoneN           pic x(14).
+       01 eff-adresseN             pic x(40).
+       01 conflit-detecte          pic 9.
 
        screen section.
 
@@ -63,7 +113,7 @@
            02 line 3 col 2 value 'Id du chauffeur: '.
            02 s-id-chauf pic zzzz to id-chauf.
        01 s-plg-recherche-nom.
-           02 line 4 col 2 value 'Nom du chauffeur: '.
+           02 line 4 col 2 value 'Nom du chauffeur (si id inconnu): '.
            02 s-nom-chauf pic x(30) to nom-chauf.
 
       * --------- Formulaires -----------
@@ -76,6 +126,21 @@
        01 s-plg-form-nv-datePermis-r.
            02 line 5 col 2 value 'Nouvelle date de permis: '.
            02 s-nv-date-chauf pic 9999/99/99 to nv-date-chauf required.
+       01 s-plg-form-nv-categorie-r.
+           02 line 6 col 2 value 'Categorie de permis: '.
+           02 s-nv-categorie-chauf pic x(02)
+               to nv-categorie-chauf required.
+       01 s-plg-form-nv-site-r.
+           02 line 7 col 2 value 'Code site: '.
+           02 s-nv-site-chauf pic x(04) to nv-site-chauf required.
+       01 s-plg-form-nv-telephone-r.
+           02 line 8 col 2 value 'Telephone: '.
+           02 s-nv-telephone-chauf pic x(14)
+               to nv-telephone-chauf required.
+       01 s-plg-form-nv-adresse-r.
+           02 line 9 col 2 value 'Adresse: '.
+           02 s-nv-adresse-chauf pic x(40)
+               to nv-adresse-chauf required.
 
        01 s-plg-form-nv-nom.
            02 line 4 col 2 value 'Ancien nom: '.
@@ -92,6 +157,26 @@
            02 a-date-chauf pic 9999/99/99 from datePermisN.
            02 line 11 col 5 value 'Nouvelle date de permis: '.
            02 s-nv-date-chauf pic 9999/99/99 to nv-date-chauf.
+       01 s-plg-form-nv-categorie.
+           02 line 13 col 2 value 'Ancienne categorie de permis: '.
+           02 a-categorie-chauf pic x(02) from categoriePermisN.
+           02 line 14 col 5 value 'Nouvelle categorie de permis: '.
+           02 s-nv-categorie-chauf pic x(02) to nv-categorie-chauf.
+       01 s-plg-form-nv-site.
+           02 line 16 col 2 value 'Ancien code site: '.
+           02 a-site-chauf pic x(04) from codeSiteN.
+           02 line 17 col 5 value 'Nouveau code site: '.
+           02 s-nv-site-chauf pic x(04) to nv-site-chauf.
+       01 s-plg-form-nv-telephone.
+           02 line 18 col 2 value 'Ancien telephone: '.
+           02 a-telephone-chauf pic x(14) from telephoneN.
+           02 line 19 col 5 value 'Nouveau telephone: '.
+           02 s-nv-telephone-chauf pic x(14) to nv-telephone-chauf.
+       01 s-plg-form-nv-adresse.
+           02 line 20 col 2 value 'Ancienne adresse: '.
+           02 a-adresse-chauf pic x(40) from adresseN.
+           02 line 21 col 5 value 'Nouvelle adresse: '.
+           02 s-nv-adresse-chauf pic x(40) to nv-adresse-chauf.
 
       *------ Structure d'affichage de donn�e -------
       *01 a-plg-chauffeur-data.
@@ -101,6 +186,72 @@
       *    02 a-datePermisN line i col 36 pic 9999/99/99
       *        from datePermisN.
 
+      *----- Confirmation de suppression -----
+       01 a-plg-confirme-suppr-data.
+           02 line 10 col 2 value 'Chauffeur a supprimer :'.
+           02 line 11 col 2 value 'Nom : '.
+           02 a-c-nom-suppr pic x(30) from nomN.
+           02 line 12 col 2 value 'Prenom : '.
+           02 a-c-prenom-suppr pic x(30) from prenomN.
+           02 line 13 col 2 value 'Date de permis : '.
+           02 a-c-date-suppr pic 9999/99/99 from datePermisN.
+       01 s-plg-confirme-suppr.
+           02 line 15 col 2 value
+               '1-Confirmer la suppression / 9-Annuler : '.
+           02 s-confirme-suppr pic 9 to confirme-suppr required.
+       01 a-plg-suppr-annulee.
+           02 line 20 col 1 value 'Suppression annulee.'.
+
+      *----- Comparaison avant ecriture de la modification -----
+       01 a-plg-comparaison-modif.
+           02 blank screen.
+           02 line 2 col 10 value
+               '- Confirmer la modification du chauffeur -'.
+           02 line 4 col 2 value 'Champ'.
+           02 line 4 col 20 value 'Valeur actuelle'.
+           02 line 4 col 40 value 'Nouvelle valeur'.
+           02 line 6 col 2 value 'Nom'.
+           02 a-c-anc-nom line 6 col 20 pic x(30)
+               from audit-anc-nom.
+           02 a-c-nv-nom line 6 col 40 pic x(30)
+               from eff-nomN.
+           02 line 7 col 2 value 'Prenom'.
+           02 a-c-anc-prenom line 7 col 20 pic x(30)
+               from audit-anc-prenom.
+           02 a-c-nv-prenom line 7 col 40 pic x(30)
+               from eff-prenomN.
+           02 line 8 col 2 value 'Date de permis'.
+           02 a-c-anc-date line 8 col 20 pic 9999/99/99
+               from audit-anc-date.
+           02 a-c-nv-date line 8 col 40 pic 9999/99/99
+               from eff-datePermisN.
+           02 line 9 col 2 value 'Categorie'.
+           02 a-c-anc-categorie line 9 col 20 pic x(02)
+               from audit-anc-categorie.
+           02 a-c-nv-categorie line 9 col 40 pic x(02)
+               from eff-categoriePermisN.
+           02 line 10 col 2 value 'Site'.
+           02 a-c-anc-site line 10 col 20 pic x(04)
+               from audit-anc-site.
+           02 a-c-nv-site line 10 col 40 pic x(04)
+               from eff-codeSiteN.
+           02 line 11 col 2 value 'Telephone'.
+           02 a-c-anc-telephone line 11 col 20 pic x(14)
+               from audit-anc-telephone.
+           02 a-c-nv-telephone line 11 col 40 pic x(14)
+               from eff-telephoneN.
+           02 line 12 col 2 value 'Adresse'.
+           02 a-c-anc-adresse line 12 col 20 pic x(40)
+               from audit-anc-adresse.
+           02 a-c-nv-adresse line 12 col 40 pic x(40)
+               from eff-adresseN.
+       01 s-plg-confirme-modif.
+           02 line 14 col 2 value
+               '1-Confirmer la modification / 9-Annuler : '.
+           02 s-confirme-modif pic 9 to confirme-modif required.
+       01 a-plg-modif-annulee.
+           02 line 20 col 1 value 'Modification annulee.'.
+
       *------ Messages utilisateur ------
        01 a-plg-efface-ecran.
            02 blank screen.
@@ -112,16 +263,30 @@
            02 line 20 col 1 value 'Remplissez au moins un champs.'.
        01 a-plg-chauffeur-introuvable.
            02 line 20 col 1 value 'Chauffeur introuvable.'.
+       01 a-plg-chauffeur-archive.
+           02 line 20 col 1 value
+               'Chauffeur archive : modification refusee.'.
        01 a-plg-modif-erreur.
            02 line 20 col 1 value 'Operation avortee'.
        01 a-plg-modif-succes.
            02 line 20 col 1 value 'Operation effectuee'.
+       01 a-plg-modif-conflit.
+           02 line 20 col 1 value
+               'Operation annulee : ce chauffeur a ete modifie par '
+               &'une autre session entre-temps.'.
 
 
        procedure division.
 
        open i-o FChaufNouv
 
+       open extend FJournal
+       if FJournalStatus = '35' then
+           open output FJournal
+           close FJournal
+           open extend FJournal
+       end-if
+
        move 5 to i
        move 0 to numChaufN
 
@@ -147,6 +312,7 @@
        end-perform
 
        close FChaufNouv
+       close FJournal
 
        goback
        .
@@ -176,12 +342,32 @@
            move function upper-case(nv-nom-chauf) to nomN
            move function upper-case(nv-prenom-chauf) to prenomN
            move nv-date-chauf to datePermisN
+           move function upper-case(nv-categorie-chauf)
+               to categoriePermisN
+           move function upper-case(nv-site-chauf) to codeSiteN
+           move nv-telephone-chauf to telephoneN
+           move nv-adresse-chauf to adresseN
+           move 'A' to statutN
 
            write ChaufNouv
            invalid key
                display a-plg-modif-erreur
            not invalid key
                display a-plg-modif-succes
+               move 'AJOUT' to audit-operation
+               move spaces to audit-anc-nom audit-anc-prenom
+               move 0 to audit-anc-date
+               move spaces to audit-anc-categorie
+               move spaces to audit-anc-site
+               move spaces to audit-anc-telephone audit-anc-adresse
+               move nomN to audit-nv-nom
+               move prenomN to audit-nv-prenom
+               move datePermisN to audit-nv-date
+               move categoriePermisN to audit-nv-categorie
+               move codeSiteN to audit-nv-site
+               move telephoneN to audit-nv-telephone
+               move adresseN to audit-nv-adresse
+               perform ECRIT-JOURNAL
            end-write
 
            stop ' '
@@ -200,6 +386,17 @@
            invalid key
                display a-plg-chauffeur-introuvable
            not invalid key
+           if statutN = 'I' then
+               display a-plg-chauffeur-archive
+           else
+               move nomN to audit-anc-nom
+               move prenomN to audit-anc-prenom
+               move datePermisN to audit-anc-date
+               move categoriePermisN to audit-anc-categorie
+               move codeSiteN to audit-anc-site
+               move telephoneN to audit-anc-telephone
+               move adresseN to audit-anc-adresse
+
                move 0 to type-formulaire
 
                perform FORMULAIRE-CHAUFFEUR
@@ -215,13 +412,86 @@
                if nv-date-chauf not = zeros and low-value then
                    move nv-date-chauf to datePermisN
                end-if
+               if nv-categorie-chauf not = spaces and low-value then
+                   move function upper-case(nv-categorie-chauf)
+                       to categoriePermisN
+               end-if
+               if nv-site-chauf not = spaces and low-value then
+                   move function upper-case(nv-site-chauf)
+                       to codeSiteN
+               end-if
+               if nv-telephone-chauf not = spaces and low-value then
+                   move nv-telephone-chauf to telephoneN
+               end-if
+               if nv-adresse-chauf not = spaces and low-value then
+                   move nv-adresse-chauf to adresseN
+               end-if
 
-               rewrite ChaufNouv
+      * On conserve les valeurs a ecrire de cote, puis on relit
+      * l'enregistrement juste avant le REWRITE pour verifier qu'il
+      * n'a pas ete modifie par une autre session depuis la lecture
+      * initiale (comparaison avec l'instantane audit-anc-*).
+               move nomN to eff-nomN
+               move prenomN to eff-prenomN
+               move datePermisN to eff-datePermisN
+               move categoriePermisN to eff-categoriePermisN
+               move codeSiteN to eff-codeSiteN
+               move telephoneN to eff-telephoneN
+               move adresseN to eff-adresseN
+
+               display a-plg-comparaison-modif
+               display s-plg-confirme-modif
+               accept s-plg-confirme-modif
+
+               if confirme-modif not = 1 then
+                   display a-plg-modif-annulee
+               else
+               move 0 to conflit-detecte
+               read FChaufNouv
                invalid key
-                   display a-plg-modif-erreur
+                   move 1 to conflit-detecte
                not invalid key
-                   display a-plg-modif-succes
-               end-rewrite
+                   if nomN not = audit-anc-nom
+                   or prenomN not = audit-anc-prenom
+                   or datePermisN not = audit-anc-date
+                   or categoriePermisN not = audit-anc-categorie
+                   or codeSiteN not = audit-anc-site
+                   or telephoneN not = audit-anc-telephone
+                   or adresseN not = audit-anc-adresse
+                   then
+                       move 1 to conflit-detecte
+                   end-if
+               end-read
+
+               if conflit-detecte = 1 then
+                   display a-plg-modif-conflit
+               else
+                   move eff-nomN to nomN
+                   move eff-prenomN to prenomN
+                   move eff-datePermisN to datePermisN
+                   move eff-categoriePermisN to categoriePermisN
+                   move eff-codeSiteN to codeSiteN
+                   move eff-telephoneN to telephoneN
+                   move eff-adresseN to adresseN
+
+                   rewrite ChaufNouv
+                   invalid key
+                       display a-plg-modif-erreur
+                   not invalid key
+                       display a-plg-modif-succes
+                       move 'MODIF' to audit-operation
+                       move nomN to audit-nv-nom
+                       move prenomN to audit-nv-prenom
+                       move datePermisN to audit-nv-date
+                       move categoriePermisN to audit-nv-categorie
+                       move codeSiteN to audit-nv-site
+                       move telephoneN to audit-nv-telephone
+                       move adresseN to audit-nv-adresse
+                       perform ECRIT-JOURNAL
+                   end-rewrite
+               end-if
+               end-if
+           end-if
            end-read.
 
            stop ' '
@@ -236,19 +506,84 @@
            move id-chauf to numChaufN
            start FChaufNouv key = numChaufN
 
-           delete FChaufNouv
+           read FChaufNouv
            invalid key
-               display a-plg-modif-erreur
+               display a-plg-chauffeur-introuvable
            not invalid key
-               display a-plg-modif-succes
-           end-delete
+               move nomN to audit-anc-nom
+               move prenomN to audit-anc-prenom
+               move datePermisN to audit-anc-date
+
+               display a-plg-confirme-suppr-data
+               display s-plg-confirme-suppr
+               accept s-plg-confirme-suppr
+
+               if confirme-suppr = 1 then
+                   move 'I' to statutN
+                   rewrite ChaufNouv
+                   invalid key
+                       display a-plg-modif-erreur
+                   not invalid key
+                       display a-plg-modif-succes
+                       move 'SUPPR' to audit-operation
+                       move spaces to audit-nv-nom audit-nv-prenom
+                       move 0 to audit-nv-date
+                       move spaces to audit-nv-categorie
+                       move spaces to audit-nv-site
+                       move spaces to audit-nv-telephone
+                           audit-nv-adresse
+                       perform ECRIT-JOURNAL
+                   end-rewrite
+               else
+                   display a-plg-suppr-annulee
+               end-if
+           end-read
 
            stop ' '
        .
 
        RECHERCHE-CHAUFFEUR.
+           move 0 to id-chauf
+           move spaces to nom-chauf
+
            display s-plg-recherche-id
            accept s-plg-recherche-id
+
+           if id-chauf = 0 then
+               display s-plg-recherche-nom
+               accept s-plg-recherche-nom
+               perform RECHERCHE-CHAUFFEUR-PAR-NOM
+           end-if
+       .
+
+       RECHERCHE-CHAUFFEUR-PAR-NOM.
+      *    le nom tape n'a pas besoin d'etre complet, ex: "DUP"
+      *    trouve "DUPONT" ; le premier chauffeur correspondant est
+      *    retenu.
+           move function length(function trim(nom-chauf))
+               to lg-motif
+           move function upper-case(nom-chauf) to nomN
+           move 0 to fin-recherche-nom
+
+           start FChaufNouv key >= nomN
+
+           perform with test after until (fin-recherche-nom = 1)
+               read FChaufNouv next
+                   at end
+                       move 1 to fin-recherche-nom
+                       display a-plg-chauffeur-introuvable
+                   not at end
+                       if nomN(1:lg-motif) = function
+                           upper-case(nom-chauf)(1:lg-motif)
+                       then
+                           move numChaufN to id-chauf
+                           move 1 to fin-recherche-nom
+                       else
+                           move 1 to fin-recherche-nom
+                           display a-plg-chauffeur-introuvable
+                       end-if
+               end-read
+           end-perform
        .
 
        FORMULAIRE-CHAUFFEUR.
@@ -259,6 +594,14 @@
                accept s-plg-form-nv-prenom-r
                display s-plg-form-nv-datePermis-r
                accept s-plg-form-nv-datePermis-r
+               display s-plg-form-nv-categorie-r
+               accept s-plg-form-nv-categorie-r
+               display s-plg-form-nv-site-r
+               accept s-plg-form-nv-site-r
+               display s-plg-form-nv-telephone-r
+               accept s-plg-form-nv-telephone-r
+               display s-plg-form-nv-adresse-r
+               accept s-plg-form-nv-adresse-r
            else
                display s-plg-form-nv-nom
                accept s-plg-form-nv-nom
@@ -266,7 +609,38 @@
                accept s-plg-form-nv-prenom
                display s-plg-form-nv-datePermis
                accept s-plg-form-nv-datePermis
+               display s-plg-form-nv-categorie
+               accept s-plg-form-nv-categorie
+               display s-plg-form-nv-site
+               accept s-plg-form-nv-site
+               display s-plg-form-nv-telephone
+               accept s-plg-form-nv-telephone
+               display s-plg-form-nv-adresse
+               accept s-plg-form-nv-adresse
            end-if
        .
 
-       end program ss-chauffeurs-modif.
+       ECRIT-JOURNAL.
+      * Ajoute une ligne au journal d'audit : qui/quoi a change et
+      * quand, avec la valeur avant et apres l'operation.
+           accept audit-date-jour from date yyyymmdd
+           accept audit-heure-jour from time
+
+           move spaces to ligne-journal
+           string
+               'CHAUFFEUR' ' | ' audit-operation
+               ' | id=' numChaufN
+               ' | ' audit-date-jour ' ' audit-heure-jour
+               ' | ancien=' audit-anc-nom '/' audit-anc-prenom
+                   '/' audit-anc-date '/' audit-anc-categorie
+                   '/' audit-anc-site '/' audit-anc-telephone
+                   '/' audit-anc-adresse
+               ' | nouveau=' audit-nv-nom '/' audit-nv-prenom
+                   '/' audit-nv-date '/' audit-nv-categorie
+                   '/' audit-nv-site '/' audit-nv-telephone
+                   '/' audit-nv-adresse
+               delimited by size into ligne-journal
+           write ligne-journal
+       .
+
+       end program ss-chauffeurs-modifier.
