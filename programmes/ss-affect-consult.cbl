@@ -19,6 +19,9 @@
            02 num-bus      pic 9(4).
            02 date-debut   pic 9(8).
            02 date-fin     pic 9(8).
+           02 nb-passagers pic 9(3).
+           02 statut       pic x(01).
+           02 motif       pic x(40).
 
        working-storage section.
        01 mess-erreur      pic x(100).
@@ -26,6 +29,14 @@
        01 limite           pic 99.
 
        01 finFichierAffect pic 9.
+       01 debutFichierAffect pic 9.
+       01 filtre-date-debut pic 9(8).
+       01 filtre-date-fin   pic 9(8).
+       01 filtre-num-chauf  pic 9(4).
+       01 filtre-num-bus    pic 9(4).
+       01 dans-periode      pic 9.
+       01 choix-page        pic 9.
+       01 k                 pic 99.
        01 fstatus          pic x(02).
            88 ok                   value "00".
            88 optionnal-create     value "05".
@@ -33,17 +44,31 @@
            88 pas-defini           value "23".
            88 erreur-indeterminee  value "30".
            88 non-optional-absent  value "35".
+       01 code-statut-fichier pic x(2).
+       01 libelle-statut      pic x(40).
 
        screen section.
        01 a-plg-titre.
            02 blank screen.
            02 line 1 col 10 value '- Chauffeurs, Bus et Compagnie -'.
+       01 s-plg-filtre-dates.
+           02 line 2 col 1 value 'Recherche avancee (laisser a '
+               &'zero pour ne pas filtrer)'.
+           02 line 3 col 1 value 'Date debut (AAAAMMJJ): '.
+           02 s-filtre-date-debut pic 9(8) to filtre-date-debut.
+           02 line 3 col 35 value 'Date fin (AAAAMMJJ): '.
+           02 s-filtre-date-fin pic 9(8) to filtre-date-fin.
+           02 line 4 col 1 value 'Chauffeur (id): '.
+           02 s-filtre-num-chauf pic 9(4) to filtre-num-chauf.
+           02 line 4 col 35 value 'Bus (id): '.
+           02 s-filtre-num-bus pic 9(4) to filtre-num-bus.
        01 a-plg-titres-liste.
            02 line 4 col 1 value 'Num affect'.
            02 line 4 col 15 value 'Num chauf'.
            02 line 4 col 27 value 'Num bus'.
            02 line 4 col 37 value 'Date debut'.
            02 line 4 col 52 value 'Date fin'.
+           02 line 4 col 63 value 'Motif'.
            02 line 5 col 1 value
            '----------------------------------------------------------'
                &'---------------------'.
@@ -58,9 +83,16 @@
            02 s-date-debut pic 9999/99/99 from date-debut.
            02 line i col 52.
            02 s-date-fin pic 9999/99/99 from date-fin.
-       01 a-plg-continuer.
-           02 line 22 col 1 value 'Appuyez sur une touche pour'
-               & ' continuer...'.
+           02 line i col 63.
+           02 s-motif pic x(16) from motif.
+       01 s-plg-navigation.
+           02 line 22 col 1 value '1-Page suivante  2-Page '
+               &'precedente  9-Retour : '.
+           02 s-choix-page pic 9 to choix-page required.
+       01 a-plg-debut-liste.
+           02 line 22 col 1 value 'Debut de la liste.'.
+       01 a-plg-fin-liste.
+           02 line 22 col 1 value 'Fin de la liste.'.
 
        01 a-plg-status.
            02 line 1 col 1.
@@ -69,42 +101,55 @@
            02 a-fstatus line 1 col 1 pic xx from fstatus.
            02 line 22 col 1.
            02 a-message pic x(100) from mess-erreur.
+           02 line 23 col 1 pic x(40) from libelle-statut.
        01 a-efface-erreur.
            02 line 22 blank line.
 
        procedure division.
            display a-plg-titre
+           move 0 to filtre-date-debut
+           move 0 to filtre-date-fin
+           move 0 to filtre-num-chauf
+           move 0 to filtre-num-bus
+           display s-plg-filtre-dates
+           accept s-plg-filtre-dates
+
            open input AFFECTATIONS
            if fstatus not = '00' then
                move 'Erreur d''ouverture du fichier...' to mess-erreur
+               move fstatus to code-statut-fichier
+               perform TRADUIT-STATUT-FICHIER
                display a-plg-erreur
            else
-               display a-plg-titres-liste
-               move 0 to finFichierAffect
-               move 6 to i
-               move 1 to limite
                move 0000 to num-affect
                start AFFECTATIONS key > num-affect
                if fstatus = '00'
-                   perform until finFichierAffect = 1
-                       read AFFECTATIONS next
-                           at end
-                               move 1 to finFichierAffect
-                               stop ' '
-                               display a-plg-continuer
-                           not at end
-                               display a-plg-liste
-                               add 1 to i
-                               add 1 to limite
-                               if (function mod(limite 11) = 0) then
-                                   display a-plg-continuer
-                                   stop ' '
-                                   perform REINITIALISER
-                               end-if
-                       end-read
+                   move 0 to finFichierAffect
+                   move 0 to debutFichierAffect
+                   perform REINITIALISER
+                   perform PAGE-SUIVANTE
+
+                   move 0 to choix-page
+                   perform with test after until (choix-page = 9)
+                       display s-plg-navigation
+                       accept s-plg-navigation
+                       evaluate choix-page
+                           when 1
+                               perform REINITIALISER
+                               perform PAGE-SUIVANTE
+                           when 2
+                               perform REINITIALISER
+                               perform PAGE-PRECEDENTE
+                           when 9
+                               continue
+                           when other
+                               continue
+                       end-evaluate
                    end-perform
                else
                    move 'Erreur de lecture du fichier...' to mess-erreur
+                   move fstatus to code-statut-fichier
+                   perform TRADUIT-STATUT-FICHIER
                    display a-plg-erreur
                    display a-plg-status
                end-if
@@ -116,7 +161,112 @@
            display a-plg-titre
            display a-plg-titres-liste
            move 6 to i
-           move 1 to limite
+           move 0 to limite
+       .
+
+       PAGE-SUIVANTE.
+           perform with test after until (
+               limite = 11 or finFichierAffect = 1
+           )
+               read AFFECTATIONS next
+                   at end
+                       move 1 to finFichierAffect
+                   not at end
+                       perform CONTROLE-PERIODE
+                       if dans-periode = 1
+                           display a-plg-liste
+                           add 1 to i
+                           add 1 to limite
+                       end-if
+               end-read
+           end-perform
+           if finFichierAffect = 1 then
+               display a-plg-fin-liste
+           end-if
+       .
+
+       PAGE-PRECEDENTE.
+           move 0 to k
+           move 0 to debutFichierAffect
+           perform with test after until (
+               k = 22 or debutFichierAffect = 1
+           )
+               read AFFECTATIONS previous
+                   at end
+                       move 1 to debutFichierAffect
+                   not at end
+                       perform CONTROLE-PERIODE
+                       if dans-periode = 1
+                           add 1 to k
+                       end-if
+               end-read
+           end-perform
+
+           if debutFichierAffect = 1 then
+               display a-plg-debut-liste
+               move 0000 to num-affect
+               start AFFECTATIONS key > num-affect
+           end-if
+
+           move 0 to finFichierAffect
+           move 0 to limite
+           perform PAGE-SUIVANTE
+       .
+
+       CONTROLE-PERIODE.
+           move 1 to dans-periode
+           if statut = 'I' then
+               move 0 to dans-periode
+           end-if
+           if filtre-date-debut not = 0 or filtre-date-fin not = 0
+           then
+               if filtre-date-debut not = 0
+               and date-fin < filtre-date-debut then
+                   move 0 to dans-periode
+               end-if
+               if filtre-date-fin not = 0
+               and date-debut > filtre-date-fin then
+                   move 0 to dans-periode
+               end-if
+           end-if
+           if filtre-num-chauf not = 0
+           and num-chauf not = filtre-num-chauf then
+               move 0 to dans-periode
+           end-if
+           if filtre-num-bus not = 0
+           and num-bus not = filtre-num-bus then
+               move 0 to dans-periode
+           end-if
+       .
+
+       TRADUIT-STATUT-FICHIER.
+           evaluate code-statut-fichier
+               when '00' move 'Operation reussie' to libelle-statut
+               when '05' move 'Fichier cree (ouverture optionnelle)'
+                   to libelle-statut
+               when '10' move 'Fin de fichier' to libelle-statut
+               when '21' move 'Cle hors sequence' to libelle-statut
+               when '22' move 'Cle deja existante' to libelle-statut
+               when '23' move 'Enregistrement non trouve'
+                   to libelle-statut
+               when '30' move 'Erreur permanente d''entree-sortie'
+                   to libelle-statut
+               when '35' move 'Fichier introuvable' to libelle-statut
+               when '37' move 'Ouverture impossible (mode invalide)'
+                   to libelle-statut
+               when '41' move 'Fichier deja ouvert' to libelle-statut
+               when '42' move 'Fichier non ouvert' to libelle-statut
+               when '46' move 'Aucun enregistrement actif (lecture)'
+                   to libelle-statut
+               when '47' move 'Acces en lecture non autorise'
+                   to libelle-statut
+               when '48' move 'Acces en ecriture non autorise'
+                   to libelle-statut
+               when '49' move 'Acces en suppression non autorise'
+                   to libelle-statut
+               when other move 'Erreur fichier inconnue'
+                   to libelle-statut
+           end-evaluate
        .
 
        end program ss-affect-consult.
