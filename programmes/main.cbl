@@ -1,6 +1,64 @@
        program-id. main.
 
+       input-output section.
+       file-control.
+           select FChaufNouv assign to "../ext/ChaufNouv.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is numChaufN
+                   alternate record key is nomN with duplicates
+               status tb-fc-status.
+
+           select FBus assign to "../ext/Fbus.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is fb-numero
+               status tb-fb-status.
+
+           select FAffectations assign to "../ext/Affectation.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is fa-num-affect
+                   alternate key is fa-num-chauff with duplicates
+                   alternate key is fa-num-bus with duplicates
+               status tb-fa-status.
+
        data division.
+       file section.
+       FD FChaufNouv.
+       01 enr-chauffeur.
+           02 numChaufN        pic 9(4).
+           02 nomN              pic x(30).
+           02 prenomN           pic x(30).
+           02 datePermisN       pic 9(8).
+           02 categoriePermisN  pic x(02).
+           02 statutN           pic x(01).
+           02 codeSiteN         pic x(04).
+           02 telephoneN        pic x(14).
+           02 adresseN          pic x(40).
+
+       FD FBus.
+       01 enr-bus.
+           02 fb-numero            pic 9(4).
+           02 fb-marque            pic x(20).
+           02 fb-nbplace           pic 9(3).
+           02 fb-modele            pic x(20).
+           02 fb-kms               pic 9(6).
+           02 fb-categorie-requise pic x(02).
+           02 fb-num-compagnie     pic 9(4).
+           02 fb-code-site         pic x(04).
+
+       FD FAffectations.
+       01 enr-affectation.
+           02 fa-num-affect   pic 9(4).
+           02 fa-num-chauff   pic 9(4).
+           02 fa-num-bus      pic 9(4).
+           02 fa-date-debut   pic 9(8).
+           02 fa-date-fin     pic 9(8).
+           02 fa-nb-passagers pic 9(3).
+           02 fa-statut       pic x(01).
+           02 fa-motif        pic x(40).
+
        working-storage section.
        01 choix pic 9 value 0.
        01 mess-erreur  pic x(100).
@@ -9,30 +67,70 @@
        01 statut-edition pic xx value 'KO'.
        01 nom-ssprog pic x(40).
 
+      *----- Tableau de bord du menu principal -----
+       01 tb-fc-status                pic x(2).
+       01 tb-fb-status                pic x(2).
+       01 tb-fa-status                pic x(2).
+       01 tb-fin                      pic 9.
+       01 tb-nb-chauffeurs            pic 9(4).
+       01 tb-nb-bus                   pic 9(4).
+       01 tb-nb-affect-actives        pic 9(4).
+       01 tb-nb-permis-expirant       pic 9(4).
+       01 tb-seuil-renouvellement-annees pic 9(2) value 10.
+       01 tb-aujourdhui               pic 9(8).
+       01 tb-jours-aujourdhui         pic 9(7).
+       01 tb-jours-expiration         pic 9(7).
+
        screen section.
        01 a-plg-titre.
            02 blank screen.
            02 line 1 col 10 value '- Chauffeurs, Bus et Compagnie -'.
+       01 a-plg-tableau-bord.
+           02 line 2 col 1 value 'Chauffeurs:'.
+           02 a-tb-nb-chauffeurs line 2 col 13 pic zzz9
+               from tb-nb-chauffeurs.
+           02 line 2 col 20 value 'Bus:'.
+           02 a-tb-nb-bus line 2 col 25 pic zzz9 from tb-nb-bus.
+           02 line 3 col 1 value 'Affectations actives:'.
+           02 a-tb-nb-affect-actives line 3 col 23 pic zzz9
+               from tb-nb-affect-actives.
+           02 line 3 col 30 value 'Permis a renouveler (30j):'.
+           02 a-tb-nb-permis-expirant line 3 col 58 pic zzz9
+               from tb-nb-permis-expirant.
        01 a-plg-menu-ppal.
            02 line 4 col 1 value 'Menu principal : '.
            02 line 6 col 1 value '1-Gestion des chauffeurs'.
            02 line 7 col 1 value '2-Gestion des affectations'.
            02 line 8 col 1 value '3-Consultation des disponibilites'.
            02 line 9 col 1 value '4-Recapitulatif'.
+           02 line 10 col 1 value '5-Gestion des bus'.
            02 line 11 col 1 value '9-Quitter'.
        01 a-plg-menu-chauff.
            02 line 4 col 1 value 'Menu chauffeurs : '.
            02 line 6 col 1 value '1-Consulter la fiche d''un chauffeur'.
            02 line 7 col 1 value '2-Ajout, suppression, modification'.
            02 line 8 col 1 value '3-Lister tous les chauffeurs'.
-           02 line 10 col 1 value '9-Retour au menu principal'.
+           02 line 9 col 1 value '4-Alerte permis a renouveler'.
+           02 line 10 col 1 value '5-Exporter la liste des '
+               &'chauffeurs (fichier)'.
+           02 line 11 col 1 value '6-Jours travailles par chauffeur '
+               &'sur une periode'.
+           02 line 12 col 1 value '7-Chauffeurs sans affectation '
+               &'en cours'.
+           02 line 13 col 1 value '8-Export paye (jours travailles '
+               &'par periode)'.
+           02 line 14 col 1 value '9-Retour au menu principal'.
        01 a-plg-menu-affect.
            02 line 4 col 1 value 'Menu des affectations :'.
            02 line 6 col 1 value '1-Consulter les affectations'.
            02 line 7 col 1 value '2-Ajouter une affectation'.
            02 line 8 col 1 value '3-Modifier une affectation'.
            02 line 9 col 1 value '4-Supprimer une affectation'.
-           02 line 11 col 1 value '9-Retour au menu principal'.
+           02 line 10 col 1 value '5-Archiver les affectations '
+               &'terminees'.
+           02 line 11 col 1 value '6-Imprimer une fiche '
+               &'d''affectation (bus/date)'.
+           02 line 13 col 1 value '9-Retour au menu principal'.
        01 a-plg-menu-dispo.
            02 line 4 col 1 value 'Menu des disponibilites :'.
            02 line 6 col 1 value '1-Liste des chauffeurs disponibles '
@@ -43,7 +141,22 @@
                &'bus donne un jour donne'.
            02 line 9 col 1 value '4-Trouver la(les) date(s) '
                &'d''affectation d''un bus donne a un chauffeur donne'.
+           02 line 10 col 1 value '5-Disponibilite recurrente (jour '
+               &'de semaine)'.
            02 line 11 col 1 value '9-Retour au menu principal'.
+       01 a-plg-menu-bus.
+           02 line 4 col 1 value 'Menu des bus :'.
+           02 line 6 col 1 value '1-Ajout, suppression, modification'.
+           02 line 7 col 1 value '2-Rapport d''entretien (seuil '
+               &'kilometrique)'.
+           02 line 8 col 1 value '3-Taux d''utilisation sur une '
+               &'periode'.
+           02 line 9 col 1 value '4-Gestion des compagnies'.
+           02 line 10 col 1 value '5-Bus sans affectation en cours'.
+           02 line 11 col 1 value '6-Mise a jour auto. du '
+               &'kilometrage (affectations terminees)'.
+           02 line 12 col 1 value '7-Liste complete des bus'.
+           02 line 14 col 1 value '9-Retour au menu principal'.
        01 a-plg-recapitulatif.
            02 line 4 col 1 value 'Edition du recapitulatif...'.
            02 line 6 col 1 value 'Statut de l''edition : '.
@@ -77,6 +190,8 @@
        MENU-PPAL.
            display a-plg-titre
            perform with test after until choix-ok
+               perform CALCULE-TABLEAU-BORD
+               display a-plg-tableau-bord
                display a-plg-menu-ppal
                display s-plg-choix
                accept s-plg-choix
@@ -85,12 +200,75 @@
                    when 2 perform AFFECTATIONS
                    when 3 perform DISPONIBILITES
                    when 4 perform RECAPITULATIF
+                   when 5 perform GESTION-BUS
                    when 9 perform QUITTER
                    when other perform ERR-CHOIX
                end-evaluate
            end-perform
        .
 
+       AJ-MODIF-SUPPR-BUS.
+           move 'ss-bus-modif' to nom-ssprog
+           call nom-ssprog
+           display a-plg-titre
+       .
+
+       RAPPORT-ENTRETIEN-BUS.
+           move 'ss-bus-maintenance' to nom-ssprog
+           call nom-ssprog
+           display a-plg-titre
+       .
+
+       RAPPORT-UTILISATION-BUS.
+           move 'ss-bus-utilisation' to nom-ssprog
+           call nom-ssprog
+           display a-plg-titre
+       .
+
+       GESTION-COMPAGNIES.
+           move 'ss-compagnie-modif' to nom-ssprog
+           call nom-ssprog
+           display a-plg-titre
+       .
+
+       BUS-INACTIFS.
+           move 'ss-bus-inactifs' to nom-ssprog
+           call nom-ssprog
+           display a-plg-titre
+       .
+
+       MAJ-KMS-BUS.
+           move 'ss-bus-maj-kms' to nom-ssprog
+           call nom-ssprog
+           display a-plg-titre
+       .
+
+       LISTE-COMPLETE-BUS.
+           move 'ss-bus-lister' to nom-ssprog
+           call nom-ssprog
+           display a-plg-titre
+       .
+
+       GESTION-BUS.
+           display a-plg-titre
+           perform with test after until choix-ok
+               display a-plg-menu-bus
+               display s-plg-choix
+               accept s-plg-choix
+               evaluate choix
+                   when 1 perform AJ-MODIF-SUPPR-BUS
+                   when 2 perform RAPPORT-ENTRETIEN-BUS
+                   when 3 perform RAPPORT-UTILISATION-BUS
+                   when 4 perform GESTION-COMPAGNIES
+                   when 5 perform BUS-INACTIFS
+                   when 6 perform MAJ-KMS-BUS
+                   when 7 perform LISTE-COMPLETE-BUS
+                   when 9 perform MENU-PPAL
+                   when other perform ERR-CHOIX
+               end-evaluate
+           end-perform
+       .
+
        FICHE-CHAUFFEUR.
       * a modifier en appelant le sous programme
       * 'ss-chauffeurs-afficher'
@@ -113,6 +291,36 @@
            display a-plg-titre
        .
 
+       ALERTE-PERMIS.
+           move 'ss-chauffeurs-permis' to nom-ssprog
+           call nom-ssprog
+           display a-plg-titre
+       .
+
+       EXPORT-CHAUFFEURS.
+           move 'ss-chauffeurs-export' to nom-ssprog
+           call nom-ssprog
+           display a-plg-titre
+       .
+
+       JOURS-TRAVAIL-CHAUFFEURS.
+           move 'ss-chauffeurs-travail' to nom-ssprog
+           call nom-ssprog
+           display a-plg-titre
+       .
+
+       CHAUFFEURS-INACTIFS.
+           move 'ss-chauffeurs-inactifs' to nom-ssprog
+           call nom-ssprog
+           display a-plg-titre
+       .
+
+       EXPORT-PAYE-CHAUFFEURS.
+           move 'ss-chauffeurs-paye' to nom-ssprog
+           call nom-ssprog
+           display a-plg-titre
+       .
+
        CHAUFFEURS.
            display a-plg-titre
            perform with test after until choix-ok
@@ -123,6 +331,11 @@
                    when 1 perform FICHE-CHAUFFEUR
                    when 2 perform MODIF-CHAUFFEUR
                    when 3 perform LISTE-CHAUFFEURS
+                   when 4 perform ALERTE-PERMIS
+                   when 5 perform EXPORT-CHAUFFEURS
+                   when 6 perform JOURS-TRAVAIL-CHAUFFEURS
+                   when 7 perform CHAUFFEURS-INACTIFS
+                   when 8 perform EXPORT-PAYE-CHAUFFEURS
                    when 9 perform MENU-PPAL
                    when other perform ERR-CHOIX
                end-evaluate
@@ -143,6 +356,18 @@
            display a-plg-titre
        .
 
+       ARCHIVE-AFFECT.
+           move 'ss-affect-archive' to nom-ssprog
+           call nom-ssprog
+           display a-plg-titre
+       .
+
+       FICHE-AFFECT.
+           move 'ss-affect-fiche' to nom-ssprog
+           call nom-ssprog
+           display a-plg-titre
+       .
+
        AFFECTATIONS.
            display a-plg-titre
            perform with test after until choix-ok
@@ -152,6 +377,8 @@
                evaluate choix
                    when 1 perform CONSULT-AFFECT
                    when 2 perform AJ-MODIF-SUPPR-AFFECT
+                   when 5 perform ARCHIVE-AFFECT
+                   when 6 perform FICHE-AFFECT
                    when 9 perform MENU-PPAL
                    when other perform ERR-CHOIX
                end-evaluate
@@ -183,6 +410,13 @@
            display a-plg-titre
        .
 
+       DISPO-RECURRENTE.
+      * disponibilite par jour de semaine, pas par date fixe
+           move 'ss-bus-lister-jour' to nom-ssprog
+           call nom-ssprog
+           display a-plg-titre
+       .
+
        DISPONIBILITES.
            display a-plg-titre
            perform with test after until choix-ok
@@ -194,6 +428,7 @@
                    when 2 perform LISTE-BUS
                    when 3 perform TROUVER-CHAUFFEUR
                    when 4 perform TROUVER-DATE
+                   when 5 perform DISPO-RECURRENTE
                    when 9 perform MENU-PPAL
                    when other perform ERR-CHOIX
                end-evaluate
@@ -217,6 +452,82 @@
            end-perform
        .
 
+       CALCULE-TABLEAU-BORD.
+      * Recalcule les compteurs du menu principal a chaque
+      * rafraichissement : nombre de chauffeurs, de bus, d'affectations
+      * actives et de permis a renouveler dans les 30 jours.
+           move 0 to tb-nb-chauffeurs
+           move 0 to tb-nb-bus
+           move 0 to tb-nb-affect-actives
+           move 0 to tb-nb-permis-expirant
+
+           accept tb-aujourdhui from date yyyymmdd
+           compute tb-jours-aujourdhui =
+               function integer-of-date(tb-aujourdhui)
+
+           open input FChaufNouv
+           if tb-fc-status = '00' then
+               move 0 to numChaufN
+               move 0 to tb-fin
+               start FChaufNouv key >= numChaufN
+               perform with test after until (tb-fin = 1)
+                   read FChaufNouv next
+                       at end
+                           move 1 to tb-fin
+                       not at end
+                           if statutN not = 'I' then
+                               add 1 to tb-nb-chauffeurs
+                               compute tb-jours-expiration =
+                                   function integer-of-date(datePermisN)
+                                   + (tb-seuil-renouvellement-annees
+                                       * 365)
+                               if tb-jours-expiration >=
+                                   tb-jours-aujourdhui
+                               and tb-jours-expiration <=
+                                   tb-jours-aujourdhui + 30 then
+                                   add 1 to tb-nb-permis-expirant
+                               end-if
+                           end-if
+                   end-read
+               end-perform
+               close FChaufNouv
+           end-if
+
+           open input FBus
+           if tb-fb-status = '00' then
+               move 0 to fb-numero
+               move 0 to tb-fin
+               start FBus key >= fb-numero
+               perform with test after until (tb-fin = 1)
+                   read FBus next
+                       at end
+                           move 1 to tb-fin
+                       not at end
+                           add 1 to tb-nb-bus
+                   end-read
+               end-perform
+               close FBus
+           end-if
+
+           open input FAffectations
+           if tb-fa-status = '00' then
+               move 0 to fa-num-affect
+               move 0 to tb-fin
+               start FAffectations key >= fa-num-affect
+               perform with test after until (tb-fin = 1)
+                   read FAffectations next
+                       at end
+                           move 1 to tb-fin
+                       not at end
+                           if fa-statut not = 'I' then
+                               add 1 to tb-nb-affect-actives
+                           end-if
+                   end-read
+               end-perform
+               close FAffectations
+           end-if
+       .
+
        QUITTER.
            display a-plg-titre
            display a-fin-programme
