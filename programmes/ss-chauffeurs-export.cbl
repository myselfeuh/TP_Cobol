@@ -0,0 +1,104 @@
+       program-id. ss-chauffeurs-export.
+
+       input-output section.
+           file-control.
+           select FChaufNouv assign to "../ext/ChaufNouv.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is numChaufN
+               status FChaufNouvStatus.
+
+           select FListeChauf assign to "../ext/ListeChauffeurs.txt"
+               organization is sequential
+               status FListeChaufStatus.
+
+       data division.
+       file section.
+       fd FChaufNouv.
+           01 ChaufNouv.
+               02 numChaufN    pic 9(4).
+               02 nomN         pic x(30).
+               02 prenomN      pic x(30).
+               02 datePermisN  pic 9(8).
+               02 categoriePermisN pic x(02).
+               02 statutN      pic x(01).
+               02 codeSiteN    pic x(04).
+               02 telephoneN   pic x(14).
+               02 adresseN     pic x(40).
+
+       fd FListeChauf.
+           01 LigneListeChauf.
+               02 contenu-ligne-liste pic x(80).
+
+       working-storage section.
+       01 FChaufNouvStatus         pic x(2).
+       01 FListeChaufStatus        pic x(2).
+       01 fin-fichier              pic 9.
+
+       screen section.
+       01 a-plg-titre-global.
+           02 blank screen.
+           02 line 1 col 10 value '- Export liste des chauffeurs -'.
+       01 a-plg-export-termine.
+           02 line 3 col 2 value 'Export termine vers ListeChauffeurs'.
+
+       01 a-error-open.
+           02 blank screen.
+           02 line 2 col 10 value "Erreur d'ouverture d'un fichier".
+
+       procedure division.
+
+       open input FChaufNouv
+       if FChaufNouvStatus not = '00' then
+           display a-error-open
+           goback
+       end-if
+
+       open output FListeChauf
+       if FListeChaufStatus not = '00' then
+           display a-error-open
+           close FChaufNouv
+           goback
+       end-if
+
+       move
+           'Id,Nom,Prenom,DatePermis,CategoriePermis'
+           to contenu-ligne-liste
+       write LigneListeChauf
+
+       move 0 to numChaufN
+       move 0 to fin-fichier
+       start FChaufNouv key > numChaufN
+
+       perform with test after until (fin-fichier = 1)
+           read FChaufNouv next
+               at end
+                   move 1 to fin-fichier
+               not at end
+                   if statutN not = 'I' then
+                       perform ECRIT-LIGNE-CHAUFFEUR
+                   end-if
+           end-read
+       end-perform
+
+       display a-plg-titre-global
+       display a-plg-export-termine
+
+       close FChaufNouv
+       close FListeChauf
+       goback
+       .
+
+       ECRIT-LIGNE-CHAUFFEUR.
+           string
+               numChaufN ','
+               nomN ','
+               prenomN ','
+               datePermisN ','
+               categoriePermisN
+               delimited by size
+               into contenu-ligne-liste
+           write LigneListeChauf
+       .
+
+       end program ss-chauffeurs-export.
