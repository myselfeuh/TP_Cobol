@@ -0,0 +1,159 @@
+       program-id. ss-bus-inactifs.
+
+       input-output section.
+       file-control.
+           select FBus assign to "../ext/Fbus.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is fb-numero
+               status FBusStatus.
+
+           select FAffectations assign to "../ext/Affectation.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is fa-num-affect
+                   alternate key is fa-num-chauff with duplicates
+                   alternate key is fa-num-bus with duplicates
+               status FAffectStatus.
+
+       data division.
+       file section.
+       FD FBus.
+       01 enr-bus.
+           02 fb-numero       pic 9(4).
+           02 fb-marque       pic x(20).
+           02 fb-nbplace      pic 9(3).
+           02 fb-modele       pic x(20).
+           02 fb-kms          pic 9(6).
+           02 fb-categorie-requise pic x(02).
+           02 fb-num-compagnie pic 9(4).
+           02 fb-code-site     pic x(04).
+
+       FD FAffectations.
+       01 enr-affectation.
+           02 fa-num-affect   pic 9(4).
+           02 fa-num-chauff   pic 9(4).
+           02 fa-num-bus      pic 9(4).
+           02 fa-date-debut   pic 9(8).
+           02 fa-date-fin     pic 9(8).
+           02 fa-nb-passagers pic 9(3).
+           02 fa-statut pic x(01).
+           02 fa-motif pic x(40).
+
+       working-storage section.
+       01 FBusStatus               pic x(2).
+       01 FAffectStatus            pic x(2).
+       01 fin-bus-fichier          pic 9.
+       01 fin-affect-fichier       pic 9.
+       01 date-jour                pic 9(8).
+       01 bus-occupe               pic 9.
+       01 aucun-resultat           pic 9.
+       01 i                        pic 9(2).
+
+       screen section.
+       01 a-plg-titre-global.
+           02 blank screen.
+           02 line 1 col 10 value
+               '- Bus sans affectation en cours -'.
+
+       01 a-plg-titre-colonne.
+           02 line 3 col 2 value 'Num:'.
+           02 line 3 col 8 value 'Marque:'.
+           02 line 3 col 20 value 'Modele:'.
+           02 line 3 col 42 value 'Kms:'.
+
+       01 a-plg-bus-ligne.
+           02 a-fb-numero  line i col 2  pic 9(4)  from fb-numero.
+           02 a-fb-marque  line i col 8  pic x(20) from fb-marque.
+           02 a-fb-modele  line i col 20 pic x(20) from fb-modele.
+           02 a-fb-kms     line i col 42 pic 9(6)  from fb-kms.
+
+       01 a-plg-aucun-resultat.
+           02 line 20 col 1 value
+               'Tous les bus ont une affectation en cours.'.
+       01 a-plg-message-continuer.
+           02 line 22 col 1 value 'Appuyer sur une touche...'.
+       01 a-error-open.
+           02 blank screen.
+           02 line 2 col 10 value "Erreur d'ouverture d'un fichier".
+
+       procedure division.
+
+       open input FBus
+       open input FAffectations
+
+       if FBusStatus not = '00'
+       or FAffectStatus not = '00' then
+           display a-error-open
+           close FBus
+           close FAffectations
+           goback
+       end-if
+
+       accept date-jour from date yyyymmdd
+
+       display a-plg-titre-global
+       display a-plg-titre-colonne
+
+       move 4 to i
+       move 1 to aucun-resultat
+
+       move 0 to fb-numero
+       move 0 to fin-bus-fichier
+       start FBus key > fb-numero
+
+       perform with test after until (fin-bus-fichier = 1)
+           read FBus next
+               at end
+                   move 1 to fin-bus-fichier
+               not at end
+                   perform VERIFIE-BUS
+           end-read
+       end-perform
+
+       if aucun-resultat = 1 then
+           display a-plg-aucun-resultat
+       end-if
+
+       display a-plg-message-continuer
+       stop ' '
+
+       close FBus
+       close FAffectations
+       goback
+       .
+
+       VERIFIE-BUS.
+           move 0 to bus-occupe
+           move 0 to fin-affect-fichier
+           move fb-numero to fa-num-bus
+           start FAffectations key = fa-num-bus
+               invalid key
+                   move 1 to fin-affect-fichier
+           end-start
+
+           perform with test after until (fin-affect-fichier = 1)
+               read FAffectations next
+                   at end
+                       move 1 to fin-affect-fichier
+                   not at end
+                       if fa-num-bus not = fb-numero then
+                           move 1 to fin-affect-fichier
+                       else
+                           if fa-statut not = 'I'
+                           and fa-date-fin >= date-jour then
+                               move 1 to bus-occupe
+                               move 1 to fin-affect-fichier
+                           end-if
+                       end-if
+               end-read
+           end-perform
+
+           if bus-occupe = 0 then
+               display a-plg-bus-ligne
+               compute i = i + 1
+               move 0 to aucun-resultat
+           end-if
+       .
+
+       end program ss-bus-inactifs.
