@@ -0,0 +1,398 @@
+       program-id. ss-bus-modif.
+
+       input-output section.
+           file-control.
+           select FBus assign to "../ext/Fbus.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is fb-numero
+               status FBusStatus.
+
+           select FAffectations assign to "../ext/Affectation.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is fa-num-affect
+                   alternate key is fa-num-chauff with duplicates
+                   alternate key is fa-num-bus with duplicates
+               status FAffectStatus.
+
+       data division.
+       file section.
+       fd FBus.
+           01 enr-bus.
+               02 fb-numero       pic 9(4).
+               02 fb-marque       pic x(20).
+               02 fb-nbplace      pic 9(3).
+               02 fb-modele       pic x(20).
+               02 fb-kms          pic 9(6).
+               02 fb-categorie-requise pic x(02).
+               02 fb-num-compagnie pic 9(4).
+               02 fb-code-site     pic x(04).
+
+       FD FAffectations.
+       01 enr-affectation.
+           02 fa-num-affect   pic 9(4).
+           02 fa-num-chauff   pic 9(4).
+           02 fa-num-bus      pic 9(4).
+           02 fa-date-debut   pic 9(8).
+           02 fa-date-fin     pic 9(8).
+           02 fa-nb-passagers pic 9(3).
+           02 fa-statut pic x(01).
+           02 fa-motif pic x(40).
+
+       working-storage section.
+       01 FBusStatus               pic x(2).
+       01 FAffectStatus            pic x(2).
+       01 fin-affect-fichier       pic 9.
+       01 bus-encore-affecte       pic 9.
+       01 i                        pic 9(2).
+       01 type-formulaire          pic 9.
+       01 choix-action             pic 9.
+       01 quitter                  pic 9.
+       01 id-bus                   pic 9(4).
+
+       01 nv-marque-bus            pic x(20).
+       01 nv-nbplace-bus           pic 9(3).
+       01 nv-modele-bus            pic x(20).
+       01 nv-kms-bus               pic 9(6).
+       01 nv-categorie-requise     pic x(02).
+       01 nv-num-compagnie         pic 9(4).
+       01 nv-code-site             pic x(04).
+
+       screen section.
+
+      *----- Titres -----
+       01 a-plg-titre-global.
+           02 blank screen.
+           02 line 1 col 10 value '- Gestion des bus -'.
+       01 a-plg-titre-ajoute.
+           02 blank screen.
+           02 line 1 col 10 value '- Ajoute un bus -'.
+       01 a-plg-titre-modifie.
+           02 blank screen.
+           02 line 1 col 10 value '- Modifie un bus -'.
+       01 a-plg-titre-supprime.
+           02 blank screen.
+           02 line 1 col 10 value '- Supprime un bus -'.
+
+      *----- Menu -----
+       01 a-plg-fonctionnalites.
+           02 line 3 col 2 value '1: Ajouter un bus'.
+           02 line 4 col 2 value '2: Modifier un bus'.
+           02 line 5 col 2 value '3: Supprimer un bus'.
+           02 line 7 col 2 value '9: Quitter'.
+       01 s-plg-fonctionnalites.
+           02 line 9 col 2 value 'Entrez votre choix : '.
+           02 s-choix-action pic z to choix-action
+           required.
+
+      *----- Recherche -----
+       01 s-plg-recherche-id.
+           02 line 3 col 2 value 'Id du bus: '.
+           02 s-id-bus pic zzzz to id-bus.
+
+      * --------- Formulaires -----------
+       01 s-plg-form-nv-marque-r.
+           02 line 3 col 2 value 'Marque: '.
+           02 s-nv-marque-bus pic x(20) to nv-marque-bus required.
+       01 s-plg-form-nv-nbplace-r.
+           02 line 4 col 2 value 'Nombre de places: '.
+           02 s-nv-nbplace-bus pic zzz to nv-nbplace-bus required.
+       01 s-plg-form-nv-modele-r.
+           02 line 5 col 2 value 'Modele: '.
+           02 s-nv-modele-bus pic x(20) to nv-modele-bus required.
+       01 s-plg-form-nv-kms-r.
+           02 line 6 col 2 value 'Kilometrage: '.
+           02 s-nv-kms-bus pic zzzzzz to nv-kms-bus required.
+       01 s-plg-form-nv-categorie-r.
+           02 line 7 col 2 value 'Categorie de permis requise: '.
+           02 s-nv-categorie-requise pic x(02)
+               to nv-categorie-requise required.
+       01 s-plg-form-nv-compagnie-r.
+           02 line 8 col 2 value 'Numero de compagnie: '.
+           02 s-nv-num-compagnie pic zzzz
+               to nv-num-compagnie required.
+       01 s-plg-form-nv-site-r.
+           02 line 9 col 2 value 'Code site: '.
+           02 s-nv-code-site pic x(04) to nv-code-site required.
+
+       01 s-plg-form-nv-marque.
+           02 line 3 col 2 value 'Ancienne marque: '.
+           02 a-marque-bus pic x(20) from fb-marque.
+           02 line 4 col 5 value 'Nouvelle marque: '.
+           02 s-nv-marque-bus pic x(20) to nv-marque-bus.
+       01 s-plg-form-nv-nbplace.
+           02 line 6 col 2 value 'Ancien nombre de places: '.
+           02 a-nbplace-bus pic 9(3) from fb-nbplace.
+           02 line 7 col 5 value 'Nouveau nombre de places: '.
+           02 s-nv-nbplace-bus pic zzz to nv-nbplace-bus.
+       01 s-plg-form-nv-modele.
+           02 line 9 col 2 value 'Ancien modele: '.
+           02 a-modele-bus pic x(20) from fb-modele.
+           02 line 10 col 5 value 'Nouveau modele: '.
+           02 s-nv-modele-bus pic x(20) to nv-modele-bus.
+       01 s-plg-form-nv-kms.
+           02 line 12 col 2 value 'Ancien kilometrage: '.
+           02 a-kms-bus pic 9(6) from fb-kms.
+           02 line 13 col 5 value 'Nouveau kilometrage: '.
+           02 s-nv-kms-bus pic zzzzzz to nv-kms-bus.
+       01 s-plg-form-nv-categorie.
+           02 line 15 col 2 value 'Ancienne categorie requise: '.
+           02 a-categorie-requise pic x(02)
+               from fb-categorie-requise.
+           02 line 16 col 5 value 'Nouvelle categorie requise: '.
+           02 s-nv-categorie-requise pic x(02)
+               to nv-categorie-requise.
+       01 s-plg-form-nv-compagnie.
+           02 line 18 col 2 value 'Ancien numero de compagnie: '.
+           02 a-num-compagnie pic 9(4) from fb-num-compagnie.
+           02 line 19 col 5 value 'Nouveau numero de compagnie: '.
+           02 s-nv-num-compagnie pic zzzz to nv-num-compagnie.
+       01 s-plg-form-nv-site.
+           02 line 21 col 2 value 'Ancien code site: '.
+           02 a-code-site pic x(04) from fb-code-site.
+           02 line 22 col 5 value 'Nouveau code site: '.
+           02 s-nv-code-site pic x(04) to nv-code-site.
+
+      *------ Messages utilisateur ------
+       01 a-plg-efface-ecran.
+           02 blank screen.
+       01 a-plg-message-choix-invalide.
+           02 line 20 col 1 value 'Choix invalide.'.
+       01 a-plg-bus-introuvable.
+           02 line 20 col 1 value 'Bus introuvable.'.
+       01 a-plg-modif-erreur.
+           02 line 20 col 1 value 'Operation avortee'.
+       01 a-plg-modif-succes.
+           02 line 20 col 1 value 'Operation effectuee'.
+       01 a-plg-bus-encore-affecte.
+           02 line 20 col 1 value
+               'Bus encore affecte : suppression refusee.'.
+
+       procedure division.
+
+       open i-o FBus
+       open input FAffectations
+
+       move 5 to i
+       move 0 to fb-numero
+
+       display a-plg-titre-global
+       display a-plg-fonctionnalites
+
+       move 0 to quitter
+       move 0 to type-formulaire
+
+       perform until (quitter = 1)
+           perform REINITIALISER
+           display a-plg-fonctionnalites
+           display s-plg-fonctionnalites
+           accept s-plg-fonctionnalites
+
+           evaluate choix-action
+               when 1 perform AJOUTE
+               when 2 perform MODIFIE
+               when 3 perform SUPPRIME
+               when 9 move 1 to quitter
+               when other display a-plg-message-choix-invalide
+           end-evaluate
+       end-perform
+
+       close FBus
+       close FAffectations
+
+       goback
+       .
+
+       REINITIALISER.
+           display a-plg-efface-ecran
+           display a-plg-titre-global
+       .
+
+       AJOUTE.
+           perform REINITIALISER
+           display a-plg-titre-ajoute
+
+           move 1 to type-formulaire
+           perform FORMULAIRE-BUS
+
+           move 9999 to fb-numero
+           start FBus key < fb-numero
+
+           read FBus next
+               at end
+                   display a-plg-modif-erreur
+               not at end
+                   compute fb-numero = fb-numero + 1
+           end-read
+
+           move function upper-case(nv-marque-bus) to fb-marque
+           move nv-nbplace-bus to fb-nbplace
+           move function upper-case(nv-modele-bus) to fb-modele
+           move nv-kms-bus to fb-kms
+           move function upper-case(nv-categorie-requise)
+               to fb-categorie-requise
+           move nv-num-compagnie to fb-num-compagnie
+           move function upper-case(nv-code-site) to fb-code-site
+
+           write enr-bus
+           invalid key
+               display a-plg-modif-erreur
+           not invalid key
+               display a-plg-modif-succes
+           end-write
+
+           stop ' '
+       .
+
+       MODIFIE.
+           perform REINITIALISER
+           display a-plg-titre-modifie
+
+           perform RECHERCHE-BUS
+
+           move id-bus to fb-numero
+           start FBus key = fb-numero
+
+           read FBus
+           invalid key
+               display a-plg-bus-introuvable
+           not invalid key
+               move 0 to type-formulaire
+
+               perform FORMULAIRE-BUS
+
+               if nv-marque-bus not = spaces and low-value then
+                   move function upper-case(nv-marque-bus)
+                       to fb-marque
+               end-if
+               if nv-nbplace-bus not = zeros and low-value then
+                   move nv-nbplace-bus to fb-nbplace
+               end-if
+               if nv-modele-bus not = spaces and low-value then
+                   move function upper-case(nv-modele-bus)
+                       to fb-modele
+               end-if
+               if nv-kms-bus not = zeros and low-value then
+                   move nv-kms-bus to fb-kms
+               end-if
+               if nv-categorie-requise not = spaces and low-value
+               then
+                   move function upper-case(nv-categorie-requise)
+                       to fb-categorie-requise
+               end-if
+               if nv-num-compagnie not = zeros and low-value then
+                   move nv-num-compagnie to fb-num-compagnie
+               end-if
+               if nv-code-site not = spaces and low-value then
+                   move function upper-case(nv-code-site)
+                       to fb-code-site
+               end-if
+
+               rewrite enr-bus
+               invalid key
+                   display a-plg-modif-erreur
+               not invalid key
+                   display a-plg-modif-succes
+               end-rewrite
+           end-read.
+
+           stop ' '
+       .
+
+       SUPPRIME.
+           perform REINITIALISER
+           display a-plg-titre-supprime
+
+           perform RECHERCHE-BUS
+
+           move id-bus to fb-numero
+           start FBus key = fb-numero
+
+           perform VERIFIE-BUS-AFFECTE
+
+           if bus-encore-affecte = 1 then
+               display a-plg-bus-encore-affecte
+           else
+               delete FBus
+               invalid key
+                   display a-plg-modif-erreur
+               not invalid key
+                   display a-plg-modif-succes
+               end-delete
+           end-if
+
+           stop ' '
+       .
+
+      *-------------------------------------------------------------
+      * verifie qu'aucune affectation non archivee ne reference
+      * encore ce bus, pour eviter de laisser une cle etrangere
+      * fa-num-bus orpheline apres suppression.
+      *-------------------------------------------------------------
+       VERIFIE-BUS-AFFECTE.
+           move 0 to bus-encore-affecte
+           move 0 to fin-affect-fichier
+           move id-bus to fa-num-bus
+           start FAffectations key = fa-num-bus
+               invalid key
+                   move 1 to fin-affect-fichier
+           end-start
+
+           perform with test after until (fin-affect-fichier = 1)
+               read FAffectations next
+                   at end
+                       move 1 to fin-affect-fichier
+                   not at end
+                       if fa-num-bus not = id-bus then
+                           move 1 to fin-affect-fichier
+                       else
+                           if fa-statut not = 'I' then
+                               move 1 to bus-encore-affecte
+                               move 1 to fin-affect-fichier
+                           end-if
+                       end-if
+               end-read
+           end-perform
+       .
+
+       RECHERCHE-BUS.
+           display s-plg-recherche-id
+           accept s-plg-recherche-id
+       .
+
+       FORMULAIRE-BUS.
+           if type-formulaire = 1 then
+               display s-plg-form-nv-marque-r
+               accept s-plg-form-nv-marque-r
+               display s-plg-form-nv-nbplace-r
+               accept s-plg-form-nv-nbplace-r
+               display s-plg-form-nv-modele-r
+               accept s-plg-form-nv-modele-r
+               display s-plg-form-nv-kms-r
+               accept s-plg-form-nv-kms-r
+               display s-plg-form-nv-categorie-r
+               accept s-plg-form-nv-categorie-r
+               display s-plg-form-nv-compagnie-r
+               accept s-plg-form-nv-compagnie-r
+               display s-plg-form-nv-site-r
+               accept s-plg-form-nv-site-r
+           else
+               display s-plg-form-nv-marque
+               accept s-plg-form-nv-marque
+               display s-plg-form-nv-nbplace
+               accept s-plg-form-nv-nbplace
+               display s-plg-form-nv-modele
+               accept s-plg-form-nv-modele
+               display s-plg-form-nv-kms
+               accept s-plg-form-nv-kms
+               display s-plg-form-nv-categorie
+               accept s-plg-form-nv-categorie
+               display s-plg-form-nv-compagnie
+               accept s-plg-form-nv-compagnie
+               display s-plg-form-nv-site
+               accept s-plg-form-nv-site
+           end-if
+       .
+
+       end program ss-bus-modif.
