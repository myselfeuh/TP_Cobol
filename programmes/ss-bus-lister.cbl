@@ -0,0 +1,185 @@
+       program-id. ss-bus-lister.
+
+       input-output section.
+           file-control.
+           select FBus assign to "../ext/Fbus.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is fb-numero
+               status FBusStatus.
+
+       data division.
+       file section.
+       fd FBus.
+           01 enr-bus.
+               02 fb-numero       pic 9(4).
+               02 fb-marque       pic x(20).
+               02 fb-nbplace      pic 9(3).
+               02 fb-modele       pic x(20).
+               02 fb-kms          pic 9(6).
+               02 fb-categorie-requise pic x(02).
+               02 fb-num-compagnie pic 9(4).
+               02 fb-code-site     pic x(04).
+
+       working-storage section.
+       01 FBusStatus                pic x(2).
+       01 limite                   pic 9(2).
+       01 fin-fichier              pic 9.
+       01 debut-fichier            pic 9.
+       01 i                        pic 9(2).
+       01 choix-page               pic 9.
+       01 k                        pic 9(2).
+       01 site-filtre              pic x(04).
+
+       screen section.
+       01 a-plg-titre-global.
+           02 blank screen.
+           02 line 1 col 10 value '- Chauffeurs, Bus et Compagnie -'.
+       01 a-plg-titre-colonne.
+           02 line 3 col 2 value 'Id:'.
+           02 line 3 col 8 value 'Marque:'.
+           02 line 3 col 30 value 'Modele:'.
+           02 line 3 col 52 value 'Places:'.
+           02 line 3 col 62 value 'Kms:'.
+       01 s-plg-site-filtre.
+           02 line 2 col 2 value
+               'Filtre code site (vide = tous) : '.
+           02 s-site-filtre pic x(04) to site-filtre.
+       01 a-plg-afficher.
+           02 line 10 col 1 value 'Liste des bus...'.
+
+       01 a-plg-bus-data.
+           02 a-fb-numero line i col 2     pic 9(4) from fb-numero.
+           02 a-fb-marque line i col 8     pic x(20) from fb-marque.
+           02 a-fb-modele line i col 30    pic x(20) from fb-modele.
+           02 a-fb-nbplace line i col 52   pic 999 from fb-nbplace.
+           02 a-fb-kms line i col 62       pic 999999 from fb-kms.
+
+       01 s-plg-navigation.
+           02 line 20 col 1 value '1-Page suivante  2-Page '
+               &'precedente  9-Retour : '.
+           02 s-choix-page pic 9 to choix-page required.
+       01 a-plg-debut-liste.
+           02 line 20 col 1 value 'Debut de la liste.'.
+       01 a-plg-fin-liste.
+           02 line 20 col 1 value 'Fin de la liste.'.
+       01 a-plg-efface-ecran.
+           02 blank screen.
+       01 a-error-write.
+           02 blank screen.
+           02 line 2 col 10 value "Erreur lors de l'écriture...".
+
+       procedure division.
+
+       open input FBus
+       if FBusStatus not = '00' then
+          display a-error-write
+       end-if
+
+       display a-plg-titre-global
+
+       move spaces to site-filtre
+       display s-plg-site-filtre
+       accept s-plg-site-filtre
+       move function upper-case(site-filtre) to site-filtre
+
+       move 0 to fb-numero
+       start FBus key > fb-numero
+
+       move 0 to fin-fichier
+       move 0 to debut-fichier
+       perform REINITIALISER
+       perform PAGE-SUIVANTE
+
+       move 0 to choix-page
+       perform with test after until (choix-page = 9)
+           display s-plg-navigation
+           accept s-plg-navigation
+           evaluate choix-page
+               when 1
+                   if fin-fichier = 1
+                       perform REINITIALISER
+                       display a-plg-fin-liste
+                   else
+                       perform REINITIALISER
+                       perform PAGE-SUIVANTE
+                   end-if
+               when 2
+                   perform REINITIALISER
+                   perform PAGE-PRECEDENTE
+               when 9
+                   continue
+               when other
+                   continue
+           end-evaluate
+       end-perform
+
+       close FBus.
+       goback
+       .
+
+       PAGE-SUIVANTE.
+           move 0 to limite
+           perform with test after until (
+               limite = 4 or fin-fichier = 1
+           )
+               read FBus next
+                   at end
+                       move 1 to fin-fichier
+                   not at end
+                       if (site-filtre = spaces
+                           or fb-code-site = site-filtre) then
+                           perform AFFICHER
+                       end-if
+               end-read
+           end-perform
+           if fin-fichier = 1 then
+               display a-plg-fin-liste
+           end-if
+       .
+
+       PAGE-PRECEDENTE.
+           move 0 to k
+           move 0 to debut-fichier
+      *--- recule de deux pages pour revenir avant la page precedente ---
+           perform with test after until (
+               k = 8 or debut-fichier = 1
+           )
+               read FBus previous
+                   at end
+                       move 1 to debut-fichier
+                   not at end
+                       if (site-filtre = spaces
+                           or fb-code-site = site-filtre) then
+                           add 1 to k
+                       end-if
+               end-read
+           end-perform
+
+           if debut-fichier = 1 then
+               display a-plg-debut-liste
+               move 0 to fb-numero
+               start FBus key > fb-numero
+           end-if
+
+           move 0 to fin-fichier
+           perform PAGE-SUIVANTE
+       .
+
+       AFFICHER.
+           display a-plg-bus-data
+           add 1 to limite
+           add 1 to i
+       .
+
+       REINITIALISER.
+           display a-plg-efface-ecran
+
+           display a-plg-titre-global
+           display a-plg-titre-colonne
+
+           move 5 to i
+           move 0 to limite
+       .
+
+       end program ss-bus-lister.
