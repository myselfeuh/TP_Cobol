@@ -10,6 +10,7 @@
            select FChaufNouv assign to "ChaufNouv.dat"
                organization is indexed access dynamic
                    record key is numchaufN
+                   alternate record key is nomN with duplicates
                status FChaufNouvStatus.
 
            select FAffectation assign to "Affectation.dat"
@@ -38,6 +39,11 @@
                02 nomN         pic x(30).
                02 prenomN      pic x(30).
                02 datePermisN  pic 9(8).
+               02 categoriePermisN pic x(02).
+               02 statutN      pic x(01).
+               02 codeSiteN    pic x(04).
+               02 telephoneN   pic x(14).
+               02 adresseN     pic x(40).
 
        fd FAffectation.
            01 Affectation.
@@ -46,6 +52,9 @@
                02 numBusA          pic 9(4).
                02 dateDebAffectA   pic 9(8).
                02 dateFinAffectA   pic 9(8).
+               02 nbPassagersA     pic 9(3).
+               02 statutA          pic x(01).
+               02 motifA           pic x(40).
 
        working-storage section.
        01 FChauffeursStatus        pic x(2).
@@ -54,6 +63,8 @@
        01 fin-fichier              pic 9 value 0.
        01 i                        pic 9(2).
        01 j                        pic 9(2).
+       01 chauffeur-deja-converti  pic 9.
+       01 fin-recherche-chauf      pic 9.
 
        screen section.
        01 a-blank-screen.
@@ -90,18 +101,35 @@
        01 a-plg-fin.
            02 line i col 2 value 'Fin du fichier...'.
 
+       01 a-plg-chauffeur-deja-converti.
+           02 line i col 2 value
+               'Chauffeur deja converti, ignore: '.
+           02 a-nom-deja-converti line i col 36 pic x(30) from nom.
+           02 a-prenom-deja-converti line i col 67 pic x(30)
+               from prenom.
+
        procedure division.
        open input FChauffeurs
        if FChauffeursStatus not = '00' then
            display a-error-write
        end-if
 
-       open output FChaufNouv
+       open i-o FChaufNouv
+       if FChaufNouvStatus = '35' then
+           open output FChaufNouv
+           close FChaufNouv
+           open i-o FChaufNouv
+       end-if
        if FChaufNouvStatus not = '00' then
           display a-error-write
        end-if
 
-       open output FAffectation
+       open i-o FAffectation
+       if FAffectationStatus = '35' then
+           open output FAffectation
+           close FAffectation
+           open i-o FAffectation
+       end-if
        if FAffectationStatus not = '00' then
           display a-error-write
        end-if
@@ -109,8 +137,36 @@
       *--- initialise l'index du tableau affectations ---
        move 2 to i.
        move 1 to j.
-       move 1 to numAffect.
-       move 1 to numChaufN.
+
+      *--- reprend la numerotation la ou la derniere passe s'est
+      *    arretee, pour permettre un rechargement incremental ---
+       move 9999 to numAffect
+       start FAffectation key < numAffect
+           invalid key
+               move 1 to numAffect
+       end-start
+       if numAffect not = 1 then
+           read FAffectation next
+               at end
+                   move 1 to numAffect
+               not at end
+                   compute numAffect = numAffect + 1
+           end-read
+       end-if
+
+       move 9999 to numChaufN
+       start FChaufNouv key < numChaufN
+           invalid key
+               move 1 to numChaufN
+       end-start
+       if numChaufN not = 1 then
+           read FChaufNouv next
+               at end
+                   move 1 to numChaufN
+               not at end
+                   compute numChaufN = numChaufN + 1
+           end-read
+       end-if
 
        perform with test after until (
            fin-fichier = 1
@@ -120,11 +176,19 @@
                at end
                    move 1 to fin-fichier
                not at end
+                   perform DEJA-CONVERTI
+
+                   if chauffeur-deja-converti = 1 then
+                       display a-plg-chauffeur-deja-converti
+                   else
                    display a-plg-chauffeur-data
 
                    move nom to nomN
                    move prenom to prenomN
                    move datePermis to datePermisN
+                   move spaces to categoriePermisN
+                   move 'A' to statutN
+                   move spaces to codeSiteN
 
                    write ChaufNouv
                        invalid key
@@ -140,6 +204,11 @@
                        move numBus(j) to numBusA
                        move dateDebAffect(j) to dateDebAffectA
                        move dateFinAffect(j) to dateFinAffectA
+      *                --- effectif non connu dans l'ancien format,
+      *                    retenu a 1 passager par defaut ---
+                       move 1 to nbPassagersA
+                       move 'A' to statutA
+                       move spaces to motifA
 
                        write Affectation
                            invalid key
@@ -164,6 +233,7 @@
                    stop ' '
       *            --- Nettoie l'écran ---
                    display a-blank-screen
+                   end-if
       *            --- affiche le chauffeur en haut ---
                    move 2 to i
                    move 1 to j
@@ -174,5 +244,34 @@
        display FAffectationStatus
 
        close FChauffeurs.
+       close FChaufNouv.
+       close FAffectation.
+
+       DEJA-CONVERTI.
+           move 0 to chauffeur-deja-converti
+           move 0 to fin-recherche-chauf
+           move nom to nomN
+           start FChaufNouv key = nomN
+               invalid key
+                   move 1 to fin-recherche-chauf
+           end-start
+
+           perform with test after until (fin-recherche-chauf = 1)
+               read FChaufNouv next
+                   at end
+                       move 1 to fin-recherche-chauf
+                   not at end
+                       if nomN not = nom then
+                           move 1 to fin-recherche-chauf
+                       else
+                           if prenomN = prenom
+                           and datePermisN = datePermis then
+                               move 1 to chauffeur-deja-converti
+                               move 1 to fin-recherche-chauf
+                           end-if
+                       end-if
+               end-read
+           end-perform
+       .
 
        end program parser.
